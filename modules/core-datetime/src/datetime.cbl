@@ -145,3 +145,505 @@ procedure division using l-format, l-timestamp returning l-result.
         "x" ts-x
     ) to l-result.
 end function datetime-format.
+
+*>*
+*> Parse a literal string using the same tokens datetime-format renders,
+*> returning a 21-char current-date-shaped timestamp datetime-format (or
+*> anything else that takes an l-timestamp) can consume directly. Tokens
+*> not tied to a specific field -- DDD, WW, U, EEE -- are recognized and
+*> skipped over in the input but do not influence the result, since the
+*> year/month/day tokens already fully determine the date.
+*> Any format character that isn't a token is treated as a literal
+*> separator and consumed unchecked from the input at the same position.
+*> @param l-format Same token format string datetime-format accepts
+*> @param l-value Literal string to parse, laid out per l-format
+*> @return 21-char current-date-shaped timestamp
+*>*
+identification division.
+function-id. datetime-parse.
+environment division.
+configuration section.
+repository.
+    function current-date numval byte-length intrinsic.
+data division.
+working-storage section.
+    01 MONTHS.
+        05 filler pic x(3) value "Jan".
+        05 filler pic x(3) value "Feb".
+        05 filler pic x(3) value "Mar".
+        05 filler pic x(3) value "Apr".
+        05 filler pic x(3) value "May".
+        05 filler pic x(3) value "Jun".
+        05 filler pic x(3) value "Jul".
+        05 filler pic x(3) value "Aug".
+        05 filler pic x(3) value "Sep".
+        05 filler pic x(3) value "Oct".
+        05 filler pic x(3) value "Nov".
+        05 filler pic x(3) value "Dec".
+    01 filler redefines MONTHS.
+        05 ws-mmm pic x(3) occurs 12 times indexed by ws-mmm-idx.
+    01 ws-current-timestamp.
+        05 wc-yyyy pic 9(4).
+        05 wc-mm pic 9(2).
+        05 wc-dd pic 9(2).
+        05 filler pic x(11).
+    01 ts-parsed.
+        05 ts-yyyy pic 9(4).
+        05 ts-mm pic 9(2).
+        05 ts-dd pic 9(2).
+        05 ts-hh pic 9(2).
+        05 ts-mmi pic 9(2).
+        05 ts-ss pic 9(2).
+        05 ts-hundredths pic 9(2) value 0.
+        05 ts-gmt-hours pic S9(2) sign leading separate.
+        05 ts-gmt-minutes pic 9(2) value 0.
+    01 ws-format-len usage binary-long unsigned.
+    01 ws-value-len usage binary-long unsigned.
+    01 ws-format-pos usage binary-long unsigned value 1.
+    01 ws-value-pos usage binary-long unsigned value 1.
+    01 ws-remaining usage binary-long unsigned.
+    01 ws-digit-len usage binary-long unsigned.
+    01 ws-gmt-sign pic x value "+".
+    01 ws-gmt-hours-mag pic 9(2) value 0.
+linkage section.
+    01 l-format pic x any length.
+    01 l-value pic x any length.
+    01 l-result pic x(21).
+procedure division using l-format, l-value returning l-result.
+    move current-date to ws-current-timestamp.
+    move wc-yyyy to ts-yyyy.
+    move wc-mm to ts-mm.
+    move wc-dd to ts-dd.
+    move 0 to ts-hh ts-mmi ts-ss ts-gmt-minutes ws-gmt-hours-mag.
+    move "+" to ws-gmt-sign.
+
+    move byte-length(l-format) to ws-format-len.
+    move byte-length(l-value) to ws-value-len.
+    move 1 to ws-format-pos.
+    move 1 to ws-value-pos.
+
+    perform until ws-format-pos > ws-format-len
+        compute ws-remaining = ws-format-len - ws-format-pos + 1
+
+        evaluate true
+            when ws-remaining >= 4 and l-format(ws-format-pos:4) = "YYYY"
+                move numval(l-value(ws-value-pos:4)) to ts-yyyy
+                add 4 to ws-format-pos
+                add 4 to ws-value-pos
+            when ws-remaining >= 3 and l-format(ws-format-pos:3) = "MMM"
+                perform varying ws-mmm-idx from 1 by 1 until ws-mmm-idx > 12
+                    if ws-mmm(ws-mmm-idx) = l-value(ws-value-pos:3)
+                        move ws-mmm-idx to ts-mm
+                        exit perform
+                    end-if
+                end-perform
+                add 3 to ws-format-pos
+                add 3 to ws-value-pos
+            when ws-remaining >= 3 and
+                    (l-format(ws-format-pos:3) = "DDD"
+                     or l-format(ws-format-pos:3) = "EEE")
+                *> derived fields already implied by year/month/day; skip
+                add 3 to ws-format-pos
+                add 3 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "YY"
+                move numval(l-value(ws-value-pos:2)) to ts-yyyy
+                add 2000 to ts-yyyy
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "MM"
+                move numval(l-value(ws-value-pos:2)) to ts-mm
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "DD"
+                move numval(l-value(ws-value-pos:2)) to ts-dd
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "WW"
+                *> derived field; skip
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "hh"
+                move numval(l-value(ws-value-pos:2)) to ts-hh
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "mm"
+                move numval(l-value(ws-value-pos:2)) to ts-mmi
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when ws-remaining >= 2 and l-format(ws-format-pos:2) = "ss"
+                move numval(l-value(ws-value-pos:2)) to ts-ss
+                add 2 to ws-format-pos
+                add 2 to ws-value-pos
+            when l-format(ws-format-pos:1) = "U"
+                *> derived field; skip
+                add 1 to ws-format-pos
+                add 1 to ws-value-pos
+            when l-format(ws-format-pos:1) = "M"
+                if ws-value-pos < ws-value-len and l-value(ws-value-pos + 1:1) is numeric
+                    move 2 to ws-digit-len
+                else
+                    move 1 to ws-digit-len
+                end-if
+                move numval(l-value(ws-value-pos:ws-digit-len)) to ts-mm
+                add 1 to ws-format-pos
+                add ws-digit-len to ws-value-pos
+            when l-format(ws-format-pos:1) = "D"
+                if ws-value-pos < ws-value-len and l-value(ws-value-pos + 1:1) is numeric
+                    move 2 to ws-digit-len
+                else
+                    move 1 to ws-digit-len
+                end-if
+                move numval(l-value(ws-value-pos:ws-digit-len)) to ts-dd
+                add 1 to ws-format-pos
+                add ws-digit-len to ws-value-pos
+            when l-format(ws-format-pos:1) = "h"
+                if ws-value-pos < ws-value-len and l-value(ws-value-pos + 1:1) is numeric
+                    move 2 to ws-digit-len
+                else
+                    move 1 to ws-digit-len
+                end-if
+                move numval(l-value(ws-value-pos:ws-digit-len)) to ts-hh
+                add 1 to ws-format-pos
+                add ws-digit-len to ws-value-pos
+            when l-format(ws-format-pos:1) = "m"
+                if ws-value-pos < ws-value-len and l-value(ws-value-pos + 1:1) is numeric
+                    move 2 to ws-digit-len
+                else
+                    move 1 to ws-digit-len
+                end-if
+                move numval(l-value(ws-value-pos:ws-digit-len)) to ts-mmi
+                add 1 to ws-format-pos
+                add ws-digit-len to ws-value-pos
+            when l-format(ws-format-pos:1) = "s"
+                if ws-value-pos < ws-value-len and l-value(ws-value-pos + 1:1) is numeric
+                    move 2 to ws-digit-len
+                else
+                    move 1 to ws-digit-len
+                end-if
+                move numval(l-value(ws-value-pos:ws-digit-len)) to ts-ss
+                add 1 to ws-format-pos
+                add ws-digit-len to ws-value-pos
+            when l-format(ws-format-pos:1) = "z"
+                *> "GMTsHH:MM", e.g. GMT+02:00
+                move l-value(ws-value-pos + 3:1) to ws-gmt-sign
+                move numval(l-value(ws-value-pos + 4:2)) to ws-gmt-hours-mag
+                move numval(l-value(ws-value-pos + 7:2)) to ts-gmt-minutes
+                add 1 to ws-format-pos
+                add 9 to ws-value-pos
+            when l-format(ws-format-pos:1) = "x"
+                *> "sHH:MM", e.g. +02:00
+                move l-value(ws-value-pos:1) to ws-gmt-sign
+                move numval(l-value(ws-value-pos + 1:2)) to ws-gmt-hours-mag
+                move numval(l-value(ws-value-pos + 4:2)) to ts-gmt-minutes
+                add 1 to ws-format-pos
+                add 6 to ws-value-pos
+            when other
+                *> literal separator: consume unchecked from both strings
+                add 1 to ws-format-pos
+                add 1 to ws-value-pos
+        end-evaluate
+    end-perform.
+
+    if ws-gmt-sign = "-"
+        compute ts-gmt-hours = 0 - ws-gmt-hours-mag
+    else
+        move ws-gmt-hours-mag to ts-gmt-hours
+    end-if.
+
+    move ts-parsed to l-result.
+end function datetime-parse.
+
+*>*
+*> Add (or, given a negative count, subtract) business days to a
+*> timestamp, skipping Saturday/Sunday the same way the EEE/U tokens
+*> already identify weekdays, plus any date listed one-per-line as
+*> YYYYMMDD in an optional holiday-list file.
+*> @param l-timestamp 21-char long current-date or ZERO
+*> @param l-days Business days to add, as a signed numeric literal or
+*>                display field; negative goes backward
+*> @param l-holiday-file YYYYMMDD-per-line holiday dates, or SPACE for none
+*> @return 21-char current-date-shaped timestamp, l-days business days on
+*>*
+identification division.
+function-id. add-business-days.
+environment division.
+configuration section.
+repository.
+    function current-date integer-of-date date-of-integer formatted-date numval intrinsic.
+input-output section.
+file-control.
+    select holidays assign to dynamic ws-holiday-filename
+        organization is line sequential
+        file status is holiday-file-status.
+data division.
+file section.
+fd holidays.
+    01 holiday-line pic x(8).
+working-storage section.
+    78 HOLIDAY-LIMIT value 366.
+    01 ws-current.
+        05 ws-current-date pic 9(8).
+        05 ws-current-rest pic x(13).
+    01 ws-holiday-filename pic x(256).
+    01 holiday-file-status pic x(2).
+        88 holiday-file-ok value "00".
+        88 holiday-file-eof value "10".
+    01 ws-holiday-count usage binary-long unsigned value 0.
+    01 ws-holiday-tbl.
+        03 ws-holiday-entry occurs 0 to HOLIDAY-LIMIT times depending on ws-holiday-count
+            pic 9(8).
+    01 ws-holiday-idx usage binary-long unsigned.
+    01 ws-is-holiday pic x value "N".
+        88 is-holiday value "Y".
+    01 ws-julian usage binary-long.
+    01 ws-candidate-date pic 9(8).
+    01 ws-step usage binary-long value 1.
+    01 ws-days usage binary-long.
+    01 ws-remaining usage binary-long unsigned.
+    01 ts-week.
+        05 filler pic 9(5).
+        05 ts-ww pic 9(2).
+        05 ts-u pic 9(1).
+linkage section.
+    01 l-timestamp pic x any length.
+    01 l-days pic x any length.
+    01 l-holiday-file pic x any length.
+    01 l-result pic x(21).
+procedure division using l-timestamp, l-days, l-holiday-file returning l-result.
+    if l-timestamp is ZERO
+        move current-date to ws-current
+    else
+        move l-timestamp to ws-current
+    end-if.
+
+    move 0 to ws-holiday-count.
+    if l-holiday-file not = SPACE
+        move l-holiday-file to ws-holiday-filename
+        open input holidays
+        if holiday-file-ok
+            move SPACE to holiday-file-status
+            perform until holiday-file-eof
+                read holidays
+                    at end
+                        move "10" to holiday-file-status
+                    not at end
+                        add 1 to ws-holiday-count
+                        if ws-holiday-count > HOLIDAY-LIMIT
+                            display "Fatal: holiday list exceeds " HOLIDAY-LIMIT " entries" upon syserr
+                            stop run returning 1
+                        end-if
+                        move holiday-line to ws-holiday-entry(ws-holiday-count)
+                end-read
+            end-perform
+            close holidays
+        end-if
+    end-if.
+
+    compute ws-julian = integer-of-date(ws-current-date).
+    compute ws-days = numval(l-days).
+    if ws-days < 0
+        compute ws-remaining = 0 - ws-days
+        move -1 to ws-step
+    else
+        move ws-days to ws-remaining
+        move 1 to ws-step
+    end-if.
+
+    perform until ws-remaining = 0
+        add ws-step to ws-julian
+        move formatted-date("YYYYWwwD", ws-julian) to ts-week
+        move date-of-integer(ws-julian) to ws-candidate-date
+
+        move "N" to ws-is-holiday
+        perform varying ws-holiday-idx from 1 by 1 until ws-holiday-idx > ws-holiday-count
+            if ws-holiday-entry(ws-holiday-idx) = ws-candidate-date
+                move "Y" to ws-is-holiday
+                exit perform
+            end-if
+        end-perform
+
+        if ts-u <> 6 and ts-u <> 7 and not is-holiday
+            subtract 1 from ws-remaining
+        end-if
+    end-perform.
+
+    move ws-candidate-date to ws-current-date.
+    move ws-current to l-result.
+end function add-business-days.
+
+*>*
+*> Shift a timestamp's GMT offset without changing the instant it names,
+*> the way EEE/z/x already read whatever offset is baked into a 21-char
+*> timestamp but never change it. l-target-zone accepts either a numeric
+*> offset ("+05:30", "-0800", or a bare "+HH") or one of a short list of
+*> IANA zone names covering our reporting regions; unrecognized names
+*> fall back to UTC with a warning, since we don't carry a full tz database.
+*> Zone-table offsets are the zone's standard-time offset -- no DST rules.
+*> @param l-timestamp 21-char long current-date or ZERO
+*> @param l-target-zone Numeric GMT offset or IANA zone name
+*> @return 21-char current-date-shaped timestamp, re-based to the target offset
+*>*
+identification division.
+function-id. datetime-convert-timezone.
+environment division.
+configuration section.
+repository.
+    function current-date integer-of-date date-of-integer numval upper-case trim byte-length intrinsic.
+data division.
+working-storage section.
+    01 ZONE-NAMES.
+        05 filler pic x(24) value "UTC".
+        05 filler pic x(24) value "AMERICA/NEW_YORK".
+        05 filler pic x(24) value "AMERICA/CHICAGO".
+        05 filler pic x(24) value "AMERICA/DENVER".
+        05 filler pic x(24) value "AMERICA/LOS_ANGELES".
+        05 filler pic x(24) value "EUROPE/LONDON".
+        05 filler pic x(24) value "EUROPE/PARIS".
+        05 filler pic x(24) value "ASIA/KOLKATA".
+        05 filler pic x(24) value "ASIA/TOKYO".
+        05 filler pic x(24) value "AUSTRALIA/SYDNEY".
+    01 filler redefines ZONE-NAMES.
+        05 zt-name pic x(24) occurs 10 times.
+    01 ZONE-OFFSETS.
+        05 filler pic x(6) value "+00:00".
+        05 filler pic x(6) value "-05:00".
+        05 filler pic x(6) value "-06:00".
+        05 filler pic x(6) value "-07:00".
+        05 filler pic x(6) value "-08:00".
+        05 filler pic x(6) value "+00:00".
+        05 filler pic x(6) value "+01:00".
+        05 filler pic x(6) value "+05:30".
+        05 filler pic x(6) value "+09:00".
+        05 filler pic x(6) value "+10:00".
+    01 filler redefines ZONE-OFFSETS.
+        05 zt-offset pic x(6) occurs 10 times.
+    01 ts-record.
+        05 ts-yyyy pic 9(4).
+        05 ts-mm pic 9(2).
+        05 ts-dd pic 9(2).
+        05 ts-hh pic 9(2).
+        05 ts-mmi pic 9(2).
+        05 ts-ss pic 9(2).
+        05 ts-hundredths pic 9(2).
+        05 ts-gmt-hours pic S9(2) sign leading separate.
+        05 ts-gmt-minutes pic 9(2).
+    01 ws-upper-zone pic x(24).
+    01 ws-zone-idx usage binary-long unsigned.
+    01 ws-zone-found pic x value "N".
+        88 zone-found value "Y".
+    01 ws-target-sign pic x value "+".
+    01 ws-target-hours pic 9(2) value 0.
+    01 ws-target-minutes pic 9(2) value 0.
+    01 ws-source-date pic 9(8).
+    01 ws-new-date pic 9(8).
+    01 filler redefines ws-new-date.
+        05 wnd-yyyy pic 9(4).
+        05 wnd-mm pic 9(2).
+        05 wnd-dd pic 9(2).
+    01 ws-source-offset-min usage binary-long.
+    01 ws-target-offset-min usage binary-long.
+    01 ws-delta-min usage binary-long.
+    01 ws-julian usage binary-long.
+    01 ws-minute-of-day usage binary-long.
+    01 ws-new-total-min usage binary-long.
+    01 ws-new-julian usage binary-long.
+    01 ws-new-minute-of-day usage binary-long.
+    01 ws-new-hh usage binary-long.
+    01 ws-new-mm usage binary-long.
+linkage section.
+    01 l-timestamp pic x any length.
+    01 l-target-zone pic x any length.
+    01 l-result pic x(21).
+procedure division using l-timestamp, l-target-zone returning l-result.
+    if l-timestamp is ZERO
+        move current-date to ts-record
+    else
+        move l-timestamp to ts-record
+    end-if.
+
+    compute ws-source-date = ts-yyyy * 10000 + ts-mm * 100 + ts-dd.
+    compute ws-minute-of-day = ts-hh * 60 + ts-mmi.
+    if ts-gmt-hours < 0
+        compute ws-source-offset-min = ts-gmt-hours * 60 - ts-gmt-minutes
+    else
+        compute ws-source-offset-min = ts-gmt-hours * 60 + ts-gmt-minutes
+    end-if.
+
+    move function upper-case(l-target-zone) to ws-upper-zone.
+    move "N" to ws-zone-found.
+    perform varying ws-zone-idx from 1 by 1 until ws-zone-idx > 10
+        if zt-name(ws-zone-idx) = ws-upper-zone
+            move zt-offset(ws-zone-idx)(1:1) to ws-target-sign
+            move numval(zt-offset(ws-zone-idx)(2:2)) to ws-target-hours
+            move numval(zt-offset(ws-zone-idx)(5:2)) to ws-target-minutes
+            move "Y" to ws-zone-found
+            exit perform
+        end-if
+    end-perform.
+
+    if not zone-found
+        if l-target-zone(1:1) = "+" or l-target-zone(1:1) = "-"
+            move l-target-zone(1:1) to ws-target-sign
+            move numval(l-target-zone(2:2)) to ws-target-hours
+            if byte-length(l-target-zone) < 4
+                move 0 to ws-target-minutes
+            else
+                if l-target-zone(4:1) = ":"
+                    move numval(l-target-zone(5:2)) to ws-target-minutes
+                else
+                    move numval(l-target-zone(4:2)) to ws-target-minutes
+                end-if
+            end-if
+            move "Y" to ws-zone-found
+        end-if
+    end-if.
+
+    if not zone-found
+        display "Warning: unrecognized timezone '" trim(l-target-zone)
+            "', defaulting to UTC" upon syserr
+        move "+" to ws-target-sign
+        move 0 to ws-target-hours
+        move 0 to ws-target-minutes
+    end-if.
+
+    if ws-target-sign = "-"
+        compute ws-target-offset-min = 0 - (ws-target-hours * 60 + ws-target-minutes)
+    else
+        compute ws-target-offset-min = ws-target-hours * 60 + ws-target-minutes
+    end-if.
+
+    compute ws-delta-min = ws-target-offset-min - ws-source-offset-min.
+
+    compute ws-julian = integer-of-date(ws-source-date).
+    compute ws-new-total-min = ws-julian * 1440 + ws-minute-of-day + ws-delta-min.
+    compute ws-new-julian = ws-new-total-min / 1440.
+    compute ws-new-minute-of-day = ws-new-total-min - ws-new-julian * 1440.
+
+    perform until ws-new-minute-of-day >= 0 and ws-new-minute-of-day < 1440
+        if ws-new-minute-of-day < 0
+            add 1440 to ws-new-minute-of-day
+            subtract 1 from ws-new-julian
+        else
+            subtract 1440 from ws-new-minute-of-day
+            add 1 to ws-new-julian
+        end-if
+    end-perform.
+
+    compute ws-new-hh = ws-new-minute-of-day / 60.
+    compute ws-new-mm = ws-new-minute-of-day - ws-new-hh * 60.
+    move date-of-integer(ws-new-julian) to ws-new-date.
+
+    move wnd-yyyy to ts-yyyy.
+    move wnd-mm to ts-mm.
+    move wnd-dd to ts-dd.
+    move ws-new-hh to ts-hh.
+    move ws-new-mm to ts-mmi.
+    if ws-target-sign = "-"
+        compute ts-gmt-hours = 0 - ws-target-hours
+    else
+        move ws-target-hours to ts-gmt-hours
+    end-if.
+    move ws-target-minutes to ts-gmt-minutes.
+
+    move ts-record to l-result.
+end function datetime-convert-timezone.
