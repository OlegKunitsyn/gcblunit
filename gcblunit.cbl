@@ -23,22 +23,93 @@
 
 >>DEFINE constant VERSION as "1.22.6"
 
+*>  Requires libs/core/network/src/network.cbl (send-udp, and the
+*>  connecttoserver.cbl it calls) to be compiled and linked alongside
+*>  gcblunit.cbl for --webhook to resolve.
 identification division.
 program-id. gcblunit.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
 input-output section.
 file-control.
-    select junit assign to junit-file 
+    select junit assign to dynamic junit-file
     organization is line sequential
     file status is junit-file-status.
+    select tap assign to dynamic tap-file
+    organization is line sequential
+    file status is tap-file-status.
+    select junitps assign to dynamic junitps-file
+    organization is line sequential
+    file status is junitps-file-status.
+    select html assign to dynamic html-file
+    organization is line sequential
+    file status is html-file-status.
+    select jsonrpt assign to dynamic json-file
+    organization is line sequential
+    file status is json-file-status.
+    select quarantine assign to dynamic quarantine-file
+    organization is line sequential
+    file status is quarantine-file-status.
+    select config assign to dynamic config-file
+    organization is line sequential
+    file status is config-file-status.
+    select discover assign to "/tmp/gcblunit-discover.lst"
+    organization is line sequential
+    file status is discover-file-status.
+    select trend assign to "/tmp/gcblunit-trend.log"
+    organization is line sequential
+    file status is trend-file-status.
+    select parallel-dump assign to dynamic parallel-dump-path
+    organization is line sequential
+    file status is parallel-dump-file-status.
+    select checkpoint assign to dynamic checkpoint-file
+    organization is line sequential
+    file status is checkpoint-file-status.
+    select self-exe assign to "/proc/self/cmdline"
+    organization is line sequential
+    file status is self-exe-file-status.
+    select affected-script assign to "/tmp/gcblunit-affected.sh"
+    organization is line sequential
+    file status is affected-script-status.
+    select affected-list assign to "/tmp/gcblunit-affected.lst"
+    organization is line sequential
+    file status is affected-list-status.
 data division.
 file section.
 fd junit.
     01 junit-line pic x(1024).
+fd tap.
+    01 tap-record pic x(1024).
+fd junitps.
+    01 junitps-line pic x(1024).
+fd html.
+    01 html-line pic x(2048).
+fd jsonrpt.
+    01 json-line pic x(2048).
+fd quarantine.
+    01 quarantine-line pic x(128).
+fd config.
+    01 config-line pic x(256).
+fd discover.
+    01 discover-line pic x(256).
+fd trend.
+    01 trend-line pic x(128).
+fd parallel-dump.
+    01 parallel-dump-line pic x(115).
+fd self-exe.
+    01 self-exe-line pic x(256).
+fd checkpoint.
+    01 checkpoint-line pic x(70).
+fd affected-script.
+    01 affected-script-line pic x(256).
+fd affected-list.
+    01 affected-list-line pic x(64).
 working-storage section.
-    78 ASSERTIONS-LIMIT value 999.
+    78 ASSERTIONS-LIMIT value 4999.
     78 LINEBREAK value x"0a".
     78 COLOR-GREEN value x"1b5b33326d".
     78 COLOR-RED value x"1b5b33316d".
@@ -76,18 +147,118 @@ working-storage section.
         05 filler pic x(80) value 
         "  --stop-on-failure        Stop on the first failure".
         05 filler pic x value LINEBREAK.
-        05 filler pic x(80) value 
+        05 filler pic x(80) value
+        "  --bail                   Alias for --stop-on-error --stop-on-failure".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
         "  --junit report.xml       Report in JUnit XML format".
         05 filler pic x value LINEBREAK.
-    
+        05 filler pic x(80) value
+        "  --junit-dir path         One JUnit XML file per suite in path".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --tap report.tap         Report in TAP format".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --html report.html       Report as a static HTML page".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --json summary.json      Report the SUMMARY structure as JSON".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --tag name               Only run suites declaring a matching tag".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --max-assertions N       Verify N fits the compiled-in assertions limit".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --list                   Print the suites that would run, without running them".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --seed N                 Run suites in a pseudo-random order seeded by N".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --retry N                Re-run a failing suite up to N times before it counts".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --quarantine list.txt    Suites named in list.txt count as skipped, not run".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --webhook url            Notify url of the summary when the run fails".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --syslog host[:port]     Stream each assertion result live via syslog".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --discover path          Recursively add every *-test module under path".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --coverage               Report which assert-* checks this run exercised".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --config path            Read options and suite names, one per line, from path".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --parallel N             Fan out suites across N worker processes".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(90) value
+        "  --dump-summary path      (internal, used by --parallel workers) write SUMMARY to path".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --checkpoint path        Write suite progress and running totals to path".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(80) value
+        "  --resume path             Resume a run from the given checkpoint file".
+        05 filler pic x value LINEBREAK.
+        05 filler pic x(90) value
+        "  --affected-by path       Only run suites that CALL/COPY path, directly or transitively".
+        05 filler pic x value LINEBREAK.
+
     01 assertions-counter usage binary-long unsigned external.
     01 summary-pointer usage pointer external.
+    *> shared with every assert-* program so each one can stream its own
+    *> result live over syslog as it's recorded, instead of gcblunit only
+    *> being able to report the batch summary once the whole run is done
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 syslog-port pic x(5) external.
+    *> --coverage: each assert-* program taps its own counter here on entry,
+    *> shared by name the same way assertions-counter/syslog-enabled are, so
+    *> cblu-finish can report which of our assertion checks a run actually
+    *> exercised without every assert-* program needing GnuCOBOL's own
+    *> USE FOR DEBUGGING hooks (parsed but not wired to fire in this runtime)
+    01 coverage-hit-equals usage binary-long unsigned external value 0.
+    01 coverage-hit-equals-ignorecase usage binary-long unsigned external value 0.
+    01 coverage-hit-notequals usage binary-long unsigned external value 0.
+    01 coverage-hit-contains usage binary-long unsigned external value 0.
+    01 coverage-hit-matches usage binary-long unsigned external value 0.
+    01 coverage-hit-equals-near usage binary-long unsigned external value 0.
+    01 coverage-hit-throws usage binary-long unsigned external value 0.
+    01 coverage-hit-array-equals usage binary-long unsigned external value 0.
+    01 coverage-hit-equals-file usage binary-long unsigned external value 0.
+    01 coverage-hit-equals-warn usage binary-long unsigned external value 0.
+    01 coverage-hit-equals-utf8 usage binary-long unsigned external value 0.
+    *> mock-register/mock-restore/mock-resolve: lets a testsuite's -setup
+    *> hook swap a stand-in program in for a named CALL target (an
+    *> environment-dependent collaborator such as connecttoserver) for the
+    *> life of that one suite -- shared external storage the same way
+    *> assertions-counter is, so gcblunit can wipe it clean around every
+    *> cblu-exec whether or not the suite's own -teardown hook ran
+    78 MOCK-LIMIT value 32.
+    01 mock-count usage binary-long unsigned external value 0.
+    01 mock-table external.
+        03 mock-entry occurs MOCK-LIMIT times.
+            05 mock-target pic x(31).
+            05 mock-replacement pic x(31).
     01 summary.
         03 assertions-total usage binary-long unsigned.
         03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
         03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
             05 assertion-status pic x.
                 88 assertion-failed value "F".
+                88 assertion-warned value "W".
             05 filler pic x.
             05 assertion-suite pic x(32).
             05 filler pic x value "#".
@@ -103,13 +274,240 @@ working-storage section.
         88 option-help value "-h", "--help".
         88 option-version value "-v", "--version".
         88 option-junit value "--junit".
+        88 option-junit-dir value "--junit-dir".
+        88 option-tap value "--tap".
+        88 option-html value "--html".
+        88 option-json value "--json".
+        88 option-tag value "--tag".
+        88 option-max-assertions value "--max-assertions".
         88 option-stop-on-error value "--stop-on-error".
         88 option-stop-on-failure value "--stop-on-failure".
-    
+        88 option-bail value "--bail".
+        88 option-list value "--list".
+        88 option-seed value "--seed".
+        88 option-retry value "--retry".
+        88 option-quarantine value "--quarantine".
+        88 option-webhook value "--webhook".
+        88 option-syslog value "--syslog".
+        88 option-discover value "--discover".
+        88 option-coverage value "--coverage".
+        88 option-config value "--config".
+        88 option-parallel value "--parallel".
+        88 option-dump-summary value "--dump-summary".
+        88 option-checkpoint value "--checkpoint".
+        88 option-resume value "--resume".
+        88 option-affected-by value "--affected-by".
+
     01 junit-file pic x(256).
         88 is-empty value SPACE.
+    01 tag-filter pic x(32) value SPACE.
+        88 is-empty value SPACE.
+    01 tag-matched pic x.
+        88 is-tag-matched value "Y".
+    77 tags-pointer usage program-pointer.
+        88 tags-skipped value NULL.
+    01 tag-list pic x(120).
+    01 tag-scan pic x(120).
+    01 tag-token pic x(32).
+    01 tag-remainder pic x(120).
+    01 max-assertions-arg pic x(9).
+    01 max-assertions-requested usage binary-long unsigned.
+    01 tap-file pic x(256).
+        88 is-empty value SPACE.
+    01 tap-file-status pic x(2).
+        88 tap-ok value "00".
+    01 junit-dir pic x(200).
+        88 is-empty value SPACE.
+    01 junitps-file pic x(256).
+    01 junitps-file-status pic x(2).
+        88 junitps-ok value "00".
+    01 html-file pic x(256).
+        88 is-empty value SPACE.
+    01 html-file-status pic x(2).
+        88 html-ok value "00".
+    01 json-file pic x(256).
+        88 is-empty value SPACE.
+    01 json-file-status pic x(2).
+        88 json-ok value "00".
     01 junit-file-status pic x(2).
         88 junit-ok value "00".
+    01 quarantine-file pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 quarantine-file-status pic x(2).
+        88 quarantine-ok value "00".
+        88 quarantine-eof value "10".
+    78 QUARANTINE-LIMIT value 500.
+    01 quarantine-count usage binary-long unsigned value 0.
+    01 quarantine-list-tbl.
+        03 quarantine-entry occurs 0 to QUARANTINE-LIMIT times depending on quarantine-count.
+            05 quarantine-entry-name pic x(128).
+    01 quarantine-scan-index usage binary-long unsigned.
+    01 quarantine-matched pic x value "N".
+        88 is-quarantined value "Y".
+
+    *> --config path: one option or value per line, in the exact same order
+    *> they'd otherwise be passed on the command line -- loaded into a table
+    *> up front, then cblu-next-arg drains it before falling back to the
+    *> ordinary ARGUMENT-VALUE stream, so every existing option branch above
+    *> works unmodified whether its tokens came from the command line or here
+    01 config-file pic x(256).
+        88 is-empty value SPACE.
+    01 config-file-status pic x(2).
+        88 config-ok value "00".
+        88 config-eof value "10".
+    78 CONFIG-LIMIT value 500.
+    01 config-token-count usage binary-long unsigned value 0.
+    01 config-token-tbl.
+        03 config-token occurs 0 to CONFIG-LIMIT times depending on config-token-count.
+            05 config-token-value pic x(256).
+    01 config-scan-index usage binary-long unsigned value 0.
+    01 config-active usage binary-short value 0.
+        88 is-config-active value 1.
+
+    *> GCBLUNIT_OPTS: same drain-a-token-table trick as --config, so common
+    *> flags (--stop-on-error, --junit path) can live in one place (the job
+    *> scheduler's environment profile) instead of copy-pasted into every
+    *> job wrapper -- split on whitespace and loaded into the same
+    *> config-token table cblu-config-load already fills for --config
+    01 ws-opts pic x(512).
+    01 ws-opts-len usage binary-long unsigned.
+    01 ws-opts-ptr usage binary-long unsigned.
+
+    *> --discover path: no directory-walk system routine ships with this
+    *> runtime, so we shell out to find(1) for the naming-convention scan
+    *> and feed its output into the same suite-list the command line does
+    01 discover-root pic x(200) value SPACE.
+    01 discover-file pic x(256) value "/tmp/gcblunit-discover.lst".
+    01 discover-file-status pic x(2).
+        88 discover-ok value "00".
+        88 discover-eof value "10".
+    01 discover-command pic x(256).
+    01 discover-scan pic x(256).
+    01 discover-scan-index usage binary-long unsigned.
+    01 discover-scan-len usage binary-long unsigned.
+
+    *> --parallel N: relaunches this same executable via /proc/self/exe (this
+    *> runtime has no argv0/spawn primitive of its own, so we shell out the
+    *> same way --discover already does) once per contiguous chunk of the
+    *> suite list, each writing its own SUMMARY out via --dump-summary, then
+    *> folds every worker's totals and assertion records back into this
+    *> process's own SUMMARY table so cblu-finish and every report format
+    *> see one merged run. Linux-only (relies on /proc/self/exe).
+    78 PARALLEL-WORKERS-LIMIT value 64.
+    01 parallel-arg pic x(9).
+    01 ws-parallel-workers usage binary-long unsigned value 1.
+    01 self-exe-file-status pic x(2).
+        88 self-exe-ok value "00".
+    01 self-exe-path pic x(256) value SPACE.
+    01 self-exe-scan-index usage binary-long unsigned.
+    01 parallel-chunk-size usage binary-long unsigned.
+    01 parallel-chunk-start usage binary-long unsigned.
+    01 parallel-chunk-end usage binary-long unsigned.
+    01 parallel-worker-index usage binary-long unsigned.
+    01 parallel-worker-edit pic 999.
+    01 parallel-retry-edit pic 9(9).
+    01 parallel-suite-scan usage binary-long unsigned.
+    01 parallel-suite-args pic x(2048).
+    01 parallel-command pic x(8192).
+    01 parallel-dump-files.
+        03 parallel-dump-file pic x(256) occurs PARALLEL-WORKERS-LIMIT times.
+    01 parallel-dump-path pic x(256).
+    01 parallel-dump-file-status pic x(2).
+        88 parallel-dump-ok value "00".
+        88 parallel-dump-eof value "10".
+    01 dump-summary-file pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 ws-dump-header.
+        05 dump-tests-total pic 9(10).
+        05 dump-skipped-total pic 9(10).
+        05 dump-errors-total pic 9(10).
+        05 dump-assertions-total pic 9(10).
+        05 dump-failures-total pic 9(10).
+        05 dump-warnings-total pic 9(10).
+    01 ws-dump-record.
+        05 dump-status pic x.
+        05 dump-suite pic x(32).
+        05 dump-nr pic 9(2).
+        05 dump-name pic x(16).
+        05 dump-expected pic x(32).
+        05 dump-actual pic x(32).
+
+    *> --checkpoint path: rewritten after every completed suite in the main
+    *> sequential loop with the last-completed suite index and the running
+    *> SUMMARY counts (not the per-assertion detail, only the totals) so a
+    *> --resume path on a later invocation can skip straight past every
+    *> suite already accounted for instead of re-running the whole list.
+    *> --checkpoint and --resume are independent of --parallel: a run split
+    *> across worker processes has no single "position in the suite list"
+    *> to checkpoint, so resuming a --parallel run is not supported.
+    01 checkpoint-file pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 checkpoint-file-status pic x(2).
+        88 checkpoint-ok value "00".
+        88 checkpoint-eof value "10".
+    01 resume-file pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 resume-start-index usage binary-long unsigned value 1.
+    01 ws-checkpoint-record.
+        05 checkpoint-last-index pic 9(10).
+        05 checkpoint-tests-total pic 9(10).
+        05 checkpoint-skipped-total pic 9(10).
+        05 checkpoint-errors-total pic 9(10).
+        05 checkpoint-assertions-total pic 9(10).
+        05 checkpoint-failures-total pic 9(10).
+        05 checkpoint-warnings-total pic 9(10).
+
+    *> --affected-by path: no COBOL parser ships with this runtime either,
+    *> so (the same delegate-to-the-shell idea --discover already uses for
+    *> its own directory walk) a small shell script is written out and run
+    *> to do the actual COPY/CALL text search: seed the affected-name set
+    *> with the PROGRAM-ID/FUNCTION-ID the changed file itself defines,
+    *> then repeatedly grep every .cbl file under affected-root for a
+    *> call/copy of any name already in the set and fold in whatever new
+    *> names those files define, until a pass adds nothing new. A suite
+    *> is affected if its own testsuite-name ends up in that closure --
+    *> reusing the tag-filter-style skip/skipped-total gate below rather
+    *> than shrinking the suite list itself.
+    01 affected-by-file pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 affected-root pic x(200) value ".".
+    01 affected-script-status pic x(2).
+        88 affected-script-ok value "00".
+    01 affected-list-status pic x(2).
+        88 affected-list-ok value "00".
+        88 affected-list-eof value "10".
+    78 AFFECTED-LIMIT value 500.
+    01 affected-count usage binary-long unsigned value 0.
+    01 affected-name-tbl.
+        03 affected-name pic x(31) occurs 0 to AFFECTED-LIMIT times depending on affected-count.
+    01 affected-matched pic x.
+        88 is-affected-match value "Y".
+    01 affected-scan-index usage binary-long unsigned.
+
+    *> historical trend log: one appended line per run (date, tests-total,
+    *> failures-total, errors-total, elapsed-time) so pass/fail rates can be
+    *> plotted across a quarter instead of only seeing the latest run
+    01 trend-file pic x(256) value "/tmp/gcblunit-trend.log".
+    01 trend-file-status pic x(2).
+        88 trend-ok value "00".
+    01 trend-date pic 9(8).
+
+    *> --webhook: best-effort failure notification over send-udp, the only
+    *> transport network.cbl offers today -- not a literal HTTP POST, since
+    *> there's no TCP client in the network library yet to speak HTTP with
+    01 webhook-url pic x(256) value SPACE.
+        88 is-empty value SPACE.
+    01 webhook-scan pic x(256).
+    01 webhook-authority pic x(150) value SPACE.
+    01 webhook-path pic x(150) value SPACE.
+    01 webhook-host pic x(128) value SPACE.
+    01 webhook-port pic x(5) value "80".
+    01 webhook-payload pic x(256).
+    01 webhook-result usage binary-long unsigned.
+
+    *> --syslog host[:port]: split the same way --webhook's authority is
+    01 syslog-arg pic x(150) value SPACE.
+    01 syslog-arg-port pic x(5).
     01 junit-testsuite.
         05 filler pic x(36) value '  <testsuite name="GCBLUnit" tests="'.
         05 junit-tests pic x(9).
@@ -128,11 +526,67 @@ working-storage section.
 
     01 ws-stop-on-error usage binary-short value 0.
     01 ws-stop-on-failure usage binary-short value 0.
+    01 ws-list-mode usage binary-short value 0.
+        88 is-list-mode value 1.
+    01 ws-coverage-enabled usage binary-short value 0.
+        88 is-coverage-enabled value 1.
+    01 coverage-checks-total usage binary-long unsigned value 11.
+    01 coverage-checks-hit usage binary-long unsigned.
+    01 coverage-percent usage binary-long unsigned.
+    01 seed-arg pic x(9).
+    01 ws-seed usage binary-long value 0.
+    01 ws-seed-given pic x value "N".
+        88 is-seed-given value "Y".
+    01 ws-random-seed usage float-long.
+    01 retry-arg pic x(9).
+    01 ws-retry-limit usage binary-long unsigned value 0.
+    01 retry-attempt usage binary-long unsigned.
+    01 retry-base-assertions-counter usage binary-long unsigned.
+    01 retry-base-assertions-total usage binary-long unsigned.
+    01 retry-base-failures-total usage binary-long unsigned.
+    01 retry-base-warnings-total usage binary-long unsigned.
+    01 retries-lookup-suite pic x(128).
+    01 retries-lookup-result pic 9(2) value 0.
+    01 duration-lookup-result usage binary-long unsigned value 0.
+    01 junit-suite-scan usage binary-long unsigned.
+
+    *> suites are collected here as the command line is parsed and only
+    *> run once parsing is complete, so a --seed or --tag given anywhere
+    *> on the line applies uniformly and the whole list can be shuffled
+    78 SUITE-LIMIT value 500.
+    01 suite-count usage binary-long unsigned value 0.
+    01 suite-list.
+        03 suite-entry occurs 0 to SUITE-LIMIT times depending on suite-count.
+            05 suite-entry-name pic x(128).
+            05 suite-entry-retries pic 9(2).
+            05 suite-entry-duration usage binary-long unsigned.
+    *> wall-clock duration of the suite's final attempt, timed the same
+    *> way cblu-start/cblu-finish time the whole run
+    01 suite-time-elapsed.
+        05 hours pic 9(2).
+        05 minutes pic 9(2).
+        05 seconds pic 9(2).
+    01 suite-time-current.
+        05 hours pic 9(2).
+        05 minutes pic 9(2).
+        05 seconds pic 9(2).
+    01 suite-run-index usage binary-long unsigned.
+    01 shuffle-index usage binary-long unsigned.
+    01 shuffle-swap usage binary-long unsigned.
+    01 shuffle-temp pic x(128).
 
     *> local
     01 assertions-index usage binary-long unsigned.
+    01 diff-first usage binary-long unsigned.
+    01 diff-last usage binary-long unsigned.
     01 first-suite pic x(32).
        88 is-empty value SPACE.
+    01 suite-start-index usage binary-long unsigned.
+    01 suite-end-index usage binary-long unsigned.
+    01 suite-assertions usage binary-long unsigned.
+    01 suite-failures usage binary-long unsigned.
+    01 suite-scan-index usage binary-long unsigned.
+    01 ws-num-edit pic Z(8)9.
     01 current-time.
         05 hours pic 9(2).
         05 minutes pic 9(2).
@@ -143,6 +597,11 @@ working-storage section.
         05 seconds pic 9(2).
     77 test-pointer usage program-pointer.
         88 test-skipped value NULL.
+    77 setup-pointer usage program-pointer.
+        88 setup-skipped value NULL.
+    77 teardown-pointer usage program-pointer.
+        88 teardown-skipped value NULL.
+    01 hook-name pic x(140).
     01 testsuite-name pic x(128).
     01 tests-total usage binary-long unsigned.
     01 skipped-total usage binary-long unsigned.
@@ -153,7 +612,8 @@ procedure division.
 
     perform cblu-start.
 
-    accept argv from ARGUMENT-VALUE.
+    perform cblu-opts-load.
+    perform cblu-next-arg.
     perform until argv = SPACE
         evaluate TRUE
         when option-help
@@ -163,31 +623,216 @@ procedure division.
             stop run
         when option-junit
             move SPACE to argv
-            accept argv from ARGUMENT-VALUE
+            perform cblu-next-arg
             move argv to junit-file
+        when option-junit-dir
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to junit-dir
+        when option-tap
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to tap-file
+        when option-html
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to html-file
+        when option-json
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to json-file
+        when option-tag
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to tag-filter
+        when option-max-assertions
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to max-assertions-arg
+            move numval(max-assertions-arg) to max-assertions-requested
+            if max-assertions-requested > ASSERTIONS-LIMIT
+                display "Error: --max-assertions " trim(max-assertions-arg)
+                    " exceeds the compiled-in limit of " ASSERTIONS-LIMIT upon syserr
+                move 2 to RETURN-CODE
+                stop run
+            end-if
         when option-stop-on-error
             move 1 to ws-stop-on-error
         when option-stop-on-failure
             move 1 to ws-stop-on-failure
-        when other
-            move argv to testsuite-name
-            perform cblu-exec
-            if ws-stop-on-failure = 1 and failures-total > 0
-               exit perform
+        when option-bail
+            move 1 to ws-stop-on-error
+            move 1 to ws-stop-on-failure
+        when option-list
+            move 1 to ws-list-mode
+        when option-coverage
+            move 1 to ws-coverage-enabled
+        when option-seed
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to seed-arg
+            move numval(seed-arg) to ws-seed
+            move "Y" to ws-seed-given
+        when option-retry
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to retry-arg
+            move numval(retry-arg) to ws-retry-limit
+        when option-quarantine
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to quarantine-file
+            perform cblu-quarantine-load
+        when option-webhook
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to webhook-url
+        when option-syslog
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to syslog-arg
+            perform cblu-syslog-configure
+        when option-discover
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to discover-root
+            perform cblu-discover
+        when option-config
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to config-file
+            perform cblu-config-load
+        when option-parallel
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to parallel-arg
+            move numval(parallel-arg) to ws-parallel-workers
+            if ws-parallel-workers > PARALLEL-WORKERS-LIMIT
+                display "Fatal: --parallel " trim(parallel-arg)
+                    " exceeds the compiled-in limit of " PARALLEL-WORKERS-LIMIT upon syserr
+                move 3 to RETURN-CODE
+                stop run
             end-if
-            if ws-stop-on-error = 1 and errors-total > 0
-               exit perform
+        when option-dump-summary
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to dump-summary-file
+        when option-checkpoint
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to checkpoint-file
+        when option-resume
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to resume-file
+            perform cblu-checkpoint-load
+        when option-affected-by
+            move SPACE to argv
+            perform cblu-next-arg
+            move argv to affected-by-file
+        when other
+            add 1 to suite-count
+            if suite-count > SUITE-LIMIT
+                display "Fatal: more than " SUITE-LIMIT " test suites given" upon syserr
+                move 3 to RETURN-CODE
+                stop run
             end-if
+            move argv to suite-entry-name(suite-count)
+            move 0 to suite-entry-retries(suite-count)
         end-evaluate
             move SPACE to argv
-            accept argv from ARGUMENT-VALUE
+            perform cblu-next-arg
     end-perform.
 
+    if is-seed-given
+        display "Seed: " ws-seed
+        perform cblu-shuffle
+    end-if.
+
+    if not is-empty of resume-file and is-empty of checkpoint-file
+        move resume-file to checkpoint-file
+    end-if.
+
+    if not is-empty of affected-by-file
+        perform cblu-affected-scan
+    end-if.
+
+    if ws-parallel-workers > 1 and not is-list-mode
+        perform cblu-parallel-exec
+    else
+        perform varying suite-run-index from resume-start-index by 1 until suite-run-index > suite-count
+            move suite-entry-name(suite-run-index) to testsuite-name
+            move "Y" to tag-matched
+            if not is-empty of tag-filter
+                perform cblu-tag-check
+            end-if
+            move "N" to quarantine-matched
+            if not is-empty of quarantine-file
+                perform cblu-quarantine-check
+            end-if
+            move "Y" to affected-matched
+            if not is-empty of affected-by-file
+                perform cblu-affected-check
+            end-if
+            if is-list-mode
+                if not is-tag-matched
+                    display testsuite-name " (skipped, tag mismatch)"
+                else
+                    if not is-affected-match
+                        display testsuite-name " (skipped, not affected)"
+                    else
+                        if is-quarantined
+                            display testsuite-name " (skipped, quarantined)"
+                        else
+                            display testsuite-name
+                        end-if
+                    end-if
+                end-if
+            else
+                if is-tag-matched and is-affected-match
+                    perform cblu-exec
+                    if ws-stop-on-failure = 1 and failures-total > 0
+                        exit perform
+                    end-if
+                    if ws-stop-on-error = 1 and errors-total > 0
+                        exit perform
+                    end-if
+                else
+                    add 1 to skipped-total
+                end-if
+                if not is-empty of checkpoint-file
+                    perform cblu-checkpoint-save
+                end-if
+            end-if
+        end-perform
+    end-if.
+
+    if is-list-mode
+        move 0 to RETURN-CODE
+        stop run
+    end-if.
+
+    if not is-empty of dump-summary-file
+        perform cblu-dump-summary
+    end-if.
+
     perform cblu-finish.
 
     if not is-empty of junit-file
         perform cblu-junit
     end-if.
+    if not is-empty of junit-dir
+        perform cblu-junit-persuite
+    end-if.
+    if not is-empty of tap-file
+        perform cblu-tap
+    end-if.
+    if not is-empty of html-file
+        perform cblu-html
+    end-if.
+    if not is-empty of json-file
+        perform cblu-json
+    end-if.
     stop run.
 
 cblu-start section.
@@ -204,29 +849,668 @@ cblu-start section.
 cblu-exec section.
     call "CBL_EXIT_PROC" using 0, address of entry "interruption-handler".
     call "CBL_ERROR_PROC" using 0, address of entry "exception-handler".
+
+    *> any mock registered by a suite that never reached its -teardown
+    *> hook (a failed assertion doesn't skip it, but a hard crash would)
+    *> must not leak into the next suite, so every suite starts clean
+    move 0 to mock-count.
+
     set test-pointer to entry testsuite-name.
-    if test-skipped
+    if test-skipped or is-quarantined
         add 1 to skipped-total
+        if is-quarantined
+            display testsuite-name " (skipped, quarantined)"
+        end-if
     else
         add 1 to tests-total
-        call test-pointer
+        accept suite-time-elapsed from TIME
+
+        *> a known-flaky suite gets re-run up to --retry N times: if a retry
+        *> comes back clean, the failed attempt's assertion records are
+        *> overwritten (assertions-counter/assertions-total/failures-total/
+        *> warnings-total are rewound to their pre-attempt values) so only
+        *> the final attempt is what counts and what shows up in the report
+        move 0 to retry-attempt
+        move assertions-counter to retry-base-assertions-counter
+        move assertions-total of summary to retry-base-assertions-total
+        move failures-total of summary to retry-base-failures-total
+        move warnings-total of summary to retry-base-warnings-total
+
+        perform cblu-exec-attempt
+
+        perform until retry-attempt >= ws-retry-limit
+                or failures-total of summary <= retry-base-failures-total
+            add 1 to retry-attempt
+            move retry-base-assertions-counter to assertions-counter
+            move retry-base-assertions-total to assertions-total of summary
+            move retry-base-failures-total to failures-total of summary
+            move retry-base-warnings-total to warnings-total of summary
+            perform cblu-exec-attempt
+        end-perform
+
+        accept suite-time-current from TIME
+        subtract corresponding suite-time-current from suite-time-elapsed
+        compute suite-entry-duration(suite-run-index) =
+            3600 * hours of suite-time-elapsed
+            + 60 * minutes of suite-time-elapsed
+            + seconds of suite-time-elapsed
+
+        if retry-attempt > 0
+            move retry-attempt to suite-entry-retries(suite-run-index)
+        end-if
     end-if.
+
     if EXCEPTION-STATUS <> SPACE and trim(EXCEPTION-LOCATION) (1:length(trim(testsuite-name))) = trim(testsuite-name)
         add 1 to errors-total
-        display LINEBREAK "There was an exception: " 
+        display LINEBREAK "There was an exception: "
             trim(EXCEPTION-STATUS) " in " EXCEPTION-LOCATION " on " EXCEPTION-STATEMENT
     end-if.
+    *> restore every real collaborator this suite may have mocked, whether
+    *> or not its -teardown hook called mock-restore itself
+    move 0 to mock-count.
     call "CBL_ERROR_PROC" using 1, address of entry "exception-handler".
     call "CBL_EXIT_PROC" using 1, address of entry "interruption-handler".
 
+cblu-exec-attempt section.
+    *> optional per-suite fixture setup, called silently if absent
+    move concatenate(trim(testsuite-name), '-setup') to hook-name.
+    set setup-pointer to entry hook-name.
+    if not setup-skipped
+        call setup-pointer
+    end-if.
+
+    call test-pointer.
+
+    *> optional per-suite fixture teardown, called silently if absent
+    move concatenate(trim(testsuite-name), '-teardown') to hook-name.
+    set teardown-pointer to entry hook-name.
+    if not teardown-skipped
+        call teardown-pointer
+    end-if.
+
+cblu-shuffle section.
+    *> Fisher-Yates: walk the collected suite list back to front, swapping
+    *> each entry with a uniformly-chosen earlier (or same) one. Seeding
+    *> FUNCTION RANDOM with the --seed value makes the shuffle repeatable.
+    move function random(ws-seed) to ws-random-seed.
+    perform varying shuffle-index from suite-count by -1 until shuffle-index < 2
+        compute shuffle-swap = function integer(function random * shuffle-index) + 1
+        move suite-entry-name(shuffle-index) to shuffle-temp
+        move suite-entry-name(shuffle-swap) to suite-entry-name(shuffle-index)
+        move shuffle-temp to suite-entry-name(shuffle-swap)
+    end-perform.
+
+cblu-quarantine-load section.
+    open input quarantine.
+    if quarantine-ok
+        move SPACE to quarantine-file-status
+        perform until quarantine-eof
+            read quarantine
+                at end
+                    move "10" to quarantine-file-status
+                not at end
+                    add 1 to quarantine-count
+                    if quarantine-count > QUARANTINE-LIMIT
+                        display "Fatal: quarantine list exceeds " QUARANTINE-LIMIT " entries" upon syserr
+                        move 3 to RETURN-CODE
+                        stop run
+                    end-if
+                    move quarantine-line to quarantine-entry-name(quarantine-count)
+            end-read
+        end-perform
+        close quarantine
+    else
+        display "Error opening " quarantine-file ": " quarantine-file-status upon syserr
+    end-if.
+
+cblu-opts-load section.
+    *> GCBLUNIT_OPTS: a whitespace-separated list of flags/suite names an
+    *> operator can bake into a job's environment profile instead of
+    *> repeating them on every invocation -- tokenized into the same
+    *> config-token table --config uses, so cblu-next-arg drains it exactly
+    *> the same way, ahead of any real command-line arguments
+    move SPACE to ws-opts
+    accept ws-opts from environment "GCBLUNIT_OPTS"
+    if ws-opts not = SPACE
+        move 0 to config-token-count
+        move 1 to ws-opts-ptr
+        move function length(trim(ws-opts)) to ws-opts-len
+        perform until ws-opts-ptr > ws-opts-len
+            unstring ws-opts delimited by all SPACE
+                into config-token-value(config-token-count + 1)
+                with pointer ws-opts-ptr
+            end-unstring
+            if config-token-value(config-token-count + 1) not = SPACE
+                add 1 to config-token-count
+                if config-token-count > CONFIG-LIMIT
+                    display "Fatal: GCBLUNIT_OPTS exceeds " CONFIG-LIMIT " tokens" upon syserr
+                    move 3 to RETURN-CODE
+                    stop run
+                end-if
+            end-if
+        end-perform
+        if config-token-count > 0
+            move 1 to config-scan-index
+            move 1 to config-active
+        end-if
+    end-if.
+
+cblu-config-load section.
+    move 0 to config-token-count.
+    open input config.
+    if config-ok
+        move SPACE to config-file-status
+        perform until config-eof
+            read config
+                at end
+                    move "10" to config-file-status
+                not at end
+                    if config-line not = SPACE
+                        add 1 to config-token-count
+                        if config-token-count > CONFIG-LIMIT
+                            display "Fatal: --config file exceeds " CONFIG-LIMIT " lines" upon syserr
+                            move 3 to RETURN-CODE
+                            stop run
+                        end-if
+                        move trim(config-line) to config-token-value(config-token-count)
+                    end-if
+            end-read
+        end-perform
+        close config
+        move 1 to config-scan-index
+        move 1 to config-active
+    else
+        display "Error opening " config-file ": " config-file-status upon syserr
+    end-if.
+
+cblu-next-arg section.
+    *> the option-parsing loop's one source of the "next token" -- drains
+    *> the --config file's token table first (if one is loaded and not yet
+    *> exhausted), then falls back to the ordinary ARGUMENT-VALUE stream, so
+    *> a --config file and trailing command-line arguments compose
+    if is-config-active and config-scan-index <= config-token-count
+        move config-token-value(config-scan-index) to argv
+        add 1 to config-scan-index
+    else
+        move 0 to config-active
+        move SPACE to argv
+        accept argv from ARGUMENT-VALUE
+    end-if.
+
+cblu-discover section.
+    move concatenate("find ", trim(discover-root), " -type f -name ", quote, "*-test", quote,
+        " > ", trim(discover-file))
+        to discover-command
+    call "SYSTEM" using discover-command
+    open input discover
+    if discover-ok
+        move SPACE to discover-file-status
+        perform until discover-eof
+            read discover
+                at end
+                    move "10" to discover-file-status
+                not at end
+                    add 1 to suite-count
+                    if suite-count > SUITE-LIMIT
+                        display "Fatal: more than " SUITE-LIMIT " test suites given" upon syserr
+                        move 3 to RETURN-CODE
+                        stop run
+                    end-if
+                    move trim(discover-line) to discover-scan
+                    move byte-length(discover-scan) to discover-scan-len
+                    move discover-scan-len to discover-scan-index
+                    perform until discover-scan-index = 0
+                            or discover-scan(discover-scan-index:1) = "/"
+                        subtract 1 from discover-scan-index
+                    end-perform
+                    move discover-scan(discover-scan-index + 1:
+                        discover-scan-len - discover-scan-index)
+                        to suite-entry-name(suite-count)
+                    move 0 to suite-entry-retries(suite-count)
+            end-read
+        end-perform
+        close discover
+    else
+        display "Error opening " discover-file ": " discover-file-status upon syserr
+    end-if.
+
+cblu-parallel-exec section.
+    *> splits suite-entry-name(1..suite-count) into up to ws-parallel-workers
+    *> contiguous chunks, relaunches this same executable (its real path is
+    *> resolved once via /proc/self/exe, see below) once per chunk in the
+    *> background (--tag/--quarantine/--affected-by/--retry are forwarded
+    *> so a worker filters and retries suites exactly the way this process
+    *> would have), waits for every
+    *> worker with one shell "wait", then merges each worker's SUMMARY
+    *> dump back into this process's own tables so cblu-finish and every
+    *> report format see one combined run.
+    *> a shell command embedding the literal path "/proc/self/exe" would not
+    *> do what it looks like it does here: by the time the shell we spawn
+    *> below execs that path, "self" has already resolved to the shell
+    *> itself, not this program (and shelling out to readlink first just
+    *> moves the same problem one process deeper) -- so instead we read our
+    *> own argv0 straight out of /proc/self/cmdline, which reflects this
+    *> process, not a forked one, at the moment we open it
+    move SPACE to self-exe-path.
+    open input self-exe.
+    if self-exe-ok
+        read self-exe
+            at end continue
+            not at end
+                move 1 to self-exe-scan-index
+                perform until self-exe-scan-index > 256
+                        or self-exe-line(self-exe-scan-index:1) = x"00"
+                    add 1 to self-exe-scan-index
+                end-perform
+                if self-exe-scan-index > 256
+                    move 257 to self-exe-scan-index
+                end-if
+                move self-exe-line(1:self-exe-scan-index - 1) to self-exe-path
+        end-read
+        close self-exe
+    else
+        display "Error opening /proc/self/cmdline: " self-exe-file-status upon syserr
+    end-if.
+
+    compute parallel-chunk-size =
+        (suite-count + ws-parallel-workers - 1) / ws-parallel-workers.
+    move SPACE to parallel-command.
+    move SPACE to parallel-dump-files.
+    move 1 to parallel-worker-index.
+    perform until parallel-worker-index > ws-parallel-workers
+        compute parallel-chunk-start =
+            (parallel-worker-index - 1) * parallel-chunk-size + 1
+        if parallel-chunk-start > suite-count
+            exit perform
+        end-if
+        compute parallel-chunk-end = parallel-worker-index * parallel-chunk-size
+        if parallel-chunk-end > suite-count
+            move suite-count to parallel-chunk-end
+        end-if
+
+        move parallel-worker-index to parallel-worker-edit
+        move concatenate("/tmp/gcblunit-parallel-", trim(parallel-worker-edit), ".dat")
+            to parallel-dump-file(parallel-worker-index)
+
+        move SPACE to parallel-suite-args
+        move parallel-chunk-start to parallel-suite-scan
+        perform until parallel-suite-scan > parallel-chunk-end
+            move concatenate(trim(parallel-suite-args, trailing), " ",
+                    trim(suite-entry-name(parallel-suite-scan)))
+                to parallel-suite-args
+            add 1 to parallel-suite-scan
+        end-perform
+
+        move concatenate(trim(parallel-command), " ", trim(self-exe-path),
+                trim(parallel-suite-args, trailing))
+            to parallel-command
+        if not is-empty of tag-filter
+            move concatenate(trim(parallel-command), " --tag ", trim(tag-filter))
+                to parallel-command
+        end-if
+        if not is-empty of quarantine-file
+            move concatenate(trim(parallel-command), " --quarantine ", trim(quarantine-file))
+                to parallel-command
+        end-if
+        if not is-empty of affected-by-file
+            move concatenate(trim(parallel-command), " --affected-by ", trim(affected-by-file))
+                to parallel-command
+        end-if
+        if ws-retry-limit > 0
+            move ws-retry-limit to parallel-retry-edit
+            move concatenate(trim(parallel-command), " --retry ", trim(parallel-retry-edit))
+                to parallel-command
+        end-if
+        move concatenate(trim(parallel-command),
+                " --dump-summary ", trim(parallel-dump-file(parallel-worker-index)),
+                " >/dev/null 2>&1 &")
+            to parallel-command
+
+        add 1 to parallel-worker-index
+    end-perform.
+
+    move concatenate(trim(parallel-command), " wait") to parallel-command.
+    call "SYSTEM" using parallel-command.
+
+    move 1 to parallel-worker-index.
+    perform until parallel-worker-index > ws-parallel-workers
+            or parallel-dump-file(parallel-worker-index) = SPACE
+        perform cblu-parallel-merge
+        add 1 to parallel-worker-index
+    end-perform.
+
+cblu-parallel-merge section.
+    *> reads one worker's --dump-summary file back in: a fixed-width totals
+    *> header line, followed by one fixed-width line per assertion record --
+    *> the same field widths SUMMARY's own assertions table already uses, so
+    *> no delimiter/escaping scheme is needed. Folds both into this
+    *> process's own tests-total/skipped-total/errors-total and SUMMARY.
+    move parallel-dump-file(parallel-worker-index) to parallel-dump-path.
+    open input parallel-dump.
+    if not parallel-dump-ok
+        display "Error opening " trim(parallel-dump-path)
+            ": " parallel-dump-file-status upon syserr
+    else
+        read parallel-dump
+            at end move "10" to parallel-dump-file-status
+            not at end move "00" to parallel-dump-file-status
+        end-read
+        if parallel-dump-ok
+            move parallel-dump-line(1:60) to ws-dump-header
+            add dump-tests-total to tests-total
+            add dump-skipped-total to skipped-total
+            add dump-errors-total to errors-total
+            add dump-assertions-total to assertions-total of summary
+            add dump-failures-total to failures-total of summary
+            add dump-warnings-total to warnings-total of summary
+
+            perform until parallel-dump-eof
+                read parallel-dump
+                    at end move "10" to parallel-dump-file-status
+                    not at end
+                        move "00" to parallel-dump-file-status
+                        move parallel-dump-line(1:115) to ws-dump-record
+                        if assertions-counter >= ASSERTIONS-LIMIT
+                            display "Fatal: assertions limit of " ASSERTIONS-LIMIT
+                                " exceeded merging parallel worker output" upon syserr
+                            move 3 to RETURN-CODE
+                            stop run
+                        end-if
+                        add 1 to assertions-counter
+                        move dump-status to assertion-status(assertions-counter)
+                        move dump-suite to assertion-suite(assertions-counter)
+                        move dump-nr to assertion-nr(assertions-counter)
+                        move dump-name to assertion-name(assertions-counter)
+                        move dump-expected to assertion-expected(assertions-counter)
+                        move dump-actual to assertion-actual(assertions-counter)
+                end-read
+            end-perform
+        end-if
+        close parallel-dump
+    end-if.
+
+cblu-dump-summary section.
+    *> --dump-summary path: written by a --parallel worker so the parent
+    *> that launched it can fold this run's totals and assertion records
+    *> into its own combined SUMMARY -- see cblu-parallel-merge
+    move dump-summary-file to parallel-dump-path.
+    open output parallel-dump.
+    if not parallel-dump-ok
+        display "Error writing " dump-summary-file ": " parallel-dump-file-status upon syserr
+    else
+        move tests-total to dump-tests-total
+        move skipped-total to dump-skipped-total
+        move errors-total to dump-errors-total
+        move assertions-total of summary to dump-assertions-total
+        move failures-total of summary to dump-failures-total
+        move warnings-total of summary to dump-warnings-total
+        move ws-dump-header to parallel-dump-line
+        write parallel-dump-line
+
+        move 1 to assertions-index
+        perform until assertions-index > assertions-total of summary
+            move assertion-status(assertions-index) to dump-status
+            move assertion-suite(assertions-index) to dump-suite
+            move assertion-nr(assertions-index) to dump-nr
+            move assertion-name(assertions-index) to dump-name
+            move assertion-expected(assertions-index) to dump-expected
+            move assertion-actual(assertions-index) to dump-actual
+            move ws-dump-record to parallel-dump-line
+            write parallel-dump-line
+            add 1 to assertions-index
+        end-perform
+        close parallel-dump
+    end-if.
+
+cblu-checkpoint-save section.
+    *> rewrites checkpoint-file with the index of the suite just completed
+    *> and the running SUMMARY totals -- called after every suite in the
+    *> main sequential loop, so a job killed partway through never loses
+    *> more than the one suite in flight at the moment it died
+    open output checkpoint.
+    if not checkpoint-ok
+        display "Error writing " checkpoint-file ": " checkpoint-file-status upon syserr
+    else
+        move suite-run-index to checkpoint-last-index
+        move tests-total to checkpoint-tests-total
+        move skipped-total to checkpoint-skipped-total
+        move errors-total to checkpoint-errors-total
+        move assertions-total of summary to checkpoint-assertions-total
+        move failures-total of summary to checkpoint-failures-total
+        move warnings-total of summary to checkpoint-warnings-total
+        move ws-checkpoint-record to checkpoint-line
+        write checkpoint-line
+        close checkpoint
+    end-if.
+
+cblu-checkpoint-load section.
+    *> --resume path: reads a checkpoint written by cblu-checkpoint-save
+    *> and picks the run back up right after the last completed suite,
+    *> with the running SUMMARY totals restored -- the per-assertion detail
+    *> for suites completed before the restart is not reconstructed, only
+    *> the totals cblu-finish and the report formats need
+    open input checkpoint.
+    if checkpoint-ok
+        read checkpoint
+            at end continue
+            not at end
+                move checkpoint-line to ws-checkpoint-record
+                compute resume-start-index = checkpoint-last-index + 1
+                move checkpoint-tests-total to tests-total
+                move checkpoint-skipped-total to skipped-total
+                move checkpoint-errors-total to errors-total
+                move checkpoint-assertions-total to assertions-total of summary
+                move checkpoint-failures-total to failures-total of summary
+                move checkpoint-warnings-total to warnings-total of summary
+        end-read
+        close checkpoint
+    else
+        display "Error opening " checkpoint-file ": " checkpoint-file-status upon syserr
+    end-if.
+
+cblu-quarantine-check section.
+    move "N" to quarantine-matched.
+    move 1 to quarantine-scan-index.
+    perform until quarantine-scan-index > quarantine-count
+        if trim(quarantine-entry-name(quarantine-scan-index)) = trim(testsuite-name)
+            move "Y" to quarantine-matched
+            move quarantine-count to quarantine-scan-index
+        end-if
+        add 1 to quarantine-scan-index
+    end-perform.
+
+cblu-affected-scan section.
+    *> builds the transitive closure of program/function names reachable
+    *> by CALL or COPY from affected-by-file, seeded with the name(s)
+    *> affected-by-file itself defines, by writing a small shell script
+    *> out to affected-script and running it -- the actual text search is
+    *> plain grep over affected-root, not something worth hand-rolling a
+    *> COBOL parser for (see --discover's own use of find(1) for the same
+    *> reason). cblu-affected-check below then tests each suite's own
+    *> testsuite-name for membership in the resulting affected-name-tbl.
+    open output affected-script.
+    move concatenate("grep -ohiE '(program-id|function-id)\. *[A-Za-z0-9_-]+' '",
+            trim(affected-by-file), "' 2>/dev/null | sed -E 's/.*\. *//' | sort -u",
+            " > /tmp/gcblunit-affected.lst")
+        to affected-script-line
+    write affected-script-line
+    move "prev=-1" to affected-script-line
+    write affected-script-line
+    move concatenate("root='", trim(affected-root), "'") to affected-script-line
+    write affected-script-line
+    move "cur=$(wc -l < /tmp/gcblunit-affected.lst)" to affected-script-line
+    write affected-script-line
+    move "while [ $cur != $prev ]; do" to affected-script-line
+    write affected-script-line
+    move "  prev=$cur" to affected-script-line
+    write affected-script-line
+    move "  pattern=$(paste -sd'|' /tmp/gcblunit-affected.lst)" to affected-script-line
+    write affected-script-line
+    move concatenate("  find ", quote, "$root", quote, " -name '*.cbl' 2>/dev/null |")
+        to affected-script-line
+    write affected-script-line
+    move concatenate("    xargs -r grep -liwE ", quote, "$pattern", quote, " 2>/dev/null |")
+        to affected-script-line
+    write affected-script-line
+    move "    xargs -r grep -ohiE '(program-id|function-id)\. *[A-Za-z0-9_-]+' 2>/dev/null |" to affected-script-line
+    write affected-script-line
+    move "    sed -E 's/.*\. *//' >> /tmp/gcblunit-affected.lst" to affected-script-line
+    write affected-script-line
+    move "  sort -u -o /tmp/gcblunit-affected.lst /tmp/gcblunit-affected.lst" to affected-script-line
+    write affected-script-line
+    move "  cur=$(wc -l < /tmp/gcblunit-affected.lst)" to affected-script-line
+    write affected-script-line
+    move "done" to affected-script-line
+    write affected-script-line
+    close affected-script.
+
+    call "SYSTEM" using "sh /tmp/gcblunit-affected.sh".
+
+    move 0 to affected-count.
+    open input affected-list.
+    if affected-list-ok
+        move SPACE to affected-list-status
+        perform until affected-list-eof
+            read affected-list
+                at end
+                    move "10" to affected-list-status
+                not at end
+                    if trim(affected-list-line) not = SPACE
+                        add 1 to affected-count
+                        if affected-count > AFFECTED-LIMIT
+                            display "Fatal: --affected-by touches more than "
+                                AFFECTED-LIMIT " names" upon syserr
+                            move 3 to RETURN-CODE
+                            stop run
+                        end-if
+                        move trim(affected-list-line) to affected-name(affected-count)
+                    end-if
+            end-read
+        end-perform
+        close affected-list
+    else
+        display "Error opening /tmp/gcblunit-affected.lst: " affected-list-status upon syserr
+    end-if.
+
+cblu-affected-check section.
+    move "N" to affected-matched.
+    move 1 to affected-scan-index.
+    perform until affected-scan-index > affected-count
+        if trim(affected-name(affected-scan-index)) = trim(testsuite-name)
+            move "Y" to affected-matched
+            move affected-count to affected-scan-index
+        end-if
+        add 1 to affected-scan-index
+    end-perform.
+
+cblu-tag-check section.
+    move "N" to tag-matched.
+    move concatenate(trim(testsuite-name), '-tags') to hook-name.
+    set tags-pointer to entry hook-name.
+    if not tags-skipped
+        move SPACE to tag-list
+        call tags-pointer using tag-list
+        move tag-list to tag-scan
+        perform until tag-scan = SPACE
+            move SPACE to tag-token, tag-remainder
+            unstring tag-scan delimited by all SPACE into tag-token tag-remainder
+            end-unstring
+            if trim(tag-token) = trim(tag-filter)
+                move "Y" to tag-matched
+                exit perform
+            end-if
+            move tag-remainder to tag-scan
+        end-perform
+    end-if.
+
+cblu-retries-lookup section.
+    *> shared by cblu-junit and cblu-junit-persuite-write: look up how many
+    *> times retries-lookup-suite was retried, using the same suite-list
+    *> table --seed's shuffle keeps up to date
+    move 0 to retries-lookup-result.
+    move 1 to junit-suite-scan.
+    perform until junit-suite-scan > suite-count
+        if trim(suite-entry-name(junit-suite-scan)) = trim(retries-lookup-suite)
+            move suite-entry-retries(junit-suite-scan) to retries-lookup-result
+            move suite-count to junit-suite-scan
+        end-if
+        add 1 to junit-suite-scan
+    end-perform.
+
+cblu-duration-lookup section.
+    *> shared by cblu-junit and cblu-junit-persuite-write: look up how many
+    *> seconds retries-lookup-suite took to run, same table/scan as above
+    move 0 to duration-lookup-result.
+    move 1 to junit-suite-scan.
+    perform until junit-suite-scan > suite-count
+        if trim(suite-entry-name(junit-suite-scan)) = trim(retries-lookup-suite)
+            move suite-entry-duration(junit-suite-scan) to duration-lookup-result
+            move suite-count to junit-suite-scan
+        end-if
+        add 1 to junit-suite-scan
+    end-perform.
+
+cblu-syslog-configure section.
+    move SPACE to syslog-host.
+    move SPACE to syslog-arg-port.
+    unstring syslog-arg delimited by ":" into syslog-host syslog-arg-port
+        on overflow
+            continue
+    end-unstring.
+    move "514" to syslog-port.
+    if syslog-arg-port <> SPACE
+        move syslog-arg-port to syslog-port
+    end-if.
+    move 1 to syslog-enabled.
+
+cblu-webhook-notify section.
+    *> strip a leading http:// or https:// scheme, then split the
+    *> remaining host[:port] from the optional /path that follows
+    move webhook-url to webhook-scan.
+    if webhook-scan(1:7) = "http://"
+        move webhook-scan(8:) to webhook-scan
+    else
+        if webhook-scan(1:8) = "https://"
+            move webhook-scan(9:) to webhook-scan
+        end-if
+    end-if.
+    move SPACE to webhook-authority webhook-path.
+    unstring webhook-scan delimited by "/" into webhook-authority webhook-path.
+    move SPACE to webhook-host.
+    move "80" to webhook-port.
+    unstring webhook-authority delimited by ":" into webhook-host webhook-port
+        on overflow
+            move "80" to webhook-port
+    end-unstring.
+    if webhook-port = SPACE
+        move "80" to webhook-port
+    end-if.
+
+    move tests-total to ws-num-edit.
+    move concatenate('{"tests_total":', trim(ws-num-edit)) to webhook-payload.
+    move failures-total of summary to ws-num-edit.
+    move concatenate(trim(webhook-payload), ',"failures_total":', trim(ws-num-edit)) to webhook-payload.
+    move errors-total to ws-num-edit.
+    move concatenate(trim(webhook-payload), ',"errors_total":', trim(ws-num-edit), '}') to webhook-payload.
+
+    move send-udp(webhook-host, webhook-port, trim(webhook-payload)) to webhook-result.
+
 cblu-finish section.
     accept current-time from TIME.
     subtract corresponding current-time from elapsed-time.
     
     *> time
-    display LINEBREAK LINEBREAK "Time: " 
+    display LINEBREAK LINEBREAK "Time: "
         hours of elapsed-time ":" minutes of elapsed-time ":" seconds of elapsed-time.
 
+    *> per-suite timing breakdown
+    move 1 to junit-suite-scan.
+    perform until junit-suite-scan > suite-count
+        display "  " trim(suite-entry-name(junit-suite-scan)) ": "
+            suite-entry-duration(junit-suite-scan) "s"
+        add 1 to junit-suite-scan
+    end-perform.
+
     *> failures
     if failures-total of summary > 0
         display "There was " failures-total of summary " failure(s):"
@@ -235,37 +1519,194 @@ cblu-finish section.
     perform until assertions-index >= assertions-total of summary
         add 1 to assertions-index
         if assertion-failed(assertions-index)
-            display assertions(assertions-index)
+            perform cblu-diff-highlight
+        end-if
+    end-perform.
+
+    *> warnings -- assert-equals-warn records these into warnings-total
+    *> instead of failures-total, so a drifting fixture stays visible
+    *> without turning the run red or touching RETURN-CODE below
+    if warnings-total of summary > 0
+        display "There was " warnings-total of summary " warning(s):"
+    end-if.
+    move 0 to assertions-index.
+    perform until assertions-index >= assertions-total of summary
+        add 1 to assertions-index
+        if assertion-warned(assertions-index)
+            perform cblu-diff-highlight
         end-if
     end-perform.
 
     *> report
     display LINEBREAK.
-    if errors-total > 0
-        display COLOR-RED "EXCEPTIONS!" COLOR-RESET
-        move 1 to RETURN-CODE 
-    end-if.
+    *> RETURN-CODE 1 is a real regression (block the deploy), RETURN-CODE 4
+    *> is a runtime exception in the harness itself (an environment problem,
+    *> page on-call instead) -- 2 and 3 are already spoken for by the fatal
+    *> CLI-usage and suite/assertion-limit errors above, so exceptions get
+    *> the next free code. Exceptions are checked second so they win over a
+    *> failure code when a run hits both. Warnings never set RETURN-CODE.
     if failures-total of summary > 0
         display COLOR-RED "FAILURES!" COLOR-RESET
-        move 1 to RETURN-CODE 
+        move 1 to RETURN-CODE
+    end-if.
+    if errors-total > 0
+        display COLOR-RED "EXCEPTIONS!" COLOR-RESET
+        move 4 to RETURN-CODE
     end-if.
     if errors-total = 0 and failures-total of summary = 0
        if tests-total > 0 and assertions-total of summary > 0
            display COLOR-GREEN "OK" COLOR-RESET
-       else 
+       else
            if tests-total = 0
                display COLOR-YELLOW "No tests found" COLOR-RESET
-           else 
+           else
                display COLOR-YELLOW "No assertions found" COLOR-RESET
            end-if
        end-if
-       move 0 to RETURN-CODE 
+       move 0 to RETURN-CODE
     end-if.
     display "Tests: " tests-total ", Skipped: " skipped-total LINEBREAK
        "Assertions: " assertions-total of summary
        ", Failures: " failures-total of summary
+       ", Warnings: " warnings-total of summary
        ", Exceptions: " errors-total.
 
+    if not is-empty of webhook-url and RETURN-CODE not = 0
+        perform cblu-webhook-notify
+    end-if.
+
+    if is-coverage-enabled
+        perform cblu-coverage-report
+    end-if.
+
+    perform cblu-trend-log.
+
+cblu-diff-highlight section.
+    *> highlights just the byte range where assertion-expected and
+    *> assertion-actual actually differ, in COLOR-YELLOW, so a one- or
+    *> two-character mismatch buried in a long fixed-format field jumps out
+    *> instead of requiring a manual diff by eye
+    move 1 to diff-first
+    perform until diff-first > 32
+            or assertion-expected(assertions-index)(diff-first:1)
+               not = assertion-actual(assertions-index)(diff-first:1)
+        add 1 to diff-first
+    end-perform
+    move 32 to diff-last
+    perform until diff-last < diff-first
+            or assertion-expected(assertions-index)(diff-last:1)
+               not = assertion-actual(assertions-index)(diff-last:1)
+        subtract 1 from diff-last
+    end-perform
+    display assertion-status(assertions-index) SPACE
+        trim(assertion-suite(assertions-index)) "#" assertion-nr(assertions-index) SPACE
+        trim(assertion-name(assertions-index)) SPACE
+        with no advancing
+    if diff-first > diff-last
+        *> the two 32-byte windows are identical -- the real mismatch lies
+        *> outside what got captured in assertion-expected/assertion-actual,
+        *> so fall back to a plain, uncolorized display
+        display assertion-expected(assertions-index) " <> " assertion-actual(assertions-index)
+    else
+        display
+            assertion-expected(assertions-index)(1:diff-first - 1)
+            COLOR-YELLOW
+            assertion-expected(assertions-index)(diff-first:diff-last - diff-first + 1)
+            COLOR-RESET
+            assertion-expected(assertions-index)(diff-last + 1:32 - diff-last)
+            " <> "
+            assertion-actual(assertions-index)(1:diff-first - 1)
+            COLOR-YELLOW
+            assertion-actual(assertions-index)(diff-first:diff-last - diff-first + 1)
+            COLOR-RESET
+            assertion-actual(assertions-index)(diff-last + 1:32 - diff-last)
+    end-if.
+
+cblu-coverage-report section.
+    *> tallies which of gcblunit's own assert-* checks this run actually
+    *> exercised, using the plain hit-counters each assert-* program taps on
+    *> entry -- GnuCOBOL's USE FOR DEBUGGING is parsed but never actually
+    *> fires in this runtime, so paragraph-level tracing isn't an option
+    move 0 to coverage-checks-hit.
+    display LINEBREAK "Coverage:".
+    if coverage-hit-equals > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals: " coverage-hit-equals " hit(s)".
+    if coverage-hit-equals-ignorecase > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals-ignorecase: " coverage-hit-equals-ignorecase " hit(s)".
+    if coverage-hit-notequals > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-notequals: " coverage-hit-notequals " hit(s)".
+    if coverage-hit-contains > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-contains: " coverage-hit-contains " hit(s)".
+    if coverage-hit-matches > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-matches: " coverage-hit-matches " hit(s)".
+    if coverage-hit-equals-near > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals-near: " coverage-hit-equals-near " hit(s)".
+    if coverage-hit-throws > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-throws: " coverage-hit-throws " hit(s)".
+    if coverage-hit-array-equals > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-array-equals: " coverage-hit-array-equals " hit(s)".
+    if coverage-hit-equals-file > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals-file: " coverage-hit-equals-file " hit(s)".
+    if coverage-hit-equals-warn > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals-warn: " coverage-hit-equals-warn " hit(s)".
+    if coverage-hit-equals-utf8 > 0
+        add 1 to coverage-checks-hit
+    end-if.
+    display "  assert-equals-utf8: " coverage-hit-equals-utf8 " hit(s)".
+    compute coverage-percent = 100 * coverage-checks-hit / coverage-checks-total.
+    display "  " coverage-checks-hit " of " coverage-checks-total
+        " assert-* checks exercised (" coverage-percent "%)".
+
+cblu-trend-log section.
+    *> append-only, one line per run: date, tests-total, failures-total,
+    *> errors-total, elapsed-time -- lets a quarter's worth of runs be
+    *> plotted for trend instead of only ever seeing the latest one
+    accept trend-date from DATE YYYYMMDD.
+    move trend-date to ws-num-edit.
+    move concatenate(trim(ws-num-edit), ',') to trend-line.
+    move tests-total to ws-num-edit.
+    move concatenate(trim(trend-line), trim(ws-num-edit), ',') to trend-line.
+    move failures-total of summary to ws-num-edit.
+    move concatenate(trim(trend-line), trim(ws-num-edit), ',') to trend-line.
+    move errors-total to ws-num-edit.
+    move concatenate(trim(trend-line), trim(ws-num-edit), ',') to trend-line.
+    move concatenate(
+        trim(trend-line),
+        hours of elapsed-time, ':', minutes of elapsed-time,
+        ':', seconds of elapsed-time
+    ) to trend-line.
+
+    open extend trend.
+    if not trend-ok
+        open output trend
+    end-if.
+    if not trend-ok
+        display "Error writing " trend-file ": " trend-file-status upon syserr
+    else
+        write trend-line
+        close trend
+    end-if.
+
 cblu-junit section.
     open output junit.
     if not junit-ok
@@ -301,11 +1742,16 @@ cblu-junit section.
                move '    </testsuite>' to junit-line
                write junit-line
             end-if
+            move assertion-suite(assertions-index) to retries-lookup-suite
+            perform cblu-retries-lookup
+            perform cblu-duration-lookup
             move concatenate(
-                '    <testsuite name="', trim(assertion-suite(assertions-index)), '">'
+                '    <testsuite name="', trim(assertion-suite(assertions-index)),
+                '" retries="', retries-lookup-result,
+                '" time="', duration-lookup-result, '">'
             ) to junit-line
             write junit-line
-            move assertion-suite(assertions-index) to first-suite    
+            move assertion-suite(assertions-index) to first-suite
         end-if
 
         *> case
@@ -342,15 +1788,293 @@ cblu-junit section.
         display "Error closing " junit-file ": " junit-file-status upon syserr
     end-if.
 
-identification division.
-program-id. exception-handler.
-environment division.
-data division.
-working-storage section.
-procedure division.
-end program exception-handler.
-
-identification division.
+cblu-junit-persuite section.
+    move SPACE to first-suite.
+    move 1 to suite-start-index.
+    move 0 to assertions-index.
+    perform until assertions-index >= assertions-total of summary
+        add 1 to assertions-index
+
+        if first-suite <> assertion-suite(assertions-index)
+            if not is-empty of first-suite
+                compute suite-end-index = assertions-index - 1
+                move suite-start-index to suite-scan-index
+                move 0 to suite-assertions
+                move 0 to suite-failures
+                perform until suite-scan-index > suite-end-index
+                    add 1 to suite-assertions
+                    if assertion-failed(suite-scan-index)
+                        add 1 to suite-failures
+                    end-if
+                    add 1 to suite-scan-index
+                end-perform
+                perform cblu-junit-persuite-write
+            end-if
+            move assertion-suite(assertions-index) to first-suite
+            move assertions-index to suite-start-index
+        end-if
+    end-perform.
+    if not is-empty of first-suite
+        move assertions-total of summary to suite-end-index
+        move suite-start-index to suite-scan-index
+        move 0 to suite-assertions
+        move 0 to suite-failures
+        perform until suite-scan-index > suite-end-index
+            add 1 to suite-assertions
+            if assertion-failed(suite-scan-index)
+                add 1 to suite-failures
+            end-if
+            add 1 to suite-scan-index
+        end-perform
+        perform cblu-junit-persuite-write
+    end-if.
+
+cblu-junit-persuite-write section.
+    move concatenate(
+        trim(junit-dir), '/', trim(first-suite), '.xml'
+    ) to junitps-file.
+    open output junitps.
+    if not junitps-ok
+        display "Error writing " junitps-file ": " junitps-file-status upon syserr
+    end-if.
+
+    move '<?xml version="1.0" encoding="UTF-8"?>' to junitps-line.
+    write junitps-line.
+    move first-suite to retries-lookup-suite.
+    perform cblu-retries-lookup.
+    perform cblu-duration-lookup.
+    move suite-assertions to ws-num-edit.
+    move concatenate(
+        '<testsuite name="', trim(first-suite),
+        '" tests="1" assertions="', trim(ws-num-edit)
+    ) to junitps-line.
+    move suite-failures to ws-num-edit.
+    move concatenate(
+        trim(junitps-line), '" failures="', trim(ws-num-edit),
+        '" retries="', retries-lookup-result,
+        '" time="', duration-lookup-result, '">'
+    ) to junitps-line.
+    write junitps-line.
+
+    move suite-start-index to suite-scan-index
+    perform until suite-scan-index > suite-end-index
+        move concatenate(
+            '  <testcase name="', trim(assertion-name(suite-scan-index)),
+            '" file="', trim(assertion-suite(suite-scan-index)),
+            '" line="', assertion-nr(suite-scan-index),
+            '" assertions="1">'
+        ) to junitps-line
+        write junitps-line
+        if assertion-failed(suite-scan-index)
+            move concatenate(
+                '    <failure type="', trim(assertion-name(suite-scan-index)),
+                '"><![CDATA[', assertions(suite-scan-index), ']]></failure>'
+            ) to junitps-line
+            write junitps-line
+        end-if
+        move '  </testcase>' to junitps-line
+        write junitps-line
+        add 1 to suite-scan-index
+    end-perform.
+
+    move '</testsuite>' to junitps-line.
+    write junitps-line.
+    close junitps.
+    if not junitps-ok
+        display "Error closing " junitps-file ": " junitps-file-status upon syserr
+    end-if.
+
+cblu-tap section.
+    open output tap.
+    if not tap-ok
+        display "Error writing " tap-file ": " tap-file-status upon syserr
+    end-if.
+
+    move assertions-total of summary to ws-num-edit.
+    move concatenate('1..', trim(ws-num-edit)) to tap-record.
+    write tap-record.
+
+    move 0 to assertions-index.
+    perform until assertions-index >= assertions-total of summary
+        add 1 to assertions-index
+        move assertions-index to ws-num-edit
+        if assertion-failed(assertions-index)
+            move concatenate(
+                'not ok ', trim(ws-num-edit),
+                ' - ', trim(assertion-suite(assertions-index)),
+                '#', assertion-nr(assertions-index),
+                ' ', trim(assertion-name(assertions-index))
+            ) to tap-record
+        else
+            move concatenate(
+                'ok ', trim(ws-num-edit),
+                ' - ', trim(assertion-suite(assertions-index)),
+                '#', assertion-nr(assertions-index),
+                ' ', trim(assertion-name(assertions-index))
+            ) to tap-record
+        end-if
+        write tap-record
+    end-perform.
+
+    close tap.
+    if not tap-ok
+        display "Error closing " tap-file ": " tap-file-status upon syserr
+    end-if.
+
+cblu-html section.
+    open output html.
+    if not html-ok
+        display "Error writing " html-file ": " html-file-status upon syserr
+    end-if.
+
+    move '<!DOCTYPE html>' to html-line.
+    write html-line.
+    move '<html><head><meta charset="UTF-8">' to html-line.
+    write html-line.
+    move '<title>GCBLUnit report</title>' to html-line.
+    write html-line.
+    move '<style>' to html-line.
+    write html-line.
+    move 'body { font-family: monospace; margin: 2em; }' to html-line.
+    write html-line.
+    move 'summary { cursor: pointer; font-weight: bold; }' to html-line.
+    write html-line.
+    move '.pass { color: green; }' to html-line.
+    write html-line.
+    move '.fail { color: red; }' to html-line.
+    write html-line.
+    move '</style></head><body>' to html-line.
+    write html-line.
+
+    move concatenate('<h1>', trim(INTRO), '</h1>') to html-line.
+    write html-line.
+
+    move assertions-total of summary to ws-num-edit.
+    move concatenate('<p>Assertions: ', trim(ws-num-edit)) to html-line.
+    move failures-total of summary to ws-num-edit.
+    move concatenate(trim(html-line), ', Failures: ', trim(ws-num-edit), '</p>') to html-line.
+    write html-line.
+
+    move SPACE to first-suite.
+    move 0 to assertions-index.
+    perform until assertions-index >= assertions-total of summary
+        add 1 to assertions-index
+
+        *> suite
+        if first-suite <> assertion-suite(assertions-index)
+            if not is-empty of first-suite
+                move '</details>' to html-line
+                write html-line
+            end-if
+            move concatenate(
+                '<details open><summary>', trim(assertion-suite(assertions-index)), '</summary>'
+            ) to html-line
+            write html-line
+            move assertion-suite(assertions-index) to first-suite
+        end-if
+
+        *> case
+        if assertion-failed(assertions-index)
+            move concatenate(
+                '<p class="fail">FAIL #', assertion-nr(assertions-index),
+                ' ', trim(assertion-name(assertions-index)),
+                ' -- expected [', trim(assertion-expected(assertions-index)),
+                '] but got [', trim(assertion-actual(assertions-index)), ']</p>'
+            ) to html-line
+        else
+            move concatenate(
+                '<p class="pass">PASS #', assertion-nr(assertions-index),
+                ' ', trim(assertion-name(assertions-index)), '</p>'
+            ) to html-line
+        end-if
+        write html-line
+    end-perform.
+    if not is-empty of first-suite
+        move '</details>' to html-line
+        write html-line
+    end-if.
+
+    move '</body></html>' to html-line.
+    write html-line.
+
+    close html.
+    if not html-ok
+        display "Error closing " html-file ": " html-file-status upon syserr
+    end-if.
+
+cblu-json section.
+    *> dumps the same SUMMARY structure --junit/--tap/--html already report,
+    *> as JSON, so downstream tooling can parse it instead of scraping the
+    *> console text cblu-finish displays
+    open output jsonrpt.
+    if not json-ok
+        display "Error writing " json-file ": " json-file-status upon syserr
+    end-if.
+
+    move '{' to json-line.
+    write json-line.
+
+    move tests-total to ws-num-edit.
+    move concatenate('  "tests_total": ', trim(ws-num-edit), ',') to json-line.
+    write json-line.
+    move skipped-total to ws-num-edit.
+    move concatenate('  "skipped_total": ', trim(ws-num-edit), ',') to json-line.
+    write json-line.
+    move errors-total to ws-num-edit.
+    move concatenate('  "errors_total": ', trim(ws-num-edit), ',') to json-line.
+    write json-line.
+    move assertions-total of summary to ws-num-edit.
+    move concatenate('  "assertions_total": ', trim(ws-num-edit), ',') to json-line.
+    write json-line.
+    move failures-total of summary to ws-num-edit.
+    move concatenate('  "failures_total": ', trim(ws-num-edit), ',') to json-line.
+    write json-line.
+
+    move '  "assertions": [' to json-line.
+    write json-line.
+    move 0 to assertions-index.
+    perform until assertions-index >= assertions-total of summary
+        add 1 to assertions-index
+        move concatenate(
+            '    {"suite": "', trim(assertion-suite(assertions-index)),
+            '", "name": "', trim(assertion-name(assertions-index)),
+            '", "line": ', assertion-nr(assertions-index)
+        ) to json-line
+        if assertion-failed(assertions-index)
+            move concatenate(
+                trim(json-line), ', "failed": true',
+                ', "expected": "', trim(assertion-expected(assertions-index)),
+                '", "actual": "', trim(assertion-actual(assertions-index)), '"'
+            ) to json-line
+        else
+            move concatenate(trim(json-line), ', "failed": false') to json-line
+        end-if
+        if assertions-index < assertions-total of summary
+            move concatenate(trim(json-line), '},') to json-line
+        else
+            move concatenate(trim(json-line), '}') to json-line
+        end-if
+        write json-line
+    end-perform.
+    move '  ]' to json-line.
+    write json-line.
+    move '}' to json-line.
+    write json-line.
+
+    close jsonrpt.
+    if not json-ok
+        display "Error closing " json-file ": " json-file-status upon syserr
+    end-if.
+
+identification division.
+program-id. exception-handler.
+environment division.
+data division.
+working-storage section.
+procedure division.
+end program exception-handler.
+
+identification division.
 program-id. interruption-handler.
 environment division.
 data division.
@@ -368,28 +2092,49 @@ identification division.
 program-id. assert-equals.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
 data division.
 working-storage section.
-    78 ASSERTIONS-LIMIT value 999.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
     01 assertions-counter usage binary-long unsigned external.
     01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
     01 assertions-nr pic 9(2).
     *> local
     01 comparison usage binary-long.
     01 idx usage binary-long unsigned.
+    01 scan-idx usage binary-long unsigned.
     01 diff-idx usage binary-long.
     01 diff-length usage binary-long unsigned.
-    01 diff-numeric usage binary-long based.
+    01 looks-binary pic x value "N".
+        88 is-binary-diff value "Y".
+    01 diff-numeric-1 usage binary-char based.
+    01 diff-numeric-2 usage binary-short based.
+    01 diff-numeric-4 usage binary-long based.
+    01 diff-numeric-8 usage binary-double based.
+    01 ws-signed-edit pic -(19)9.
 linkage section.
     01 expected pic x any length.
-    01 actual pic x any length. 
+    01 actual pic x any length.
     01 summary.
         03 assertions-total usage binary-long unsigned.
         03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
         03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
             05 assertion-status pic x.
                88 assertion-failed value "F".
+               88 assertion-warned value "W".
             05 filler pic x.
             05 assertion-suite pic x(32).
             05 filler pic x value "#".
@@ -402,6 +2147,12 @@ linkage section.
             05 assertion-actual pic x(32).
 procedure division using expected, actual.
     set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
     add 1 to assertions-total.
     add 1 to assertions-nr.
     add 1 to assertions-counter.
@@ -412,7 +2163,7 @@ procedure division using expected, actual.
     move 0 to idx.
     move 0 to comparison.
     perform until idx >= byte-length(actual) or idx >= byte-length(expected)
-        add 1 to idx 
+        add 1 to idx
         compute comparison = ord(expected(idx:1)) - ord(actual(idx:1))
         if comparison <> 0
             exit perform
@@ -425,61 +2176,344 @@ procedure division using expected, actual.
         move "F" to assertion-status(assertions-counter)
         add 1 to failures-total
     end-if.
-    
+
     *> show status
     display assertion-status(assertions-counter) with no advancing.
-    
-    *> show diff
-    compute diff-length = byte-length(assertion-expected(assertions-counter)).
-    compute diff-idx = idx - (0.5 * diff-length - 1).
-    if diff-idx < 1
-        move 1 to diff-idx
-    end-if.
-    if diff-length + diff-idx > byte-length(expected)
-        compute diff-length = byte-length(expected) - diff-idx + 1
+
+    *> live syslog stream: mirror the pass/fail dot to the log
+    *> aggregator immediately via send-udp(syslog(...)) so a long
+    *> regression run shows up as it happens, not just at the end
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
     end-if.
-    move expected(diff-idx:diff-length) to assertion-expected(assertions-counter).
 
-    compute diff-length = byte-length(assertion-actual(assertions-counter)).
-    compute diff-idx = idx - (0.5 * diff-length - 1).
-    if diff-idx < 1
-        move 1 to diff-idx
+    *> show diff -- a mismatch on a native binary-char/short/long/double
+    *> field (1, 2, 4 or 8 bytes containing non-printable bytes) is
+    *> rendered as a signed number rather than the raw byte slice, so it
+    *> stays readable on the console and inside the JUnit CDATA block.
+    *> packed-decimal/comp-5/comp-x and the display-numeric pictures
+    *> don't have a fixed, unambiguous byte width, so those still fall
+    *> back to the raw-byte diff below.
+    move "N" to looks-binary.
+    if byte-length(expected) = byte-length(actual)
+        and (byte-length(expected) = 1 or byte-length(expected) = 2
+            or byte-length(expected) = 4 or byte-length(expected) = 8)
+        move 0 to scan-idx
+        perform until scan-idx >= byte-length(expected) or is-binary-diff
+            add 1 to scan-idx
+            compute comparison = ord(expected(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+            compute comparison = ord(actual(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+        end-perform
     end-if.
-    if diff-length + diff-idx > byte-length(actual)
-        compute diff-length = byte-length(actual) - diff-idx + 1
+
+    if is-binary-diff
+        evaluate byte-length(expected)
+            when 1
+                set address of diff-numeric-1 to address of expected
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of expected
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of expected
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of expected
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-expected(assertions-counter)
+        evaluate byte-length(actual)
+            when 1
+                set address of diff-numeric-1 to address of actual
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of actual
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of actual
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of actual
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-actual(assertions-counter)
+    else
+        compute diff-length = byte-length(assertion-expected(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(expected)
+            compute diff-length = byte-length(expected) - diff-idx + 1
+        end-if
+        move expected(diff-idx:diff-length) to assertion-expected(assertions-counter)
+
+        compute diff-length = byte-length(assertion-actual(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(actual)
+            compute diff-length = byte-length(actual) - diff-idx + 1
+        end-if
+        move actual(diff-idx:diff-length) to assertion-actual(assertions-counter)
     end-if.
-    move actual(diff-idx:diff-length) to assertion-actual(assertions-counter).
 end program assert-equals.
 
 
 
 
+identification division.
+program-id. assert-equals-ignorecase.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function lower-case intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals-ignorecase usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 comparison usage binary-long.
+    01 idx usage binary-long unsigned.
+    01 scan-idx usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+    01 looks-binary pic x value "N".
+        88 is-binary-diff value "Y".
+    01 diff-numeric-1 usage binary-char based.
+    01 diff-numeric-2 usage binary-short based.
+    01 diff-numeric-4 usage binary-long based.
+    01 diff-numeric-8 usage binary-double based.
+    01 ws-signed-edit pic -(19)9.
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using expected, actual.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals-ignorecase.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    move 0 to idx.
+    move 0 to comparison.
+    perform until idx >= byte-length(actual) or idx >= byte-length(expected)
+        add 1 to idx
+        compute comparison = ord(lower-case(expected(idx:1))) - ord(lower-case(actual(idx:1)))
+        if comparison <> 0
+            exit perform
+        end-if
+    end-perform.
+
+    if comparison = 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff -- same numeric-vs-raw-bytes heuristic as assert-equals
+    move "N" to looks-binary.
+    if byte-length(expected) = byte-length(actual)
+        and (byte-length(expected) = 1 or byte-length(expected) = 2
+            or byte-length(expected) = 4 or byte-length(expected) = 8)
+        move 0 to scan-idx
+        perform until scan-idx >= byte-length(expected) or is-binary-diff
+            add 1 to scan-idx
+            compute comparison = ord(expected(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+            compute comparison = ord(actual(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+        end-perform
+    end-if.
+
+    if is-binary-diff
+        evaluate byte-length(expected)
+            when 1
+                set address of diff-numeric-1 to address of expected
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of expected
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of expected
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of expected
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-expected(assertions-counter)
+        evaluate byte-length(actual)
+            when 1
+                set address of diff-numeric-1 to address of actual
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of actual
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of actual
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of actual
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-actual(assertions-counter)
+    else
+        compute diff-length = byte-length(assertion-expected(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(expected)
+            compute diff-length = byte-length(expected) - diff-idx + 1
+        end-if
+        move expected(diff-idx:diff-length) to assertion-expected(assertions-counter)
+
+        compute diff-length = byte-length(assertion-actual(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(actual)
+            compute diff-length = byte-length(actual) - diff-idx + 1
+        end-if
+        move actual(diff-idx:diff-length) to assertion-actual(assertions-counter)
+    end-if.
+end program assert-equals-ignorecase.
+
+
+
+
 identification division.
 program-id. assert-notequals.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
 data division.
 working-storage section.
-    78 ASSERTIONS-LIMIT value 999.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
     01 assertions-counter usage binary-long unsigned external.
     01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-notequals usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
     01 assertions-nr pic 9(2).
     *> local
     01 comparison usage binary-long.
     01 idx usage binary-long unsigned.
+    01 scan-idx usage binary-long unsigned.
     01 diff-idx usage binary-long.
     01 diff-length usage binary-long unsigned.
-    01 diff-numeric usage binary-long based.
+    01 looks-binary pic x value "N".
+        88 is-binary-diff value "Y".
+    01 diff-numeric-1 usage binary-char based.
+    01 diff-numeric-2 usage binary-short based.
+    01 diff-numeric-4 usage binary-long based.
+    01 diff-numeric-8 usage binary-double based.
+    01 ws-signed-edit pic -(19)9.
 linkage section.
     01 expected pic x any length.
-    01 actual pic x any length. 
+    01 actual pic x any length.
     01 summary.
         03 assertions-total usage binary-long unsigned.
         03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
         03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
             05 assertion-status pic x.
                88 assertion-failed value "F".
+               88 assertion-warned value "W".
             05 filler pic x.
             05 assertion-suite pic x(32).
             05 filler pic x value "#".
@@ -492,6 +2526,12 @@ linkage section.
             05 assertion-actual pic x(32).
 procedure division using expected, actual.
     set address of summary to summary-pointer.
+    add 1 to coverage-hit-notequals.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
     add 1 to assertions-total.
     add 1 to assertions-nr.
     add 1 to assertions-counter.
@@ -502,7 +2542,7 @@ procedure division using expected, actual.
     move 0 to idx.
     move 0 to comparison.
     perform until idx >= byte-length(actual) or idx >= byte-length(expected)
-        add 1 to idx 
+        add 1 to idx
         compute comparison = ord(expected(idx:1)) - ord(actual(idx:1))
         if comparison <> 0
             exit perform
@@ -515,28 +2555,1487 @@ procedure division using expected, actual.
         move "F" to assertion-status(assertions-counter)
         add 1 to failures-total
     end-if.
-    
+
     *> show status
     display assertion-status(assertions-counter) with no advancing.
 
-    *> show diff
-    compute diff-length = byte-length(assertion-expected(assertions-counter)).
-    compute diff-idx = idx - (0.5 * diff-length - 1).
-    if diff-idx < 1
-        move 1 to diff-idx
-    end-if.
-    if diff-length + diff-idx > byte-length(expected)
-        compute diff-length = byte-length(expected) - diff-idx + 1
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
     end-if.
-    move expected(diff-idx:diff-length) to assertion-expected(assertions-counter).
 
-    compute diff-length = byte-length(assertion-actual(assertions-counter)).
-    compute diff-idx = idx - (0.5 * diff-length - 1).
-    if diff-idx < 1
-        move 1 to diff-idx
+    *> show diff -- same numeric-vs-raw-bytes heuristic as assert-equals
+    move "N" to looks-binary.
+    if byte-length(expected) = byte-length(actual)
+        and (byte-length(expected) = 1 or byte-length(expected) = 2
+            or byte-length(expected) = 4 or byte-length(expected) = 8)
+        move 0 to scan-idx
+        perform until scan-idx >= byte-length(expected) or is-binary-diff
+            add 1 to scan-idx
+            compute comparison = ord(expected(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+            compute comparison = ord(actual(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+        end-perform
     end-if.
-    if diff-length + diff-idx > byte-length(actual)
-        compute diff-length = byte-length(actual) - diff-idx + 1
+
+    if is-binary-diff
+        evaluate byte-length(expected)
+            when 1
+                set address of diff-numeric-1 to address of expected
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of expected
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of expected
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of expected
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-expected(assertions-counter)
+        evaluate byte-length(actual)
+            when 1
+                set address of diff-numeric-1 to address of actual
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of actual
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of actual
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of actual
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-actual(assertions-counter)
+    else
+        compute diff-length = byte-length(assertion-expected(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(expected)
+            compute diff-length = byte-length(expected) - diff-idx + 1
+        end-if
+        move expected(diff-idx:diff-length) to assertion-expected(assertions-counter)
+
+        compute diff-length = byte-length(assertion-actual(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(actual)
+            compute diff-length = byte-length(actual) - diff-idx + 1
+        end-if
+        move actual(diff-idx:diff-length) to assertion-actual(assertions-counter)
     end-if.
-    move actual(diff-idx:diff-length) to assertion-actual(assertions-counter).
 end program assert-notequals.
+
+
+
+
+*>*
+*> Assert that actual contains expected as a substring somewhere within it.
+*> Requires libs/core/string/src/string.cbl (substr-pos) to be compiled
+*> and linked alongside gcblunit.cbl.
+*>*
+identification division.
+program-id. assert-contains.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function substr-pos
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-contains usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 idx usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using expected, actual.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-contains.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    move substr-pos(actual, expected) to idx.
+
+    if idx > 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff: expected is the needle, shown in full (truncated to fit)
+    compute diff-length = byte-length(assertion-expected(assertions-counter)).
+    if diff-length > byte-length(expected)
+        compute diff-length = byte-length(expected)
+    end-if.
+    move expected(1:diff-length) to assertion-expected(assertions-counter).
+
+    *> show diff: actual is a window of the haystack centered on the match
+    *> (or its start, when the needle was not found)
+    if idx = 0
+        move 1 to idx
+    end-if.
+    compute diff-length = byte-length(assertion-actual(assertions-counter)).
+    compute diff-idx = idx - (0.5 * diff-length - 1).
+    if diff-idx < 1
+        move 1 to diff-idx
+    end-if.
+    if diff-length + diff-idx > byte-length(actual)
+        compute diff-length = byte-length(actual) - diff-idx + 1
+    end-if.
+    move actual(diff-idx:diff-length) to assertion-actual(assertions-counter).
+end program assert-contains.
+
+
+
+
+*>*
+*> Assert that actual matches expected, a POSIX extended regular
+*> expression. Uses the platform's regcomp/regexec/regfree.
+*>*
+identification division.
+program-id. assert-matches.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-matches usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 preg-buffer pic x(128).
+    01 pattern-z pic x(256).
+    01 actual-z pic x(2048).
+    01 null-ptr usage pointer value null.
+    01 nmatch-val usage binary-c-long unsigned value 0.
+    01 eflags-val usage binary-long value 0.
+    01 cflags-val usage binary-long value 1.
+    01 rc-compile usage binary-long.
+    01 rc-exec usage binary-long.
+    01 idx usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using expected, actual.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-matches.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    *> build a null-terminated copy of the pattern
+    move spaces to pattern-z.
+    move expected to pattern-z.
+    move byte-length(expected) to idx.
+    add 1 to idx.
+    if idx <= byte-length(pattern-z)
+        move x"00" to pattern-z(idx:1)
+    end-if.
+
+    *> build a null-terminated copy of the value under test
+    move spaces to actual-z.
+    move actual to actual-z.
+    move byte-length(actual) to idx.
+    add 1 to idx.
+    if idx <= byte-length(actual-z)
+        move x"00" to actual-z(idx:1)
+    end-if.
+
+    call "regcomp" using by reference preg-buffer by content pattern-z
+        by value cflags-val giving rc-compile
+    end-call.
+
+    if rc-compile = 0
+        call "regexec" using by reference preg-buffer by content actual-z
+            by value nmatch-val by value null-ptr by value eflags-val
+            giving rc-exec
+        end-call
+        call "regfree" using by reference preg-buffer end-call
+    else
+        move 1 to rc-exec
+    end-if.
+
+    if rc-exec = 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff: expected is the pattern, actual is the tested value
+    compute diff-length = byte-length(assertion-expected(assertions-counter)).
+    if diff-length > byte-length(expected)
+        compute diff-length = byte-length(expected)
+    end-if.
+    move expected(1:diff-length) to assertion-expected(assertions-counter).
+
+    compute diff-length = byte-length(assertion-actual(assertions-counter)).
+    if diff-length > byte-length(actual)
+        compute diff-length = byte-length(actual)
+    end-if.
+    move actual(1:diff-length) to assertion-actual(assertions-counter).
+end program assert-matches.
+
+
+*>*
+*> Compare two floating-point fields (usage float-short or
+*> float-long) within a caller-supplied tolerance instead of an exact
+*> byte compare, since arithmetic results rarely match bit-for-bit.
+*> expected/actual/tolerance are each independently decoded by their
+*> own byte-length (4 = float-short, 8 = float-long); other USAGEs
+*> aren't representable as a float and aren't supported here.
+*>*
+identification division.
+program-id. assert-equals-near.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals-near usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 float-4 usage float-short based.
+    01 float-8 usage float-long based.
+    01 float-expected usage float-long.
+    01 float-actual usage float-long.
+    01 float-tolerance usage float-long.
+    01 float-diff usage float-long.
+    01 ws-float-edit pic -(9)9.9(6).
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 tolerance pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using expected, actual, tolerance.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals-near.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    evaluate byte-length(expected)
+        when 4
+            set address of float-4 to address of expected
+            move float-4 to float-expected
+        when 8
+            set address of float-8 to address of expected
+            move float-8 to float-expected
+        when other
+            move 0 to float-expected
+    end-evaluate.
+
+    evaluate byte-length(actual)
+        when 4
+            set address of float-4 to address of actual
+            move float-4 to float-actual
+        when 8
+            set address of float-8 to address of actual
+            move float-8 to float-actual
+        when other
+            move 0 to float-actual
+    end-evaluate.
+
+    evaluate byte-length(tolerance)
+        when 4
+            set address of float-4 to address of tolerance
+            move float-4 to float-tolerance
+        when 8
+            set address of float-8 to address of tolerance
+            move float-8 to float-tolerance
+        when other
+            move 0 to float-tolerance
+    end-evaluate.
+
+    compute float-diff = float-expected - float-actual.
+    if float-diff < 0
+        compute float-diff = float-diff * -1
+    end-if.
+
+    if float-diff <= float-tolerance
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff as decimal numbers, not raw bytes
+    move float-expected to ws-float-edit.
+    move trim(ws-float-edit) to assertion-expected(assertions-counter).
+    move float-actual to ws-float-edit.
+    move trim(ws-float-edit) to assertion-actual(assertions-counter).
+end program assert-equals-near.
+
+
+*>*
+*> Wrap a dynamic CALL to a named program and record a pass when the
+*> call raises the expected COBOL exception, a failure otherwise. The
+*> runtime never clears EXCEPTION-STATUS on a successful statement --
+*> it only ever gets overwritten by the *next* exception -- so a plain
+*> "EXCEPTION-STATUS <> SPACE" test would keep reporting a pass for
+*> every call after the first exception anywhere in the run. cblu-exec
+*> already works around the same sticky register the same way: cross-
+*> check EXCEPTION-LOCATION against the thing that was just called, the
+*> same way cblu-exec cross-checks it against testsuite-name. Pass
+*> SPACE as expected-exception to accept any exception the call raises.
+*>*
+identification division.
+program-id. assert-throws.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-throws usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    77 call-pointer usage program-pointer.
+        88 call-target-missing value NULL.
+    01 raised-here pic x value "N".
+        88 is-raised-here value "Y".
+    01 saved-status pic x(31).
+    01 saved-location pic x(64).
+    01 trimmed-status pic x(31).
+    01 trimmed-expected pic x(31).
+linkage section.
+    01 call-target pic x any length.
+    01 expected-exception pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using call-target, expected-exception.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-throws.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+    if expected-exception = SPACE
+        move "(any exception)" to assertion-expected(assertions-counter)
+    else
+        move expected-exception to assertion-expected(assertions-counter)
+    end-if.
+
+    set call-pointer to entry call-target.
+    if call-target-missing
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+        move concatenate(trim(call-target), " not found") to assertion-actual(assertions-counter)
+    else
+        call call-pointer
+        *> EXCEPTION-STATUS is never cleared by a successful statement on
+        *> this runtime -- it only ever gets overwritten by the *next*
+        *> exception raised anywhere in the run unit -- so capture it and
+        *> EXCEPTION-LOCATION here, in the two statements immediately
+        *> following the call, before anything else has a chance to move
+        *> EXCEPTION-LOCATION on to point at this paragraph instead.
+        move EXCEPTION-STATUS to saved-status
+        move EXCEPTION-LOCATION to saved-location
+        move "N" to raised-here
+        if saved-status <> SPACE
+            and trim(saved-location) (1:length(trim(call-target))) = trim(call-target)
+            move "Y" to raised-here
+        end-if
+        move spaces to trimmed-status
+        move trim(saved-status) to trimmed-status
+        move spaces to trimmed-expected
+        move trim(expected-exception) to trimmed-expected
+        if is-raised-here
+            and (expected-exception = SPACE or trimmed-status = trimmed-expected)
+            move "." to assertion-status(assertions-counter)
+        else
+            move "F" to assertion-status(assertions-counter)
+            add 1 to failures-total
+        end-if
+        if is-raised-here
+            move trimmed-status to assertion-actual(assertions-counter)
+        else
+            move "(no exception)" to assertion-actual(assertions-counter)
+        end-if
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+end program assert-throws.
+
+
+identification division.
+program-id. assert-array-equals.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-array-equals usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 elem-idx usage binary-long unsigned.
+    01 elem-offset usage binary-long unsigned.
+    01 diff-elem-idx usage binary-long unsigned value 0.
+    01 elem-display-length usage binary-long unsigned.
+    01 ws-idx-edit pic zzz9.
+linkage section.
+    01 expected-array pic x any length.
+    01 actual-array pic x any length.
+    01 element-length usage binary-long unsigned.
+    01 occurrence-count usage binary-long unsigned.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+*> element-length/occurrence-count are true numeric counts, not raw
+*> bytes to diff, so unlike expected/actual on assert-equals they take
+*> BY VALUE -- callers must pass them BY VALUE too (a literal or a
+*> binary-long unsigned item), e.g.:
+*>   call "assert-array-equals" using expected-arr, actual-arr,
+*>       by value 4, by value 10.
+procedure division using expected-array, actual-array,
+        by value element-length, by value occurrence-count.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-array-equals.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    *> element-by-element compare, stopping at the first index that
+    *> differs -- expected-array/actual-array are the two whole OCCURS
+    *> tables, treated as one contiguous byte buffer and sliced element
+    *> length at a time, so the caller doesn't have to hand-loop
+    *> assert-equals calls with manual reference modification
+    move 0 to diff-elem-idx.
+    move 1 to elem-idx.
+    perform until elem-idx > occurrence-count or diff-elem-idx > 0
+        compute elem-offset = (elem-idx - 1) * element-length + 1
+        if expected-array(elem-offset:element-length)
+                not = actual-array(elem-offset:element-length)
+            move elem-idx to diff-elem-idx
+        end-if
+        add 1 to elem-idx
+    end-perform.
+
+    if diff-elem-idx = 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff -- report which index differs, plus that element's
+    *> expected/actual bytes (truncated to fit the 32-byte field, the
+    *> same way assert-equals windows a long buffer)
+    if diff-elem-idx > 0
+        move diff-elem-idx to ws-idx-edit
+        compute elem-offset = (diff-elem-idx - 1) * element-length + 1
+        move element-length to elem-display-length
+        if elem-display-length > 24
+            move 24 to elem-display-length
+        end-if
+        move concatenate("[", trim(ws-idx-edit), "] ",
+                expected-array(elem-offset:elem-display-length))
+            to assertion-expected(assertions-counter)
+        move concatenate("[", trim(ws-idx-edit), "] ",
+                actual-array(elem-offset:elem-display-length))
+            to assertion-actual(assertions-counter)
+    end-if.
+end program assert-array-equals.
+
+
+identification division.
+program-id. assert-equals-file.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+input-output section.
+file-control.
+    select expected-file assign to dynamic ws-expected-path
+    organization is line sequential
+    file status is expected-file-status.
+    select actual-file assign to dynamic ws-actual-path
+    organization is line sequential
+    file status is actual-file-status.
+data division.
+file section.
+fd expected-file.
+    01 expected-record pic x(2048).
+fd actual-file.
+    01 actual-record pic x(2048).
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals-file usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 ws-expected-path pic x(256).
+    01 ws-actual-path pic x(256).
+    01 expected-file-status pic x(2).
+        88 expected-ok value "00".
+        88 expected-eof value "10".
+    01 actual-file-status pic x(2).
+        88 actual-ok value "00".
+        88 actual-eof value "10".
+    01 line-number usage binary-long unsigned value 0.
+    01 diff-column usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+    01 comparison usage binary-long.
+    01 found-diff pic x value "N".
+        88 is-diff-found value "Y".
+    01 ws-line-edit pic zzz9.
+linkage section.
+    01 expected-path pic x any length.
+    01 actual-path pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+procedure division using expected-path, actual-path.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals-file.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    *> reset per-call state -- this is an ordinary (non-INITIAL) program,
+    *> so working-storage otherwise carries over from any prior CALL to
+    *> this same loaded instance
+    move "N" to found-diff.
+    move 0 to line-number.
+    move 0 to diff-column.
+
+    move expected-path to ws-expected-path.
+    move actual-path to ws-actual-path.
+    open input expected-file.
+    open input actual-file.
+    if not expected-ok or not actual-ok
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+        move "(open failed)" to assertion-expected(assertions-counter)
+        move "(open failed)" to assertion-actual(assertions-counter)
+        display "Error opening " trim(ws-expected-path) " or "
+            trim(ws-actual-path) upon syserr
+    else
+        *> compare record by record, stopping at the first line/column
+        *> that differs -- the same first-mismatch-wins idea assert-equals
+        *> uses for a flat byte buffer, applied one line sequential record
+        *> at a time so neither file has to fit in a working-storage buffer
+        perform until is-diff-found
+            add 1 to line-number
+            read expected-file
+                at end move "10" to expected-file-status
+                not at end move "00" to expected-file-status
+            end-read
+            read actual-file
+                at end move "10" to actual-file-status
+                not at end move "00" to actual-file-status
+            end-read
+            if expected-eof or actual-eof
+                if expected-eof and actual-eof
+                    exit perform
+                end-if
+                move "Y" to found-diff
+                move 0 to diff-column
+                if expected-eof
+                    move "(no more lines)" to assertion-expected(assertions-counter)
+                    move trim(actual-record) to assertion-actual(assertions-counter)
+                else
+                    move trim(expected-record) to assertion-expected(assertions-counter)
+                    move "(no more lines)" to assertion-actual(assertions-counter)
+                end-if
+            else
+                move 0 to diff-column
+                move 0 to comparison
+                perform until diff-column >= byte-length(expected-record)
+                        or diff-column >= byte-length(actual-record)
+                    add 1 to diff-column
+                    compute comparison = ord(expected-record(diff-column:1))
+                        - ord(actual-record(diff-column:1))
+                    if comparison <> 0
+                        move "Y" to found-diff
+                        exit perform
+                    end-if
+                end-perform
+            end-if
+        end-perform
+        close expected-file
+        close actual-file
+
+        if is-diff-found
+            move "F" to assertion-status(assertions-counter)
+            add 1 to failures-total
+            if diff-column > 0
+                move line-number to ws-line-edit
+                compute diff-length = byte-length(assertion-expected(assertions-counter))
+                compute diff-idx = diff-column - (0.5 * diff-length - 1)
+                if diff-idx < 1
+                    move 1 to diff-idx
+                end-if
+                if diff-length + diff-idx > byte-length(expected-record)
+                    compute diff-length = byte-length(expected-record) - diff-idx + 1
+                end-if
+                move concatenate("L", trim(ws-line-edit), " ",
+                        expected-record(diff-idx:diff-length))
+                    to assertion-expected(assertions-counter)
+                move concatenate("L", trim(ws-line-edit), " ",
+                        actual-record(diff-idx:diff-length))
+                    to assertion-actual(assertions-counter)
+            end-if
+        else
+            move "." to assertion-status(assertions-counter)
+        end-if
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: see assert-equals for why this is here
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+end program assert-equals-file.
+
+
+
+
+identification division.
+program-id. assert-equals-warn.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-WARNING value 4.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals-warn usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 comparison usage binary-long.
+    01 idx usage binary-long unsigned.
+    01 scan-idx usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+    01 looks-binary pic x value "N".
+        88 is-binary-diff value "Y".
+    01 diff-numeric-1 usage binary-char based.
+    01 diff-numeric-2 usage binary-short based.
+    01 diff-numeric-4 usage binary-long based.
+    01 diff-numeric-8 usage binary-double based.
+    01 ws-signed-edit pic -(19)9.
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+*> a parallel to assert-equals for checks we want visibility into
+*> without blocking the build (e.g. a report timestamp column that
+*> drifts a little from a fixture) -- same byte-by-byte comparison and
+*> diff rendering as assert-equals, but a mismatch is tallied into
+*> warnings-total rather than failures-total, so it never turns the run
+*> red or sets RETURN-CODE
+procedure division using expected, actual.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals-warn.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    move 0 to idx.
+    move 0 to comparison.
+    perform until idx >= byte-length(actual) or idx >= byte-length(expected)
+        add 1 to idx
+        compute comparison = ord(expected(idx:1)) - ord(actual(idx:1))
+        if comparison <> 0
+            exit perform
+        end-if
+    end-perform.
+
+    if comparison = 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "W" to assertion-status(assertions-counter)
+        add 1 to warnings-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: mirror the pass/warn dot to the log
+    *> aggregator immediately via send-udp(syslog(...)) so a long
+    *> regression run shows up as it happens, not just at the end
+    if is-syslog-enabled
+        if assertion-warned(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-WARNING,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "WARN")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff -- a mismatch on a native binary-char/short/long/double
+    *> field (1, 2, 4 or 8 bytes containing non-printable bytes) is
+    *> rendered as a signed number rather than the raw byte slice, so it
+    *> stays readable on the console and inside the JUnit CDATA block.
+    *> packed-decimal/comp-5/comp-x and the display-numeric pictures
+    *> don't have a fixed, unambiguous byte width, so those still fall
+    *> back to the raw-byte diff below.
+    move "N" to looks-binary.
+    if byte-length(expected) = byte-length(actual)
+        and (byte-length(expected) = 1 or byte-length(expected) = 2
+            or byte-length(expected) = 4 or byte-length(expected) = 8)
+        move 0 to scan-idx
+        perform until scan-idx >= byte-length(expected) or is-binary-diff
+            add 1 to scan-idx
+            compute comparison = ord(expected(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+            compute comparison = ord(actual(scan-idx:1))
+            if comparison < 32 or comparison > 126
+                move "Y" to looks-binary
+            end-if
+        end-perform
+    end-if.
+
+    if is-binary-diff
+        evaluate byte-length(expected)
+            when 1
+                set address of diff-numeric-1 to address of expected
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of expected
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of expected
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of expected
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-expected(assertions-counter)
+        evaluate byte-length(actual)
+            when 1
+                set address of diff-numeric-1 to address of actual
+                move diff-numeric-1 to ws-signed-edit
+            when 2
+                set address of diff-numeric-2 to address of actual
+                move diff-numeric-2 to ws-signed-edit
+            when 4
+                set address of diff-numeric-4 to address of actual
+                move diff-numeric-4 to ws-signed-edit
+            when 8
+                set address of diff-numeric-8 to address of actual
+                move diff-numeric-8 to ws-signed-edit
+        end-evaluate
+        move trim(ws-signed-edit) to assertion-actual(assertions-counter)
+    else
+        compute diff-length = byte-length(assertion-expected(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(expected)
+            compute diff-length = byte-length(expected) - diff-idx + 1
+        end-if
+        move expected(diff-idx:diff-length) to assertion-expected(assertions-counter)
+
+        compute diff-length = byte-length(assertion-actual(assertions-counter))
+        compute diff-idx = idx - (0.5 * diff-length - 1)
+        if diff-idx < 1
+            move 1 to diff-idx
+        end-if
+        if diff-length + diff-idx > byte-length(actual)
+            compute diff-length = byte-length(actual) - diff-idx + 1
+        end-if
+        move actual(diff-idx:diff-length) to assertion-actual(assertions-counter)
+    end-if.
+end program assert-equals-warn.
+
+
+
+
+identification division.
+program-id. assert-equals-utf8.
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function send-udp
+    function syslog.
+data division.
+working-storage section.
+    78 ASSERTIONS-LIMIT value 4999.
+    78 SYSLOG-FACILITY-USER value 8.
+    78 SYSLOG-SEVERITY-INFORMATIONAL value 6.
+    78 SYSLOG-SEVERITY-ERROR value 3.
+    01 assertions-counter usage binary-long unsigned external.
+    01 summary-pointer usage pointer external.
+    01 syslog-enabled usage binary-char unsigned external.
+        88 is-syslog-enabled value 1.
+    01 syslog-host pic x(128) external.
+    01 coverage-hit-equals-utf8 usage binary-long unsigned external value 0.
+    01 syslog-port pic x(5) external.
+    01 syslog-result usage binary-long unsigned.
+    01 assertions-nr pic 9(2).
+    *> local
+    01 comparison usage binary-long.
+    01 idx usage binary-long unsigned.
+    01 diff-idx usage binary-long.
+    01 diff-length usage binary-long unsigned.
+    01 ws-signed-edit pic -(19)9.
+linkage section.
+    01 expected pic x any length.
+    01 actual pic x any length.
+    01 summary.
+        03 assertions-total usage binary-long unsigned.
+        03 failures-total usage binary-long unsigned.
+        03 warnings-total usage binary-long unsigned.
+        03 assertions occurs 0 to ASSERTIONS-LIMIT times depending on assertions-counter.
+            05 assertion-status pic x.
+               88 assertion-failed value "F".
+               88 assertion-warned value "W".
+            05 filler pic x.
+            05 assertion-suite pic x(32).
+            05 filler pic x value "#".
+            05 assertion-nr pic 9(2).
+            05 filler pic x.
+            05 assertion-name pic x(16).
+            05 filler pic x.
+            05 assertion-expected pic x(32).
+            05 filler pic x(4) value " <> ".
+            05 assertion-actual pic x(32).
+*> a national/UTF-8 aware counterpart to assert-equals for the
+*> customer-facing extract files that carry multi-byte characters
+*> (accented names, currency symbols) -- the pass/fail test is still a
+*> plain byte-for-byte compare (byte-identical is character-identical
+*> for well-formed UTF-8), but the assertion-expected/assertion-actual
+*> diff window is snapped outward to whole-character boundaries before
+*> being captured, so a mismatch never gets reported as a split
+*> continuation byte in the middle of a multi-byte sequence
+procedure division using expected, actual.
+    set address of summary to summary-pointer.
+    add 1 to coverage-hit-equals-utf8.
+    if assertions-counter >= ASSERTIONS-LIMIT
+        display "Fatal: assertions limit of " ASSERTIONS-LIMIT " exceeded" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    add 1 to assertions-total.
+    add 1 to assertions-nr.
+    add 1 to assertions-counter.
+    move assertions-nr to assertion-nr(assertions-counter).
+    move MODULE-ID to assertion-name(assertions-counter).
+    move MODULE-CALLER-ID to assertion-suite(assertions-counter).
+
+    move 0 to idx.
+    move 0 to comparison.
+    perform until idx >= byte-length(actual) or idx >= byte-length(expected)
+        add 1 to idx
+        compute comparison = ord(expected(idx:1)) - ord(actual(idx:1))
+        if comparison <> 0
+            exit perform
+        end-if
+    end-perform.
+
+    if comparison = 0
+        move "." to assertion-status(assertions-counter)
+    else
+        move "F" to assertion-status(assertions-counter)
+        add 1 to failures-total
+    end-if.
+
+    *> show status
+    display assertion-status(assertions-counter) with no advancing.
+
+    *> live syslog stream: mirror the pass/fail dot to the log
+    *> aggregator immediately via send-udp(syslog(...)) so a long
+    *> regression run shows up as it happens, not just at the end
+    if is-syslog-enabled
+        if assertion-failed(assertions-counter)
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-ERROR,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "FAIL")))
+                to syslog-result
+        else
+            move send-udp(syslog-host, syslog-port, syslog(
+                syslog-host, MODULE-CALLER-ID, SYSLOG-FACILITY-USER, SYSLOG-SEVERITY-INFORMATIONAL,
+                concatenate(trim(assertion-suite(assertions-counter)), SPACE,
+                    trim(assertion-name(assertions-counter)), SPACE, "PASS")))
+                to syslog-result
+        end-if
+    end-if.
+
+    *> show diff -- snap the captured window out to whole UTF-8
+    *> character boundaries on both edges (a continuation byte is any
+    *> byte in the 128-191 range) before slicing expected/actual, so an
+    *> accented character or currency symbol straddling the edge of the
+    *> window is shown whole rather than as a garbled partial byte
+    compute diff-length = byte-length(assertion-expected(assertions-counter))
+    compute diff-idx = idx - (0.5 * diff-length - 1)
+    if diff-idx < 1
+        move 1 to diff-idx
+    end-if
+    if diff-length + diff-idx > byte-length(expected)
+        compute diff-length = byte-length(expected) - diff-idx + 1
+    end-if
+    perform until diff-idx <= 1
+            or (ord(expected(diff-idx:1)) < 128 or ord(expected(diff-idx:1)) > 191)
+        subtract 1 from diff-idx
+        add 1 to diff-length
+    end-perform.
+    perform until diff-idx + diff-length > byte-length(expected)
+            or (ord(expected(diff-idx + diff-length:1)) < 128 or ord(expected(diff-idx + diff-length:1)) > 191)
+        add 1 to diff-length
+    end-perform.
+    move expected(diff-idx:diff-length) to assertion-expected(assertions-counter)
+
+    compute diff-length = byte-length(assertion-actual(assertions-counter))
+    compute diff-idx = idx - (0.5 * diff-length - 1)
+    if diff-idx < 1
+        move 1 to diff-idx
+    end-if
+    if diff-length + diff-idx > byte-length(actual)
+        compute diff-length = byte-length(actual) - diff-idx + 1
+    end-if
+    perform until diff-idx <= 1
+            or (ord(actual(diff-idx:1)) < 128 or ord(actual(diff-idx:1)) > 191)
+        subtract 1 from diff-idx
+        add 1 to diff-length
+    end-perform.
+    perform until diff-idx + diff-length > byte-length(actual)
+            or (ord(actual(diff-idx + diff-length:1)) < 128 or ord(actual(diff-idx + diff-length:1)) > 191)
+        add 1 to diff-length
+    end-perform.
+    move actual(diff-idx:diff-length) to assertion-actual(assertions-counter).
+end program assert-equals-utf8.
+
+*>**
+*>  mock-register / mock-restore / mock-resolve
+*>
+*>  Registers a stand-in CALL target for the life of one testsuite, so a
+*>  suite's -setup hook can swap a real, environment-dependent
+*>  collaborator (a program that opens a real socket or a real file) for
+*>  a canned stub, and its -teardown hook -- or, failing that, gcblunit
+*>  itself once the suite finishes, see cblu-exec -- puts the real one
+*>  back. A mockable collaborator is resolved by name through a
+*>  program-pointer the same way gcblunit already resolves
+*>  testsuite-name/hook-name/call-target, rather than a hardcoded literal
+*>  CALL, e.g.:
+*>    01 conn-pointer usage program-pointer.
+*>    call "mock-resolve" using "connecttoserver", conn-pointer.
+*>    call conn-pointer using ...
+*>  so any program written to reach its collaborators that way can be
+*>  redirected here without recompiling it.
+*>**
+identification division.
+program-id. mock-register.
+data division.
+working-storage section.
+    78 MOCK-LIMIT value 32.
+    01 mock-count usage binary-long unsigned external value 0.
+    01 mock-table external.
+        03 mock-entry occurs MOCK-LIMIT times.
+            05 mock-target pic x(31).
+            05 mock-replacement pic x(31).
+    *> local
+    01 mock-scan-index usage binary-long unsigned.
+    01 mock-found-index usage binary-long unsigned value 0.
+linkage section.
+    01 target-name pic x any length.
+    01 replacement-name pic x any length.
+procedure division using target-name, replacement-name.
+    move 0 to mock-found-index.
+    move 1 to mock-scan-index.
+    perform until mock-scan-index > mock-count
+        if mock-target(mock-scan-index) = target-name
+            move mock-scan-index to mock-found-index
+            exit perform
+        end-if
+        add 1 to mock-scan-index
+    end-perform.
+
+    if mock-found-index = 0
+        add 1 to mock-count
+        if mock-count > MOCK-LIMIT
+            display "Fatal: mock table exceeds " MOCK-LIMIT " entries" upon syserr
+            move 3 to RETURN-CODE
+            stop run
+        end-if
+        move mock-count to mock-found-index
+    end-if.
+
+    move target-name to mock-target(mock-found-index).
+    move replacement-name to mock-replacement(mock-found-index).
+    goback.
+end program mock-register.
+
+identification division.
+program-id. mock-restore.
+data division.
+working-storage section.
+    78 MOCK-LIMIT value 32.
+    01 mock-count usage binary-long unsigned external value 0.
+    01 mock-table external.
+        03 mock-entry occurs MOCK-LIMIT times.
+            05 mock-target pic x(31).
+            05 mock-replacement pic x(31).
+    *> local
+    01 mock-scan-index usage binary-long unsigned.
+linkage section.
+    01 target-name pic x any length.
+procedure division using target-name.
+    move 1 to mock-scan-index.
+    perform until mock-scan-index > mock-count
+        if mock-target(mock-scan-index) = target-name
+            *> shrink the table by moving the last entry down into this
+            *> slot -- gcblunit's other flat tables only ever grow, but a
+            *> testsuite can register and restore a mock more than once
+            move mock-target(mock-count) to mock-target(mock-scan-index)
+            move mock-replacement(mock-count) to mock-replacement(mock-scan-index)
+            subtract 1 from mock-count
+            exit perform
+        end-if
+        add 1 to mock-scan-index
+    end-perform.
+    goback.
+end program mock-restore.
+
+identification division.
+program-id. mock-resolve.
+data division.
+working-storage section.
+    78 MOCK-LIMIT value 32.
+    01 mock-count usage binary-long unsigned external value 0.
+    01 mock-table external.
+        03 mock-entry occurs MOCK-LIMIT times.
+            05 mock-target pic x(31).
+            05 mock-replacement pic x(31).
+    *> local
+    01 mock-scan-index usage binary-long unsigned.
+    01 mock-found-index usage binary-long unsigned value 0.
+linkage section.
+    01 target-name pic x any length.
+    01 resolved-pointer usage program-pointer.
+procedure division using target-name, resolved-pointer.
+    move 0 to mock-found-index.
+    move 1 to mock-scan-index.
+    perform until mock-scan-index > mock-count
+        if mock-target(mock-scan-index) = target-name
+            move mock-scan-index to mock-found-index
+            exit perform
+        end-if
+        add 1 to mock-scan-index
+    end-perform.
+
+    if mock-found-index = 0
+        set resolved-pointer to entry target-name
+    else
+        set resolved-pointer to entry mock-replacement(mock-found-index)
+    end-if.
+    goback.
+end program mock-resolve.
