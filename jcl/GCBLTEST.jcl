@@ -0,0 +1,46 @@
+//GCBLTEST JOB (ACCTNO),'GCBLUNIT REGRESSION',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Sample batch job stream for running the GCBLUnit regression   *
+//* suite as its own step between a compile step and a downstream *
+//* deploy step. Copy this into your own job library and replace  *
+//* the dataset names, the suite list on GCBLRUN.SYSIN, and the   *
+//* job card with values for your shop.                           *
+//*                                                                *
+//* Step flow:                                                    *
+//*   1. GCBLCMP  - compile gcblunit.cbl and the suite programs   *
+//*   2. GCBLRUN  - run the suites, emit a JUnit report           *
+//*   3. GCBLDEP  - deploy step, only runs when GCBLRUN's return  *
+//*                 code was 0 (a clean run, no failures or       *
+//*                 exceptions)                                   *
+//*   4. GCBLNOTE - notify step, only runs when GCBLRUN's return  *
+//*                 code was non-zero                             *
+//*                                                                *
+//* GCBLRUN's condition codes, set by cblu-finish:                *
+//*   0 = all assertions passed                                   *
+//*   1 = one or more assertion failures                          *
+//*   2 = command-line usage error                                *
+//*   3 = a fixed internal limit was exceeded (fatal)              *
+//*   4 = an uncaught exception in a suite under test              *
+//*--------------------------------------------------------------*
+//GCBLCMP  EXEC PGM=IGYWCL,PARM='LIB,APOST,DYNAM'
+//STEPLIB  DD DSN=&SYSCOBOL,DISP=SHR
+//SYSIN    DD DSN=GCBLUNIT.SOURCE(GCBLUNIT),DISP=SHR
+//         DD DSN=GCBLUNIT.SOURCE(SUITEA),DISP=SHR
+//         DD DSN=GCBLUNIT.SOURCE(SUITEB),DISP=SHR
+//SYSLIN   DD DSN=&&LOADSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(3,3))
+//SYSPRINT DD SYSOUT=*
+//*
+//GCBLRUN  EXEC PGM=GCBLUNIT,COND=(0,NE,GCBLCMP)
+//STEPLIB  DD DSN=&&LOADSET,DISP=(OLD,DELETE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+suite-a-test suite-b-test --junit GCBLUNIT.REPORTS(JUNIT) --stop-on-error
+/*
+//*
+//GCBLDEP  EXEC PGM=DEPLOYJOB,COND=(0,NE,GCBLRUN)
+//SYSOUT   DD SYSOUT=*
+//*
+//GCBLNOTE EXEC PGM=NOTIFYJOB,COND=(0,EQ,GCBLRUN)
+//SYSOUT   DD SYSOUT=*
