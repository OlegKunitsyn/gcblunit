@@ -0,0 +1,26 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-contains
+*>**
+identification division.
+program-id. contains-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+procedure division.
+    perform alphanumeric-data-test.
+    perform misc-test.
+    goback.
+
+alphanumeric-data-test section.
+    call "assert-contains" using "World", "Hello World".
+    call "assert-contains" using "Hello", "Hello World".
+    call "assert-contains" using "ello", "Hello World".
+    call "assert-contains" using "Hello World", "Hello World".
+
+misc-test section.
+    call "assert-contains" using SPACE, "Hello World".
+    call "assert-contains" using "x", "xxxxx".
+end program contains-test.
