@@ -0,0 +1,27 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-equals-near
+*>**
+identification division.
+program-id. equals-near-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 flt-expected usage float-short value 3.14159.
+    01 flt-actual usage float-short value 3.14160.
+    01 flt-tolerance usage float-short value 0.001.
+    01 flt-tight-tolerance usage float-short value 0.0000001.
+    01 dbl-expected usage float-long value 100.0.
+    01 dbl-actual usage float-long value 100.0.
+    01 dbl-tolerance usage float-long value 0.0.
+procedure division.
+    perform floating-data-test.
+    goback.
+
+floating-data-test section.
+    call "assert-equals-near" using flt-expected, flt-actual, flt-tolerance.
+    call "assert-equals-near" using dbl-expected, dbl-actual, dbl-tolerance.
+    call "assert-equals-near" using flt-expected, flt-expected, flt-tight-tolerance.
+end program equals-near-test.
