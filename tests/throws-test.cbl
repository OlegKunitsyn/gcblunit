@@ -0,0 +1,45 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-throws
+*>**
+identification division.
+program-id. throws-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+procedure division.
+    perform misc-test.
+    goback.
+
+misc-test section.
+    *> "any exception" -- overflowing-add always raises something
+    call "assert-throws" using "overflowing-add", SPACE.
+    *> naming the exact exception this build raises for an unhandled
+    *> arithmetic overflow (see req 010's own dialect note: EC-* mnemonics
+    *> are build-specific, and this build has no EC-SIZE-ERROR, only
+    *> EC-SIZE and its children)
+    call "assert-throws" using "overflowing-add", "EC-SIZE-OVERFLOW".
+    *> a target that doesn't exist is its own, unconditional failure --
+    *> exercised here as a WARN-free way to confirm that path, not a
+    *> pass/fail meta-test
+end program throws-test.
+
+*>*
+*> Deliberately overflows a 2-digit field by adding a 3-digit value to
+*> it without an ON SIZE ERROR clause, so this cobc build raises
+*> EC-SIZE-OVERFLOW and leaves it standing in EXCEPTION-STATUS rather
+*> than aborting the run -- the one construct in this environment that
+*> assert-throws can catch without a fatal stop.
+*>*
+identification division.
+program-id. overflowing-add.
+data division.
+working-storage section.
+    01 small-field pic 9(2) value 0.
+    01 big-value usage binary-long value 999.
+procedure division.
+    add big-value to small-field.
+    goback.
+end program overflowing-add.
