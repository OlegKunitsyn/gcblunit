@@ -0,0 +1,23 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-equals-file
+*>**
+identification division.
+program-id. equals-file-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 ws-expected-path pic x(64) value "tests/fixtures/equals-file-expected.txt".
+    01 ws-actual-path pic x(64) value "tests/fixtures/equals-file-actual.txt".
+procedure division.
+    perform misc-test.
+    goback.
+
+misc-test section.
+    call "assert-equals-file" using ws-expected-path, ws-actual-path.
+    call "assert-equals-file" using
+        "tests/fixtures/equals-file-expected.txt",
+        "tests/fixtures/equals-file-expected.txt".
+end program equals-file-test.
