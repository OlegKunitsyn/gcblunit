@@ -0,0 +1,25 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-equals-warn
+*>**
+identification division.
+program-id. equals-warn-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+procedure division.
+    perform alphanumeric-data-test.
+    perform misc-test.
+    goback.
+
+alphanumeric-data-test section.
+    call "assert-equals-warn" using "abc9xyz", "abc9xyz".
+    call "assert-equals-warn" using 12345, 12345.
+
+misc-test section.
+    *> a genuine mismatch here is expected to WARN, not fail the build --
+    *> this call never touches failures-total or RETURN-CODE either way
+    call "assert-equals-warn" using "2026-08-09 08:00:00", "2026-08-09 08:00:03".
+end program equals-warn-test.
