@@ -0,0 +1,28 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-equals-utf8
+*>**
+identification division.
+program-id. equals-utf8-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+procedure division.
+    perform alphanumeric-data-test.
+    perform multibyte-data-test.
+    goback.
+
+alphanumeric-data-test section.
+    call "assert-equals-utf8" using " ", " ".
+    call "assert-equals-utf8" using "abc9xyz", "abc9xyz".
+
+multibyte-data-test section.
+    *> e9 acute (UTF-8 c3 a9) and the euro sign (UTF-8 e2 82 ac), each
+    *> compared byte-for-byte against an identical copy of itself
+    call "assert-equals-utf8" using
+        concatenate("Se", x"c3a9", "or"), concatenate("Se", x"c3a9", "or").
+    call "assert-equals-utf8" using
+        concatenate(x"e282ac", "12.50"), concatenate(x"e282ac", "12.50").
+end program equals-utf8-test.
