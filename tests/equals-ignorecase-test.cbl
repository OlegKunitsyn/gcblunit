@@ -0,0 +1,30 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-equals-ignorecase
+*>**
+
+identification division.
+program-id. equals-ignorecase-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    copy "dd-fixtures" of "copybooks".
+procedure division.
+    perform alphanumeric-data-test.
+    perform misc-test.
+    goback.
+
+alphanumeric-data-test section.
+    call "assert-equals-ignorecase" using alpnum of alphanumeric-data, alpnum of alphanumeric-data.
+    call "assert-equals-ignorecase" using alpha of alphanumeric-data, alpha of alphanumeric-data.
+
+misc-test section.
+    call "assert-equals-ignorecase" using " ", " ".
+    call "assert-equals-ignorecase" using "abc9xyz", "ABC9XYZ".
+    call "assert-equals-ignorecase" using "Lorem Ipsum", "lorem ipsum".
+    call "assert-equals-ignorecase" using
+       "Lorem ipsum dolor sit amet, consectetuer adipiscing elit.",
+       "LOREM IPSUM DOLOR SIT AMET, CONSECTETUER ADIPISCING ELIT.".
+end program equals-ignorecase-test.
