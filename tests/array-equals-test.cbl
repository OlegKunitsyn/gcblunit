@@ -0,0 +1,42 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-array-equals
+*>**
+identification division.
+program-id. array-equals-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 numeric-array.
+        05 numeric-elem pic 9(4) occurs 5 times.
+    01 numeric-array-alt.
+        05 numeric-elem-alt pic 9(4) occurs 5 times.
+    01 text-array.
+        05 text-elem pic x(4) occurs 3 times.
+    01 text-array-alt.
+        05 text-elem-alt pic x(4) occurs 3 times.
+procedure division.
+    perform numeric-data-test.
+    perform alphanumeric-data-test.
+    goback.
+
+numeric-data-test section.
+    move 1 to numeric-elem(1).
+    move 2 to numeric-elem(2).
+    move 3 to numeric-elem(3).
+    move 4 to numeric-elem(4).
+    move 5 to numeric-elem(5).
+    move numeric-array to numeric-array-alt.
+    call "assert-array-equals" using numeric-array, numeric-array-alt,
+        by value 4, by value 5.
+
+alphanumeric-data-test section.
+    move "AAAA" to text-elem(1).
+    move "BBBB" to text-elem(2).
+    move "CCCC" to text-elem(3).
+    move text-array to text-array-alt.
+    call "assert-array-equals" using text-array, text-array-alt,
+        by value 4, by value 3.
+end program array-equals-test.
