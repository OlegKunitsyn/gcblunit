@@ -0,0 +1,25 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test assert-matches
+*>**
+identification division.
+program-id. matches-test.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+procedure division.
+    perform alphanumeric-data-test.
+    perform anchored-test.
+    goback.
+
+alphanumeric-data-test section.
+    call "assert-matches" using "[0-9]+", "order 12345 shipped".
+    call "assert-matches" using "^[A-Z][a-z]+$", "Hello".
+    call "assert-matches" using "[a-z]+@[a-z]+\.[a-z]+", "reply to jsmith@example.com today".
+
+anchored-test section.
+    call "assert-matches" using "^abc123$", "abc123".
+    call "assert-matches" using "a.c", "abc".
+end program matches-test.
