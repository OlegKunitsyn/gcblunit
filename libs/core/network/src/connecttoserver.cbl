@@ -56,11 +56,19 @@ linkage section.
 01 host pic x(128).
 01 host-service pic x(32).
 01 socket-descriptor binary-int.
+01 connect-status binary-char unsigned.
+    88 connect-ok value 0.
+    88 connect-dns-failed value 1.
+    88 connect-refused value 2.
+01 connect-status-message pic x(128).
 
 procedure division using address-family address-socktype
-     host host-service socket-descriptor.
+     host host-service socket-descriptor
+     connect-status connect-status-message.
 
 start-connecttoserver.
+     set connect-ok to true
+     move spaces to connect-status-message
 *>   get the linked list of selected addresses
 *>   for this host and host-service
      initialize address-hints
@@ -91,6 +99,8 @@ start-connecttoserver.
              into general-message
          end-string
          display general-message end-display
+         set connect-dns-failed to true
+         move general-message to connect-status-message
          move 0 to socket-descriptor
          goback
      end-if
@@ -135,6 +145,8 @@ start-connecttoserver.
             into general-message
         end-string
         display general-message end-display
+        set connect-refused to true
+        move general-message to connect-status-message
         move 0 to socket-descriptor
         goback
     end-if
