@@ -37,6 +37,8 @@ working-storage section.
     78 AF_INET value 2.
     78 SOCK_DGRAM value 2.
     01 ws-socket usage binary-int.
+    01 ws-connect-status binary-char unsigned.
+    01 ws-connect-status-message pic x(128).
 linkage section.
     01 l-host pic x(128).
     01 l-port  pic x(5).
@@ -50,8 +52,10 @@ procedure division using l-host, l-port, l-message returning l-result.
         l-host
         l-port
         ws-socket
+        ws-connect-status
+        ws-connect-status-message
     end-call.
-    call 'send' using 
+    call 'send' using
         by value ws-socket
         by reference l-message
         by value  byte-length(l-message)
@@ -61,6 +65,148 @@ procedure division using l-host, l-port, l-message returning l-result.
     call 'close' using by value ws-socket.
 end function send-udp.
 
+*>*
+*> Send TCP message
+*>
+*> @param l-host Remote host name or IP address
+*> @param l-port Remote port
+*> @param l-message Message
+*> @return Number of bytes sent
+*>*
+identification division.
+function-id. send-tcp.
+environment division.
+configuration section.
+repository. function byte-length intrinsic.
+data division.
+working-storage section.
+    78 AF_INET value 2.
+    78 SOCK_STREAM value 1.
+    01 ws-socket usage binary-int.
+    01 ws-connect-status binary-char unsigned.
+    01 ws-connect-status-message pic x(128).
+linkage section.
+    01 l-host pic x(128).
+    01 l-port  pic x(5).
+    01 l-message pic x any length.
+    01 l-result usage binary-long unsigned value 0.
+procedure division using l-host, l-port, l-message returning l-result.
+    initialize l-result all to value.
+    call 'connecttoserver' using
+        AF_INET
+        SOCK_STREAM
+        l-host
+        l-port
+        ws-socket
+        ws-connect-status
+        ws-connect-status-message
+    end-call.
+    call 'send' using
+        by value ws-socket
+        by reference l-message
+        by value  byte-length(l-message)
+        by value 0
+    end-call.
+    move RETURN-CODE to l-result.
+    call 'close' using by value ws-socket.
+end function send-tcp.
+
+*>*
+*> Open a socket the caller keeps across multiple sends, instead of
+*> paying a full connect/close cycle per message. Pair with send-socket
+*> and close-socket below.
+*>
+*> @param l-host Remote host name or IP address
+*> @param l-port Remote port
+*> @param l-socktype "udp" or "tcp"
+*> @param l-status 0 on success, 1 DNS resolution failed, 2 connection refused
+*> @param l-status-message Failure detail when l-status is non-zero
+*> @return Open socket descriptor, or 0 on failure
+*>*
+identification division.
+function-id. connect-socket.
+environment division.
+configuration section.
+data division.
+working-storage section.
+    78 AF_INET value 2.
+    78 SOCK_DGRAM value 2.
+    78 SOCK_STREAM value 1.
+    01 ws-socktype usage binary-int.
+linkage section.
+    01 l-host pic x(128).
+    01 l-port pic x(5).
+    01 l-socktype pic x(4).
+    01 l-status binary-char unsigned.
+    01 l-status-message pic x(128).
+    01 l-result usage binary-int value 0.
+procedure division using l-host, l-port, l-socktype, l-status, l-status-message returning l-result.
+    initialize l-result all to value.
+    move SOCK_DGRAM to ws-socktype.
+    if l-socktype(1:3) = "tcp"
+        move SOCK_STREAM to ws-socktype
+    end-if.
+    call 'connecttoserver' using
+        AF_INET
+        ws-socktype
+        l-host
+        l-port
+        l-result
+        l-status
+        l-status-message
+    end-call.
+end function connect-socket.
+
+*>*
+*> Send a message on a socket previously opened with connect-socket,
+*> without connecting or closing it.
+*>
+*> @param l-socket Socket descriptor from connect-socket
+*> @param l-message Message
+*> @return Number of bytes sent
+*>*
+identification division.
+function-id. send-socket.
+environment division.
+configuration section.
+repository. function byte-length intrinsic.
+data division.
+working-storage section.
+linkage section.
+    01 l-socket usage binary-int.
+    01 l-message pic x any length.
+    01 l-result usage binary-long unsigned value 0.
+procedure division using l-socket, l-message returning l-result.
+    initialize l-result all to value.
+    call 'send' using
+        by value l-socket
+        by reference l-message
+        by value  byte-length(l-message)
+        by value 0
+    end-call.
+    move RETURN-CODE to l-result.
+end function send-socket.
+
+*>*
+*> Close a socket previously opened with connect-socket.
+*>
+*> @param l-socket Socket descriptor from connect-socket
+*> @return Return code from close(2)
+*>*
+identification division.
+function-id. close-socket.
+environment division.
+configuration section.
+data division.
+working-storage section.
+linkage section.
+    01 l-socket usage binary-int.
+    01 l-result usage binary-long value 0.
+procedure division using l-socket returning l-result.
+    call 'close' using by value l-socket.
+    move RETURN-CODE to l-result.
+end function close-socket.
+
 *>*
 *> Prepare a message in syslog format. RFC 3164
 *> 
