@@ -39,12 +39,24 @@ environment division.
 configuration section.
 repository.
     function send-udp
+    function send-tcp
+    function connect-socket
+    function send-socket
+    function close-socket
     function syslog.
 data division.
 working-storage section.
     01 ws-syslog pic x(1024).
+    01 ws-socket usage binary-int.
+    01 ws-connect-status binary-char unsigned.
+    01 ws-connect-status-message pic x(128).
+    01 ws-close-result usage binary-long.
 procedure division.
     *>perform send-udp-test.
+    *>perform send-tcp-test.
+    *>perform send-socket-test.
+    perform connect-socket-test.
+    perform close-socket-test.
     perform syslog-test.
     goback.
 
@@ -69,4 +81,37 @@ syslog-test section.
 
 send-udp-test section.
     call "assert-equals" using 12, send-udp("ping.online.net", 514, "test message").
+
+*> send-tcp/send-socket both require reaching a live remote host to
+*> exercise the actual send, same as send-udp-test above -- kept present
+*> and up to date but not performed here, for an environment with real
+*> network egress to enable.
+send-tcp-test section.
+    call "assert-equals" using 12, send-tcp("ping.online.net", 80, "test message").
+
+send-socket-test section.
+    move connect-socket("ping.online.net", "80", "tcp", ws-connect-status, ws-connect-status-message) to ws-socket.
+    call "assert-equals" using 12, send-socket(ws-socket, "test message").
+    move close-socket(ws-socket) to ws-close-result.
+
+*> connect-socket's DNS-resolution-failure and connection-refused paths
+*> both fail locally without needing outbound network reachability, so
+*> unlike send-udp/send-tcp/send-socket above these run every time.
+connect-socket-test section.
+    move connect-socket("nonexistent.invalid.example.zzz", "80", "tcp",
+        ws-connect-status, ws-connect-status-message) to ws-socket.
+    call "assert-equals" using 1, ws-connect-status.
+    call "assert-equals" using 0, ws-socket.
+
+    move connect-socket("127.0.0.1", "1", "tcp",
+        ws-connect-status, ws-connect-status-message) to ws-socket.
+    call "assert-equals" using 2, ws-connect-status.
+    call "assert-equals" using 0, ws-socket.
+
+close-socket-test section.
+    *> close(2) on an already-invalid descriptor reliably fails with
+    *> EBADF (-1) on every POSIX platform, so this doesn't depend on
+    *> network reachability either.
+    move close-socket(-1) to ws-close-result.
+    call "assert-equals" using -1, ws-close-result.
 end program network-test.
