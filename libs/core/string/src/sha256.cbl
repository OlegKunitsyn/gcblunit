@@ -0,0 +1,503 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  The SHA256 module, that computes a SHA-256 message digest as
+*>  specified in FIPS 180-4.
+*>
+*>  Fields in LINKAGE SECTION:
+*>    - LNK-INPUT: The input message.
+*>    - LNK-INPUT-BYTE-LEN: The number of input bytes provided
+*>      in the input message.
+*>    - LNK-OUTPUT: The buffer where to store the 32-byte digest.
+*>
+*>  This library is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public
+*>  License as published by the Free Software Foundation; either
+*>  version 3.0 of the License, or (at your option) any later version.
+*>
+*>  This library is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*>  Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public
+*>  License along with this library.
+*>**
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA256.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-H                                BINARY-LONG UNSIGNED OCCURS 8 TIMES.
+ 01 WS-K                                BINARY-LONG UNSIGNED OCCURS 64 TIMES.
+ 01 WS-W                                BINARY-LONG UNSIGNED OCCURS 64 TIMES.
+ 01 WS-POW2                             BINARY-LONG UNSIGNED OCCURS 32 TIMES.
+ 01 WS-POW-IND                          BINARY-LONG UNSIGNED.
+ 01 WS-BLOCK                            PIC X(64).
+ 01 WS-INPUT-IND                        BINARY-DOUBLE UNSIGNED VALUE 1.
+ 01 WS-REMAINING                        BINARY-DOUBLE UNSIGNED.
+ 01 WS-WI                               BINARY-LONG UNSIGNED.
+ 01 WS-WORD-BASE                        BINARY-LONG UNSIGNED.
+ 01 WS-RI                               BINARY-LONG UNSIGNED.
+ 01 WS-OI                               BINARY-LONG UNSIGNED.
+ 01 WS-OUT-BASE                         BINARY-LONG UNSIGNED.
+ 01 WS-VA                               BINARY-LONG UNSIGNED.
+ 01 WS-VB                               BINARY-LONG UNSIGNED.
+ 01 WS-VC                               BINARY-LONG UNSIGNED.
+ 01 WS-VD                               BINARY-LONG UNSIGNED.
+ 01 WS-VE                               BINARY-LONG UNSIGNED.
+ 01 WS-VF                               BINARY-LONG UNSIGNED.
+ 01 WS-VG                               BINARY-LONG UNSIGNED.
+ 01 WS-VH                               BINARY-LONG UNSIGNED.
+ 01 WS-S0                               BINARY-LONG UNSIGNED.
+ 01 WS-S1                               BINARY-LONG UNSIGNED.
+ 01 WS-T1                               BINARY-LONG UNSIGNED.
+ 01 WS-T2                               BINARY-LONG UNSIGNED.
+ 01 WS-CH                               BINARY-LONG UNSIGNED.
+ 01 WS-MAJ                              BINARY-LONG UNSIGNED.
+ 01 WS-LSIGMA0                          BINARY-LONG UNSIGNED.
+ 01 WS-LSIGMA1                          BINARY-LONG UNSIGNED.
+ 01 WS-TMP1                             BINARY-LONG UNSIGNED.
+ 01 WS-TMP2                             BINARY-LONG UNSIGNED.
+ 01 WS-TMP3                             BINARY-LONG UNSIGNED.
+ 01 WS-BYTE-Q                           BINARY-LONG UNSIGNED.
+ 01 WS-BYTE-R                           BINARY-LONG UNSIGNED.
+
+*> generic 32-bit bitwise-operation scratch, see AND32/XOR32/NOT32
+ 01 WS-OP-A                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-A-X REDEFINES WS-OP-A         PIC X(4).
+ 01 WS-OP-B                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-B-X REDEFINES WS-OP-B         PIC X(4).
+ 01 WS-OP-R                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-R-X REDEFINES WS-OP-R         PIC X(4).
+
+*> generic rotate-right scratch, see ROTR32
+ 01 WS-ROTATE-VALUE                     BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-N                         BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-RESULT                    BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-B1                        BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-X1 REDEFINES WS-ROTATE-B1 PIC X(4).
+ 01 WS-ROTATE-B2                        BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-X2 REDEFINES WS-ROTATE-B2 PIC X(4).
+
+*> padding of the final block(s)
+ 01 WS-TAIL-BUFFER                      PIC X(128).
+ 01 WS-TAIL-USED                        BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-BLOCK-COUNT                 BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-BLOCK-IDX                   BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-OFFSET                      BINARY-LONG UNSIGNED.
+ 01 WS-LEN-FIELD-OFFSET                 BINARY-LONG UNSIGNED.
+ 01 WS-BIT-LEN                          BINARY-DOUBLE UNSIGNED.
+ 01 WS-BIT-LEN-HIGH                     BINARY-LONG UNSIGNED.
+ 01 WS-BIT-LEN-LOW                      BINARY-LONG UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-INPUT                           PIC X ANY LENGTH.
+ 01 LNK-INPUT-BYTE-LEN                  BINARY-DOUBLE UNSIGNED.
+ 01 LNK-OUTPUT                          PIC X ANY LENGTH.
+
+ PROCEDURE DIVISION USING LNK-INPUT
+                          LNK-INPUT-BYTE-LEN
+                          LNK-OUTPUT.
+
+*>------------------------------------------------------------------------------
+ MAIN-SHA256 SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM INIT-HASH-VALUES.
+    PERFORM INIT-CONSTANTS.
+    PERFORM INIT-POWERS-OF-TWO.
+
+    MOVE 1 TO WS-INPUT-IND.
+    MOVE LNK-INPUT-BYTE-LEN TO WS-REMAINING.
+    PERFORM UNTIL WS-REMAINING < 64
+       MOVE LNK-INPUT(WS-INPUT-IND:64) TO WS-BLOCK
+       PERFORM PROCESS-BLOCK
+       ADD 64 TO WS-INPUT-IND
+       SUBTRACT 64 FROM WS-REMAINING
+    END-PERFORM.
+
+    PERFORM FINALIZE-PADDING.
+    PERFORM PACK-OUTPUT.
+    GOBACK
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-HASH-VALUES SECTION.
+*>------------------------------------------------------------------------------
+    MOVE 1779033703 TO WS-H(1).
+    MOVE 3144134277 TO WS-H(2).
+    MOVE 1013904242 TO WS-H(3).
+    MOVE 2773480762 TO WS-H(4).
+    MOVE 1359893119 TO WS-H(5).
+    MOVE 2600822924 TO WS-H(6).
+    MOVE  528734635 TO WS-H(7).
+    MOVE 1541459225 TO WS-H(8)
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-CONSTANTS SECTION.
+*>------------------------------------------------------------------------------
+    MOVE 1116352408 TO WS-K(1).
+    MOVE 1899447441 TO WS-K(2).
+    MOVE 3049323471 TO WS-K(3).
+    MOVE 3921009573 TO WS-K(4).
+    MOVE  961987163 TO WS-K(5).
+    MOVE 1508970993 TO WS-K(6).
+    MOVE 2453635748 TO WS-K(7).
+    MOVE 2870763221 TO WS-K(8).
+    MOVE 3624381080 TO WS-K(9).
+    MOVE  310598401 TO WS-K(10).
+    MOVE  607225278 TO WS-K(11).
+    MOVE 1426881987 TO WS-K(12).
+    MOVE 1925078388 TO WS-K(13).
+    MOVE 2162078206 TO WS-K(14).
+    MOVE 2614888103 TO WS-K(15).
+    MOVE 3248222580 TO WS-K(16).
+    MOVE 3835390401 TO WS-K(17).
+    MOVE 4022224774 TO WS-K(18).
+    MOVE  264347078 TO WS-K(19).
+    MOVE  604807628 TO WS-K(20).
+    MOVE  770255983 TO WS-K(21).
+    MOVE 1249150122 TO WS-K(22).
+    MOVE 1555081692 TO WS-K(23).
+    MOVE 1996064986 TO WS-K(24).
+    MOVE 2554220882 TO WS-K(25).
+    MOVE 2821834349 TO WS-K(26).
+    MOVE 2952996808 TO WS-K(27).
+    MOVE 3210313671 TO WS-K(28).
+    MOVE 3336571891 TO WS-K(29).
+    MOVE 3584528711 TO WS-K(30).
+    MOVE  113926993 TO WS-K(31).
+    MOVE  338241895 TO WS-K(32).
+    MOVE  666307205 TO WS-K(33).
+    MOVE  773529912 TO WS-K(34).
+    MOVE 1294757372 TO WS-K(35).
+    MOVE 1396182291 TO WS-K(36).
+    MOVE 1695183700 TO WS-K(37).
+    MOVE 1986661051 TO WS-K(38).
+    MOVE 2177026350 TO WS-K(39).
+    MOVE 2456956037 TO WS-K(40).
+    MOVE 2730485921 TO WS-K(41).
+    MOVE 2820302411 TO WS-K(42).
+    MOVE 3259730800 TO WS-K(43).
+    MOVE 3345764771 TO WS-K(44).
+    MOVE 3516065817 TO WS-K(45).
+    MOVE 3600352804 TO WS-K(46).
+    MOVE 4094571909 TO WS-K(47).
+    MOVE  275423344 TO WS-K(48).
+    MOVE  430227734 TO WS-K(49).
+    MOVE  506948616 TO WS-K(50).
+    MOVE  659060556 TO WS-K(51).
+    MOVE  883997877 TO WS-K(52).
+    MOVE  958139571 TO WS-K(53).
+    MOVE 1322822218 TO WS-K(54).
+    MOVE 1537002063 TO WS-K(55).
+    MOVE 1747873779 TO WS-K(56).
+    MOVE 1955562222 TO WS-K(57).
+    MOVE 2024104815 TO WS-K(58).
+    MOVE 2227730452 TO WS-K(59).
+    MOVE 2361852424 TO WS-K(60).
+    MOVE 2428436474 TO WS-K(61).
+    MOVE 2756734187 TO WS-K(62).
+    MOVE 3204031479 TO WS-K(63).
+    MOVE 3329325298 TO WS-K(64)
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-POWERS-OF-TWO SECTION.
+*>------------------------------------------------------------------------------
+*>  WS-POW2(n) holds 2 ** (n - 1), used to synthesize shifts and
+*>  rotates via multiply/divide, the same technique KECCAK's
+*>  ROL-LANE uses for its 64-bit lanes, scaled down to 32 bits.
+    MOVE 1 TO WS-POW2(1).
+    PERFORM VARYING WS-POW-IND FROM 2 BY 1 UNTIL WS-POW-IND > 32
+       COMPUTE WS-POW2(WS-POW-IND) = WS-POW2(WS-POW-IND - 1) * 2
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ PROCESS-BLOCK SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM LOAD-SCHEDULE.
+
+    MOVE WS-H(1) TO WS-VA.
+    MOVE WS-H(2) TO WS-VB.
+    MOVE WS-H(3) TO WS-VC.
+    MOVE WS-H(4) TO WS-VD.
+    MOVE WS-H(5) TO WS-VE.
+    MOVE WS-H(6) TO WS-VF.
+    MOVE WS-H(7) TO WS-VG.
+    MOVE WS-H(8) TO WS-VH.
+
+    PERFORM VARYING WS-RI FROM 1 BY 1 UNTIL WS-RI > 64
+       PERFORM COMPRESS-ROUND
+    END-PERFORM.
+
+    COMPUTE WS-H(1) = WS-H(1) + WS-VA.
+    COMPUTE WS-H(2) = WS-H(2) + WS-VB.
+    COMPUTE WS-H(3) = WS-H(3) + WS-VC.
+    COMPUTE WS-H(4) = WS-H(4) + WS-VD.
+    COMPUTE WS-H(5) = WS-H(5) + WS-VE.
+    COMPUTE WS-H(6) = WS-H(6) + WS-VF.
+    COMPUTE WS-H(7) = WS-H(7) + WS-VG.
+    COMPUTE WS-H(8) = WS-H(8) + WS-VH
+    .
+
+*>------------------------------------------------------------------------------
+ LOAD-SCHEDULE SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM VARYING WS-WI FROM 1 BY 1 UNTIL WS-WI > 16
+       COMPUTE WS-WORD-BASE = (WS-WI - 1) * 4 + 1
+       COMPUTE WS-W(WS-WI) =
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE:1)) - 1) * 16777216 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 1:1)) - 1) * 65536 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 2:1)) - 1) * 256 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 3:1)) - 1)
+    END-PERFORM.
+
+    PERFORM VARYING WS-WI FROM 17 BY 1 UNTIL WS-WI > 64
+       MOVE WS-W(WS-WI - 15) TO WS-ROTATE-VALUE
+       MOVE 7 TO WS-ROTATE-N
+       PERFORM ROTR32
+       MOVE WS-ROTATE-RESULT TO WS-TMP1
+       MOVE WS-W(WS-WI - 15) TO WS-ROTATE-VALUE
+       MOVE 18 TO WS-ROTATE-N
+       PERFORM ROTR32
+       MOVE WS-ROTATE-RESULT TO WS-TMP2
+       COMPUTE WS-TMP3 = WS-W(WS-WI - 15) / WS-POW2(4)
+       MOVE WS-TMP1 TO WS-OP-A
+       MOVE WS-TMP2 TO WS-OP-B
+       PERFORM XOR32
+       MOVE WS-OP-R TO WS-OP-A
+       MOVE WS-TMP3 TO WS-OP-B
+       PERFORM XOR32
+       MOVE WS-OP-R TO WS-LSIGMA0
+
+       MOVE WS-W(WS-WI - 2) TO WS-ROTATE-VALUE
+       MOVE 17 TO WS-ROTATE-N
+       PERFORM ROTR32
+       MOVE WS-ROTATE-RESULT TO WS-TMP1
+       MOVE WS-W(WS-WI - 2) TO WS-ROTATE-VALUE
+       MOVE 19 TO WS-ROTATE-N
+       PERFORM ROTR32
+       MOVE WS-ROTATE-RESULT TO WS-TMP2
+       COMPUTE WS-TMP3 = WS-W(WS-WI - 2) / WS-POW2(11)
+       MOVE WS-TMP1 TO WS-OP-A
+       MOVE WS-TMP2 TO WS-OP-B
+       PERFORM XOR32
+       MOVE WS-OP-R TO WS-OP-A
+       MOVE WS-TMP3 TO WS-OP-B
+       PERFORM XOR32
+       MOVE WS-OP-R TO WS-LSIGMA1
+
+       COMPUTE WS-W(WS-WI) = WS-LSIGMA0 + WS-W(WS-WI - 7) + WS-LSIGMA1 + WS-W(WS-WI - 16)
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ COMPRESS-ROUND SECTION.
+*>------------------------------------------------------------------------------
+*>  Sigma1(e) = ROTR(e,6) XOR ROTR(e,11) XOR ROTR(e,25)
+    MOVE WS-VE TO WS-ROTATE-VALUE.
+    MOVE 6 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP1.
+    MOVE WS-VE TO WS-ROTATE-VALUE.
+    MOVE 11 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP2.
+    MOVE WS-VE TO WS-ROTATE-VALUE.
+    MOVE 25 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP3.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-OP-A.
+    MOVE WS-TMP3 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-S1.
+
+*>  Ch(e,f,g) = (e AND f) XOR ((NOT e) AND g)
+    MOVE WS-VE TO WS-OP-A.
+    MOVE WS-VF TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP1.
+    MOVE WS-VE TO WS-OP-A.
+    PERFORM NOT32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP2 TO WS-OP-A.
+    MOVE WS-VG TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-CH.
+
+    COMPUTE WS-T1 = WS-VH + WS-S1 + WS-CH + WS-K(WS-RI) + WS-W(WS-RI).
+
+*>  Sigma0(a) = ROTR(a,2) XOR ROTR(a,13) XOR ROTR(a,22)
+    MOVE WS-VA TO WS-ROTATE-VALUE.
+    MOVE 2 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP1.
+    MOVE WS-VA TO WS-ROTATE-VALUE.
+    MOVE 13 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP2.
+    MOVE WS-VA TO WS-ROTATE-VALUE.
+    MOVE 22 TO WS-ROTATE-N.
+    PERFORM ROTR32.
+    MOVE WS-ROTATE-RESULT TO WS-TMP3.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-OP-A.
+    MOVE WS-TMP3 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-S0.
+
+*>  Maj(a,b,c) = (a AND b) XOR (a AND c) XOR (b AND c)
+    MOVE WS-VA TO WS-OP-A.
+    MOVE WS-VB TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP1.
+    MOVE WS-VA TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-VB TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP3.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-OP-A.
+    MOVE WS-TMP3 TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-MAJ.
+
+    COMPUTE WS-T2 = WS-S0 + WS-MAJ.
+
+    MOVE WS-VG TO WS-VH.
+    MOVE WS-VF TO WS-VG.
+    MOVE WS-VE TO WS-VF.
+    COMPUTE WS-VE = WS-VD + WS-T1.
+    MOVE WS-VC TO WS-VD.
+    MOVE WS-VB TO WS-VC.
+    MOVE WS-VA TO WS-VB.
+    COMPUTE WS-VA = WS-T1 + WS-T2
+    .
+
+*>------------------------------------------------------------------------------
+ AND32 SECTION.
+*>------------------------------------------------------------------------------
+*>  WS-OP-A-X/WS-OP-B-X already mirror WS-OP-A/WS-OP-B (they are
+*>  REDEFINES, not copies) -- moving a numeric item onto its own
+*>  alphanumeric redefinition corrupts it, so the bytes are used as-is.
+    CALL "CBL_AND" USING WS-OP-A-X, WS-OP-B-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-B-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ XOR32 SECTION.
+*>------------------------------------------------------------------------------
+    CALL "CBL_XOR" USING WS-OP-A-X, WS-OP-B-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-B-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ NOT32 SECTION.
+*>------------------------------------------------------------------------------
+    CALL "CBL_NOT" USING WS-OP-A-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-A-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ ROTR32 SECTION.
+*>------------------------------------------------------------------------------
+    IF WS-ROTATE-N = 0
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-RESULT
+    ELSE
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-B1
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-B2
+       COMPUTE WS-ROTATE-B1 = WS-ROTATE-B1 / WS-POW2(WS-ROTATE-N + 1)
+       COMPUTE WS-ROTATE-B2 = WS-ROTATE-B2 * WS-POW2(33 - WS-ROTATE-N)
+       CALL "CBL_XOR" USING WS-ROTATE-X1, WS-ROTATE-X2
+                       BY VALUE 4
+       END-CALL
+       MOVE WS-ROTATE-B2 TO WS-ROTATE-RESULT
+    END-IF
+    .
+
+*>------------------------------------------------------------------------------
+ FINALIZE-PADDING SECTION.
+*>------------------------------------------------------------------------------
+    MOVE ALL X"00" TO WS-TAIL-BUFFER.
+    IF WS-REMAINING > 0
+       MOVE LNK-INPUT(WS-INPUT-IND:WS-REMAINING) TO WS-TAIL-BUFFER(1:WS-REMAINING)
+    END-IF.
+    COMPUTE WS-TAIL-USED = WS-REMAINING + 1.
+    MOVE X"80" TO WS-TAIL-BUFFER(WS-TAIL-USED:1).
+
+    IF WS-TAIL-USED <= 56
+       MOVE 1 TO WS-TAIL-BLOCK-COUNT
+       MOVE 57 TO WS-LEN-FIELD-OFFSET
+    ELSE
+       MOVE 2 TO WS-TAIL-BLOCK-COUNT
+       MOVE 121 TO WS-LEN-FIELD-OFFSET
+    END-IF.
+
+    COMPUTE WS-BIT-LEN = LNK-INPUT-BYTE-LEN * 8.
+    COMPUTE WS-BIT-LEN-HIGH = WS-BIT-LEN / 4294967296.
+    COMPUTE WS-BIT-LEN-LOW = WS-BIT-LEN - WS-BIT-LEN-HIGH * 4294967296.
+
+    DIVIDE WS-BIT-LEN-HIGH BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET:1).
+    DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 1:1).
+    DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 2:1).
+    MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 3:1).
+
+    DIVIDE WS-BIT-LEN-LOW BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 4:1).
+    DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 5:1).
+    DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 6:1).
+    MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 7:1).
+
+    PERFORM VARYING WS-TAIL-BLOCK-IDX FROM 1 BY 1 UNTIL WS-TAIL-BLOCK-IDX > WS-TAIL-BLOCK-COUNT
+       COMPUTE WS-TAIL-OFFSET = (WS-TAIL-BLOCK-IDX - 1) * 64 + 1
+       MOVE WS-TAIL-BUFFER(WS-TAIL-OFFSET:64) TO WS-BLOCK
+       PERFORM PROCESS-BLOCK
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ PACK-OUTPUT SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM VARYING WS-OI FROM 1 BY 1 UNTIL WS-OI > 8
+       COMPUTE WS-OUT-BASE = (WS-OI - 1) * 4 + 1
+       DIVIDE WS-H(WS-OI) BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE:1)
+       DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE + 1:1)
+       DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE + 2:1)
+       MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO LNK-OUTPUT(WS-OUT-BASE + 3:1)
+    END-PERFORM
+    .
+
+ END PROGRAM SHA256.
