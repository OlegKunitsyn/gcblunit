@@ -94,3 +94,171 @@ procedure division using l-buffer returning l-hex.
         move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
     end-perform.
 end function sha3-512.
+
+*>*
+*> Generate SHAKE128 extendable-output hash
+*>
+*> @param l-buffer Input bytes
+*> @param l-output-byte-len Number of output bytes desired (max 512), as a
+*> numeric literal or any numeric-looking data item -- accepted as PIC X
+*> ANY LENGTH and read with NUMVAL so a bare call-site literal such as
+*> shake-128(buf, 32) is sized correctly, the same fix already used
+*> elsewhere in this codebase for a numeric literal at a function call site
+*> @return Hexadecimal chars, 2 per requested output byte, space-padded
+*> beyond the requested length
+*>*
+identification division.
+function-id. shake-128.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function byte-length numval intrinsic.
+data division.
+working-storage section.
+    78 RATE value 1344.
+    78 CAPACITY value 256.
+    78 SUFFIX value x"1F".
+    01 ws-idx usage index.
+    01 ws-hash pic x(512) value low-values.
+    01 ws-output-byte-len usage binary-double unsigned.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-output-byte-len pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 512 times.
+procedure division using l-buffer, l-output-byte-len returning l-hex.
+    compute ws-output-byte-len = numval(l-output-byte-len).
+    if ws-output-byte-len > 512
+        display "Fatal: shake-128 output length exceeds 512 bytes" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    call "KECCAK" using
+        RATE
+        CAPACITY
+        l-buffer
+        byte-length(l-buffer)
+        SUFFIX
+        ws-hash(1:ws-output-byte-len)
+        ws-output-byte-len.
+    move spaces to l-hex.
+    perform varying ws-idx from 1 by 1 until ws-idx > ws-output-byte-len
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function shake-128.
+
+*>*
+*> Generate SHAKE256 extendable-output hash
+*>
+*> @param l-buffer Input bytes
+*> @param l-output-byte-len Number of output bytes desired (max 512), as a
+*> numeric literal or any numeric-looking data item -- accepted as PIC X
+*> ANY LENGTH and read with NUMVAL so a bare call-site literal such as
+*> shake-128(buf, 32) is sized correctly, the same fix already used
+*> elsewhere in this codebase for a numeric literal at a function call site
+*> @return Hexadecimal chars, 2 per requested output byte, space-padded
+*> beyond the requested length
+*>*
+identification division.
+function-id. shake-256.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function byte-length numval intrinsic.
+data division.
+working-storage section.
+    78 RATE value 1088.
+    78 CAPACITY value 512.
+    78 SUFFIX value x"1F".
+    01 ws-idx usage index.
+    01 ws-hash pic x(512) value low-values.
+    01 ws-output-byte-len usage binary-double unsigned.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-output-byte-len pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 512 times.
+procedure division using l-buffer, l-output-byte-len returning l-hex.
+    compute ws-output-byte-len = numval(l-output-byte-len).
+    if ws-output-byte-len > 512
+        display "Fatal: shake-256 output length exceeds 512 bytes" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    call "KECCAK" using
+        RATE
+        CAPACITY
+        l-buffer
+        byte-length(l-buffer)
+        SUFFIX
+        ws-hash(1:ws-output-byte-len)
+        ws-output-byte-len.
+    move spaces to l-hex.
+    perform varying ws-idx from 1 by 1 until ws-idx > ws-output-byte-len
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function shake-256.
+
+*>*
+*> Generate SHA-256 message digest
+*>
+*> @param l-buffer Input bytes
+*> @return 64 hexadecimal chars
+*>*
+identification division.
+function-id. sha-256.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 ws-idx usage index.
+    01 ws-hash pic x(32).
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 32 times.
+procedure division using l-buffer returning l-hex.
+    call "SHA256" using
+        l-buffer
+        byte-length(l-buffer)
+        ws-hash.
+    perform varying ws-idx from 1 by 1 until ws-idx > byte-length(ws-hash)
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function sha-256.
+
+*>*
+*> Generate MD5 message digest
+*>
+*> @param l-buffer Input bytes
+*> @return 32 hexadecimal chars
+*>*
+identification division.
+function-id. md5.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 ws-idx usage index.
+    01 ws-hash pic x(16).
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 16 times.
+procedure division using l-buffer returning l-hex.
+    call "MD5-DIGEST" using
+        l-buffer
+        byte-length(l-buffer)
+        ws-hash.
+    perform varying ws-idx from 1 by 1 until ws-idx > byte-length(ws-hash)
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function md5.
