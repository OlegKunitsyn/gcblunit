@@ -0,0 +1,495 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  The MD5 module, that computes an MD5 message digest as specified
+*>  in RFC 1321.
+*>
+*>  Fields in LINKAGE SECTION:
+*>    - LNK-INPUT: The input message.
+*>    - LNK-INPUT-BYTE-LEN: The number of input bytes provided
+*>      in the input message.
+*>    - LNK-OUTPUT: The buffer where to store the 16-byte digest.
+*>
+*>  This library is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public
+*>  License as published by the Free Software Foundation; either
+*>  version 3.0 of the License, or (at your option) any later version.
+*>
+*>  This library is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*>  Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public
+*>  License along with this library.
+*>**
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. MD5-DIGEST.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-H                                BINARY-LONG UNSIGNED OCCURS 4 TIMES.
+ 01 WS-K                                BINARY-LONG UNSIGNED OCCURS 64 TIMES.
+ 01 WS-S                                BINARY-LONG UNSIGNED OCCURS 64 TIMES.
+ 01 WS-G                                BINARY-LONG UNSIGNED OCCURS 64 TIMES.
+ 01 WS-W                                BINARY-LONG UNSIGNED OCCURS 16 TIMES.
+ 01 WS-POW2                             BINARY-LONG UNSIGNED OCCURS 32 TIMES.
+ 01 WS-POW-IND                          BINARY-LONG UNSIGNED.
+ 01 WS-BLOCK                            PIC X(64).
+ 01 WS-INPUT-IND                        BINARY-DOUBLE UNSIGNED VALUE 1.
+ 01 WS-REMAINING                        BINARY-DOUBLE UNSIGNED.
+ 01 WS-WI                               BINARY-LONG UNSIGNED.
+ 01 WS-WORD-BASE                        BINARY-LONG UNSIGNED.
+ 01 WS-RI                               BINARY-LONG UNSIGNED.
+ 01 WS-OI                               BINARY-LONG UNSIGNED.
+ 01 WS-OUT-BASE                         BINARY-LONG UNSIGNED.
+ 01 WS-VA                               BINARY-LONG UNSIGNED.
+ 01 WS-VB                               BINARY-LONG UNSIGNED.
+ 01 WS-VC                               BINARY-LONG UNSIGNED.
+ 01 WS-VD                               BINARY-LONG UNSIGNED.
+ 01 WS-FN                               BINARY-LONG UNSIGNED.
+ 01 WS-TMP1                             BINARY-LONG UNSIGNED.
+ 01 WS-TMP2                             BINARY-LONG UNSIGNED.
+ 01 WS-BYTE-Q                           BINARY-LONG UNSIGNED.
+ 01 WS-BYTE-R                           BINARY-LONG UNSIGNED.
+
+*> generic 32-bit bitwise-operation scratch, see AND32/OR32/XOR32/NOT32
+ 01 WS-OP-A                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-A-X REDEFINES WS-OP-A         PIC X(4).
+ 01 WS-OP-B                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-B-X REDEFINES WS-OP-B         PIC X(4).
+ 01 WS-OP-R                             BINARY-LONG UNSIGNED.
+ 01 WS-OP-R-X REDEFINES WS-OP-R         PIC X(4).
+
+*> generic rotate-left scratch, see ROTL32
+ 01 WS-ROTATE-VALUE                     BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-N                         BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-RESULT                    BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-B1                        BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-X1 REDEFINES WS-ROTATE-B1 PIC X(4).
+ 01 WS-ROTATE-B2                        BINARY-LONG UNSIGNED.
+ 01 WS-ROTATE-X2 REDEFINES WS-ROTATE-B2 PIC X(4).
+
+*> padding of the final block(s)
+ 01 WS-TAIL-BUFFER                      PIC X(128).
+ 01 WS-TAIL-USED                        BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-BLOCK-COUNT                 BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-BLOCK-IDX                   BINARY-LONG UNSIGNED.
+ 01 WS-TAIL-OFFSET                      BINARY-LONG UNSIGNED.
+ 01 WS-LEN-FIELD-OFFSET                 BINARY-LONG UNSIGNED.
+ 01 WS-BIT-LEN                          BINARY-DOUBLE UNSIGNED.
+ 01 WS-BIT-LEN-HIGH                     BINARY-LONG UNSIGNED.
+ 01 WS-BIT-LEN-LOW                      BINARY-LONG UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-INPUT                           PIC X ANY LENGTH.
+ 01 LNK-INPUT-BYTE-LEN                  BINARY-DOUBLE UNSIGNED.
+ 01 LNK-OUTPUT                          PIC X ANY LENGTH.
+
+ PROCEDURE DIVISION USING LNK-INPUT
+                          LNK-INPUT-BYTE-LEN
+                          LNK-OUTPUT.
+
+*>------------------------------------------------------------------------------
+ MAIN-MD5 SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM INIT-HASH-VALUES.
+    PERFORM INIT-CONSTANTS.
+    PERFORM INIT-POWERS-OF-TWO.
+
+    MOVE 1 TO WS-INPUT-IND.
+    MOVE LNK-INPUT-BYTE-LEN TO WS-REMAINING.
+    PERFORM UNTIL WS-REMAINING < 64
+       MOVE LNK-INPUT(WS-INPUT-IND:64) TO WS-BLOCK
+       PERFORM PROCESS-BLOCK
+       ADD 64 TO WS-INPUT-IND
+       SUBTRACT 64 FROM WS-REMAINING
+    END-PERFORM.
+
+    PERFORM FINALIZE-PADDING.
+    PERFORM PACK-OUTPUT.
+    GOBACK
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-HASH-VALUES SECTION.
+*>------------------------------------------------------------------------------
+    MOVE 1732584193 TO WS-H(1).
+    MOVE 4023233417 TO WS-H(2).
+    MOVE 2562383102 TO WS-H(3).
+    MOVE  271733878 TO WS-H(4)
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-CONSTANTS SECTION.
+*>------------------------------------------------------------------------------
+*>  K(i) = floor(abs(sin(i + 1)) * 2**32), the RFC 1321 sine table.
+    MOVE 3614090360 TO WS-K(1).
+    MOVE 3905402710 TO WS-K(2).
+    MOVE  606105819 TO WS-K(3).
+    MOVE 3250441966 TO WS-K(4).
+    MOVE 4118548399 TO WS-K(5).
+    MOVE 1200080426 TO WS-K(6).
+    MOVE 2821735955 TO WS-K(7).
+    MOVE 4249261313 TO WS-K(8).
+    MOVE 1770035416 TO WS-K(9).
+    MOVE 2336552879 TO WS-K(10).
+    MOVE 4294925233 TO WS-K(11).
+    MOVE 2304563134 TO WS-K(12).
+    MOVE 1804603682 TO WS-K(13).
+    MOVE 4254626195 TO WS-K(14).
+    MOVE 2792965006 TO WS-K(15).
+    MOVE 1236535329 TO WS-K(16).
+    MOVE 4129170786 TO WS-K(17).
+    MOVE 3225465664 TO WS-K(18).
+    MOVE  643717713 TO WS-K(19).
+    MOVE 3921069994 TO WS-K(20).
+    MOVE 3593408605 TO WS-K(21).
+    MOVE   38016083 TO WS-K(22).
+    MOVE 3634488961 TO WS-K(23).
+    MOVE 3889429448 TO WS-K(24).
+    MOVE  568446438 TO WS-K(25).
+    MOVE 3275163606 TO WS-K(26).
+    MOVE 4107603335 TO WS-K(27).
+    MOVE 1163531501 TO WS-K(28).
+    MOVE 2850285829 TO WS-K(29).
+    MOVE 4243563512 TO WS-K(30).
+    MOVE 1735328473 TO WS-K(31).
+    MOVE 2368359562 TO WS-K(32).
+    MOVE 4294588738 TO WS-K(33).
+    MOVE 2272392833 TO WS-K(34).
+    MOVE 1839030562 TO WS-K(35).
+    MOVE 4259657740 TO WS-K(36).
+    MOVE 2763975236 TO WS-K(37).
+    MOVE 1272893353 TO WS-K(38).
+    MOVE 4139469664 TO WS-K(39).
+    MOVE 3200236656 TO WS-K(40).
+    MOVE  681279174 TO WS-K(41).
+    MOVE 3936430074 TO WS-K(42).
+    MOVE 3572445317 TO WS-K(43).
+    MOVE   76029189 TO WS-K(44).
+    MOVE 3654602809 TO WS-K(45).
+    MOVE 3873151461 TO WS-K(46).
+    MOVE  530742520 TO WS-K(47).
+    MOVE 3299628645 TO WS-K(48).
+    MOVE 4096336452 TO WS-K(49).
+    MOVE 1126891415 TO WS-K(50).
+    MOVE 2878612391 TO WS-K(51).
+    MOVE 4237533241 TO WS-K(52).
+    MOVE 1700485571 TO WS-K(53).
+    MOVE 2399980690 TO WS-K(54).
+    MOVE 4293915773 TO WS-K(55).
+    MOVE 2240044497 TO WS-K(56).
+    MOVE 1873313359 TO WS-K(57).
+    MOVE 4264355552 TO WS-K(58).
+    MOVE 2734768916 TO WS-K(59).
+    MOVE 1309151649 TO WS-K(60).
+    MOVE 4149444226 TO WS-K(61).
+    MOVE 3174756917 TO WS-K(62).
+    MOVE  718787259 TO WS-K(63).
+    MOVE 3951481745 TO WS-K(64).
+
+*>  per-round left-rotate amounts
+    MOVE 7 TO WS-S(1).   MOVE 12 TO WS-S(2).  MOVE 17 TO WS-S(3).  MOVE 22 TO WS-S(4).
+    MOVE 7 TO WS-S(5).   MOVE 12 TO WS-S(6).  MOVE 17 TO WS-S(7).  MOVE 22 TO WS-S(8).
+    MOVE 7 TO WS-S(9).   MOVE 12 TO WS-S(10). MOVE 17 TO WS-S(11). MOVE 22 TO WS-S(12).
+    MOVE 7 TO WS-S(13).  MOVE 12 TO WS-S(14). MOVE 17 TO WS-S(15). MOVE 22 TO WS-S(16).
+    MOVE 5 TO WS-S(17).  MOVE 9 TO WS-S(18).  MOVE 14 TO WS-S(19). MOVE 20 TO WS-S(20).
+    MOVE 5 TO WS-S(21).  MOVE 9 TO WS-S(22).  MOVE 14 TO WS-S(23). MOVE 20 TO WS-S(24).
+    MOVE 5 TO WS-S(25).  MOVE 9 TO WS-S(26).  MOVE 14 TO WS-S(27). MOVE 20 TO WS-S(28).
+    MOVE 5 TO WS-S(29).  MOVE 9 TO WS-S(30).  MOVE 14 TO WS-S(31). MOVE 20 TO WS-S(32).
+    MOVE 4 TO WS-S(33).  MOVE 11 TO WS-S(34). MOVE 16 TO WS-S(35). MOVE 23 TO WS-S(36).
+    MOVE 4 TO WS-S(37).  MOVE 11 TO WS-S(38). MOVE 16 TO WS-S(39). MOVE 23 TO WS-S(40).
+    MOVE 4 TO WS-S(41).  MOVE 11 TO WS-S(42). MOVE 16 TO WS-S(43). MOVE 23 TO WS-S(44).
+    MOVE 4 TO WS-S(45).  MOVE 11 TO WS-S(46). MOVE 16 TO WS-S(47). MOVE 23 TO WS-S(48).
+    MOVE 6 TO WS-S(49).  MOVE 10 TO WS-S(50). MOVE 15 TO WS-S(51). MOVE 21 TO WS-S(52).
+    MOVE 6 TO WS-S(53).  MOVE 10 TO WS-S(54). MOVE 15 TO WS-S(55). MOVE 21 TO WS-S(56).
+    MOVE 6 TO WS-S(57).  MOVE 10 TO WS-S(58). MOVE 15 TO WS-S(59). MOVE 21 TO WS-S(60).
+    MOVE 6 TO WS-S(61).  MOVE 10 TO WS-S(62). MOVE 15 TO WS-S(63). MOVE 21 TO WS-S(64).
+
+*>  per-round message word position, 1-based into WS-W
+    MOVE 1 TO WS-G(1).   MOVE 2 TO WS-G(2).   MOVE 3 TO WS-G(3).   MOVE 4 TO WS-G(4).
+    MOVE 5 TO WS-G(5).   MOVE 6 TO WS-G(6).   MOVE 7 TO WS-G(7).   MOVE 8 TO WS-G(8).
+    MOVE 9 TO WS-G(9).   MOVE 10 TO WS-G(10). MOVE 11 TO WS-G(11). MOVE 12 TO WS-G(12).
+    MOVE 13 TO WS-G(13). MOVE 14 TO WS-G(14). MOVE 15 TO WS-G(15). MOVE 16 TO WS-G(16).
+    MOVE 2 TO WS-G(17).  MOVE 7 TO WS-G(18).  MOVE 12 TO WS-G(19). MOVE 1 TO WS-G(20).
+    MOVE 6 TO WS-G(21).  MOVE 11 TO WS-G(22). MOVE 16 TO WS-G(23). MOVE 5 TO WS-G(24).
+    MOVE 10 TO WS-G(25). MOVE 15 TO WS-G(26). MOVE 4 TO WS-G(27). MOVE 9 TO WS-G(28).
+    MOVE 14 TO WS-G(29). MOVE 3 TO WS-G(30).  MOVE 8 TO WS-G(31). MOVE 13 TO WS-G(32).
+    MOVE 6 TO WS-G(33).  MOVE 9 TO WS-G(34).  MOVE 12 TO WS-G(35). MOVE 15 TO WS-G(36).
+    MOVE 2 TO WS-G(37).  MOVE 5 TO WS-G(38).  MOVE 8 TO WS-G(39). MOVE 11 TO WS-G(40).
+    MOVE 14 TO WS-G(41). MOVE 1 TO WS-G(42).  MOVE 4 TO WS-G(43). MOVE 7 TO WS-G(44).
+    MOVE 10 TO WS-G(45). MOVE 13 TO WS-G(46). MOVE 16 TO WS-G(47). MOVE 3 TO WS-G(48).
+    MOVE 1 TO WS-G(49).  MOVE 8 TO WS-G(50).  MOVE 15 TO WS-G(51). MOVE 6 TO WS-G(52).
+    MOVE 13 TO WS-G(53). MOVE 4 TO WS-G(54).  MOVE 11 TO WS-G(55). MOVE 2 TO WS-G(56).
+    MOVE 9 TO WS-G(57).  MOVE 16 TO WS-G(58). MOVE 7 TO WS-G(59). MOVE 14 TO WS-G(60).
+    MOVE 5 TO WS-G(61).  MOVE 12 TO WS-G(62). MOVE 3 TO WS-G(63). MOVE 10 TO WS-G(64)
+    .
+
+*>------------------------------------------------------------------------------
+ INIT-POWERS-OF-TWO SECTION.
+*>------------------------------------------------------------------------------
+*>  WS-POW2(n) holds 2 ** (n - 1), used to synthesize shifts and
+*>  rotates via multiply/divide, the same technique KECCAK's
+*>  ROL-LANE uses for its 64-bit lanes, scaled down to 32 bits.
+    MOVE 1 TO WS-POW2(1).
+    PERFORM VARYING WS-POW-IND FROM 2 BY 1 UNTIL WS-POW-IND > 32
+       COMPUTE WS-POW2(WS-POW-IND) = WS-POW2(WS-POW-IND - 1) * 2
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ PROCESS-BLOCK SECTION.
+*>------------------------------------------------------------------------------
+    PERFORM LOAD-SCHEDULE.
+
+    MOVE WS-H(1) TO WS-VA.
+    MOVE WS-H(2) TO WS-VB.
+    MOVE WS-H(3) TO WS-VC.
+    MOVE WS-H(4) TO WS-VD.
+
+    PERFORM VARYING WS-RI FROM 1 BY 1 UNTIL WS-RI > 64
+       PERFORM COMPRESS-ROUND
+    END-PERFORM.
+
+    COMPUTE WS-H(1) = WS-H(1) + WS-VA.
+    COMPUTE WS-H(2) = WS-H(2) + WS-VB.
+    COMPUTE WS-H(3) = WS-H(3) + WS-VC.
+    COMPUTE WS-H(4) = WS-H(4) + WS-VD
+    .
+
+*>------------------------------------------------------------------------------
+ LOAD-SCHEDULE SECTION.
+*>------------------------------------------------------------------------------
+*>  MD5 words are little-endian, the reverse of SHA-256.
+    PERFORM VARYING WS-WI FROM 1 BY 1 UNTIL WS-WI > 16
+       COMPUTE WS-WORD-BASE = (WS-WI - 1) * 4 + 1
+       COMPUTE WS-W(WS-WI) =
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 3:1)) - 1) * 16777216 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 2:1)) - 1) * 65536 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE + 1:1)) - 1) * 256 +
+           (FUNCTION ORD(WS-BLOCK(WS-WORD-BASE:1)) - 1)
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ COMPRESS-ROUND SECTION.
+*>------------------------------------------------------------------------------
+    IF WS-RI <= 16
+       PERFORM ROUND-F
+    ELSE
+       IF WS-RI <= 32
+          PERFORM ROUND-G
+       ELSE
+          IF WS-RI <= 48
+             PERFORM ROUND-H
+          ELSE
+             PERFORM ROUND-I
+          END-IF
+       END-IF
+    END-IF.
+
+    COMPUTE WS-TMP1 = WS-FN + WS-VA + WS-K(WS-RI) + WS-W(WS-G(WS-RI)).
+
+    MOVE WS-TMP1 TO WS-ROTATE-VALUE.
+    MOVE WS-S(WS-RI) TO WS-ROTATE-N.
+    PERFORM ROTL32.
+
+    MOVE WS-VD TO WS-VA.
+    MOVE WS-VC TO WS-VD.
+    MOVE WS-VB TO WS-VC.
+    COMPUTE WS-VB = WS-VB + WS-ROTATE-RESULT
+    .
+
+*>------------------------------------------------------------------------------
+ ROUND-F SECTION.
+*>------------------------------------------------------------------------------
+*>  F(B,C,D) = (B AND C) OR ((NOT B) AND D)
+    MOVE WS-VB TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP1.
+    MOVE WS-VB TO WS-OP-A.
+    PERFORM NOT32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP2 TO WS-OP-A.
+    MOVE WS-VD TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM OR32.
+    MOVE WS-OP-R TO WS-FN
+    .
+
+*>------------------------------------------------------------------------------
+ ROUND-G SECTION.
+*>------------------------------------------------------------------------------
+*>  G(B,C,D) = (D AND B) OR ((NOT D) AND C)
+    MOVE WS-VD TO WS-OP-A.
+    MOVE WS-VB TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP1.
+    MOVE WS-VD TO WS-OP-A.
+    PERFORM NOT32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP2 TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM AND32.
+    MOVE WS-OP-R TO WS-TMP2.
+    MOVE WS-TMP1 TO WS-OP-A.
+    MOVE WS-TMP2 TO WS-OP-B.
+    PERFORM OR32.
+    MOVE WS-OP-R TO WS-FN
+    .
+
+*>------------------------------------------------------------------------------
+ ROUND-H SECTION.
+*>------------------------------------------------------------------------------
+*>  H(B,C,D) = B XOR C XOR D
+    MOVE WS-VB TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-OP-A.
+    MOVE WS-VD TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-FN
+    .
+
+*>------------------------------------------------------------------------------
+ ROUND-I SECTION.
+*>------------------------------------------------------------------------------
+*>  I(B,C,D) = C XOR (B OR (NOT D))
+    MOVE WS-VD TO WS-OP-A.
+    PERFORM NOT32.
+    MOVE WS-OP-R TO WS-TMP1.
+    MOVE WS-VB TO WS-OP-A.
+    MOVE WS-TMP1 TO WS-OP-B.
+    PERFORM OR32.
+    MOVE WS-OP-R TO WS-OP-A.
+    MOVE WS-VC TO WS-OP-B.
+    PERFORM XOR32.
+    MOVE WS-OP-R TO WS-FN
+    .
+
+*>------------------------------------------------------------------------------
+ AND32 SECTION.
+*>------------------------------------------------------------------------------
+*>  WS-OP-A-X/WS-OP-B-X already mirror WS-OP-A/WS-OP-B (they are
+*>  REDEFINES, not copies) -- moving a numeric item onto its own
+*>  alphanumeric redefinition corrupts it, so the bytes are used as-is.
+    CALL "CBL_AND" USING WS-OP-A-X, WS-OP-B-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-B-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ OR32 SECTION.
+*>------------------------------------------------------------------------------
+    CALL "CBL_OR" USING WS-OP-A-X, WS-OP-B-X
+                   BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-B-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ XOR32 SECTION.
+*>------------------------------------------------------------------------------
+    CALL "CBL_XOR" USING WS-OP-A-X, WS-OP-B-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-B-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ NOT32 SECTION.
+*>------------------------------------------------------------------------------
+    CALL "CBL_NOT" USING WS-OP-A-X
+                    BY VALUE 4
+    END-CALL.
+    MOVE WS-OP-A-X TO WS-OP-R-X
+    .
+
+*>------------------------------------------------------------------------------
+ ROTL32 SECTION.
+*>------------------------------------------------------------------------------
+    IF WS-ROTATE-N = 0
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-RESULT
+    ELSE
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-B1
+       MOVE WS-ROTATE-VALUE TO WS-ROTATE-B2
+       COMPUTE WS-ROTATE-B1 = WS-ROTATE-B1 * WS-POW2(WS-ROTATE-N + 1)
+       COMPUTE WS-ROTATE-B2 = WS-ROTATE-B2 / WS-POW2(33 - WS-ROTATE-N)
+       CALL "CBL_XOR" USING WS-ROTATE-X1, WS-ROTATE-X2
+                       BY VALUE 4
+       END-CALL
+       MOVE WS-ROTATE-B2 TO WS-ROTATE-RESULT
+    END-IF
+    .
+
+*>------------------------------------------------------------------------------
+ FINALIZE-PADDING SECTION.
+*>------------------------------------------------------------------------------
+    MOVE ALL X"00" TO WS-TAIL-BUFFER.
+    IF WS-REMAINING > 0
+       MOVE LNK-INPUT(WS-INPUT-IND:WS-REMAINING) TO WS-TAIL-BUFFER(1:WS-REMAINING)
+    END-IF.
+    COMPUTE WS-TAIL-USED = WS-REMAINING + 1.
+    MOVE X"80" TO WS-TAIL-BUFFER(WS-TAIL-USED:1).
+
+    IF WS-TAIL-USED <= 56
+       MOVE 1 TO WS-TAIL-BLOCK-COUNT
+       MOVE 57 TO WS-LEN-FIELD-OFFSET
+    ELSE
+       MOVE 2 TO WS-TAIL-BLOCK-COUNT
+       MOVE 121 TO WS-LEN-FIELD-OFFSET
+    END-IF.
+
+*>  the bit-length field is little-endian for MD5, the reverse of SHA-256.
+    COMPUTE WS-BIT-LEN = LNK-INPUT-BYTE-LEN * 8.
+    COMPUTE WS-BIT-LEN-HIGH = WS-BIT-LEN / 4294967296.
+    COMPUTE WS-BIT-LEN-LOW = WS-BIT-LEN - WS-BIT-LEN-HIGH * 4294967296.
+
+    DIVIDE WS-BIT-LEN-LOW BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 3:1).
+    DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 2:1).
+    DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 1:1).
+    MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET:1).
+
+    DIVIDE WS-BIT-LEN-HIGH BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 7:1).
+    DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 6:1).
+    DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R.
+    MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 5:1).
+    MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO WS-TAIL-BUFFER(WS-LEN-FIELD-OFFSET + 4:1).
+
+    PERFORM VARYING WS-TAIL-BLOCK-IDX FROM 1 BY 1 UNTIL WS-TAIL-BLOCK-IDX > WS-TAIL-BLOCK-COUNT
+       COMPUTE WS-TAIL-OFFSET = (WS-TAIL-BLOCK-IDX - 1) * 64 + 1
+       MOVE WS-TAIL-BUFFER(WS-TAIL-OFFSET:64) TO WS-BLOCK
+       PERFORM PROCESS-BLOCK
+    END-PERFORM
+    .
+
+*>------------------------------------------------------------------------------
+ PACK-OUTPUT SECTION.
+*>------------------------------------------------------------------------------
+*>  the digest bytes are little-endian per word, the reverse of SHA-256.
+    PERFORM VARYING WS-OI FROM 1 BY 1 UNTIL WS-OI > 4
+       COMPUTE WS-OUT-BASE = (WS-OI - 1) * 4 + 1
+       DIVIDE WS-H(WS-OI) BY 16777216 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE + 3:1)
+       DIVIDE WS-BYTE-R BY 65536 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE + 2:1)
+       DIVIDE WS-BYTE-R BY 256 GIVING WS-BYTE-Q REMAINDER WS-BYTE-R
+       MOVE FUNCTION CHAR(WS-BYTE-Q + 1) TO LNK-OUTPUT(WS-OUT-BASE + 1:1)
+       MOVE FUNCTION CHAR(WS-BYTE-R + 1) TO LNK-OUTPUT(WS-OUT-BASE:1)
+    END-PERFORM
+    .
+
+ END PROGRAM MD5-DIGEST.
