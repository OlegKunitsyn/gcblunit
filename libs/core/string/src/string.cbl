@@ -144,6 +144,215 @@ procedure division using l-hex returning l-byte.
     compute l-byte = ws-quotient * 16 + ws-remainder.
 end function hex-to-byte.
 
+*>*
+*> Encode bytes into Base64 text (RFC 4648, with = padding).
+*>
+*> @param l-buffer Input bytes, up to 3072 bytes
+*> @return Base64 chars, space-padded beyond the encoded length
+*>*
+identification division.
+function-id. base64-encode.
+environment division.
+configuration section.
+repository.
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 B64-ALPHABET pic x(64) value
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789+/".
+    01 ws-idx usage index.
+    01 ws-out-idx usage index.
+    01 ws-remaining usage binary-long unsigned.
+    01 ws-b1 usage binary-char unsigned.
+    01 ws-b2 usage binary-char unsigned.
+    01 ws-b3 usage binary-char unsigned.
+    01 ws-n1 usage binary-char unsigned.
+    01 ws-n2 usage binary-char unsigned.
+    01 ws-n3 usage binary-char unsigned.
+    01 ws-n4 usage binary-char unsigned.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-result pic x(4096).
+procedure division using l-buffer returning l-result.
+    if byte-length(l-buffer) > 3072
+        display "Fatal: base64-encode input exceeds 3072 bytes" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    move spaces to l-result.
+    move 1 to ws-idx.
+    move 1 to ws-out-idx.
+    move byte-length(l-buffer) to ws-remaining.
+    perform until ws-remaining < 3
+        compute ws-b1 = function ord(l-buffer(ws-idx:1)) - 1
+        compute ws-b2 = function ord(l-buffer(ws-idx + 1:1)) - 1
+        compute ws-b3 = function ord(l-buffer(ws-idx + 2:1)) - 1
+        divide ws-b1 by 4 giving ws-n1
+        compute ws-n2 = (function mod(ws-b1, 4) * 16) + (ws-b2 / 16)
+        compute ws-n3 = (function mod(ws-b2, 16) * 4) + (ws-b3 / 64)
+        compute ws-n4 = function mod(ws-b3, 64)
+        move B64-ALPHABET(ws-n1 + 1:1) to l-result(ws-out-idx:1)
+        move B64-ALPHABET(ws-n2 + 1:1) to l-result(ws-out-idx + 1:1)
+        move B64-ALPHABET(ws-n3 + 1:1) to l-result(ws-out-idx + 2:1)
+        move B64-ALPHABET(ws-n4 + 1:1) to l-result(ws-out-idx + 3:1)
+        compute ws-idx = ws-idx + 3
+        compute ws-out-idx = ws-out-idx + 4
+        compute ws-remaining = ws-remaining - 3
+    end-perform.
+    evaluate ws-remaining
+        when 1
+            compute ws-b1 = function ord(l-buffer(ws-idx:1)) - 1
+            divide ws-b1 by 4 giving ws-n1
+            compute ws-n2 = function mod(ws-b1, 4) * 16
+            move B64-ALPHABET(ws-n1 + 1:1) to l-result(ws-out-idx:1)
+            move B64-ALPHABET(ws-n2 + 1:1) to l-result(ws-out-idx + 1:1)
+            move "==" to l-result(ws-out-idx + 2:2)
+        when 2
+            compute ws-b1 = function ord(l-buffer(ws-idx:1)) - 1
+            compute ws-b2 = function ord(l-buffer(ws-idx + 1:1)) - 1
+            divide ws-b1 by 4 giving ws-n1
+            compute ws-n2 = (function mod(ws-b1, 4) * 16) + (ws-b2 / 16)
+            compute ws-n3 = function mod(ws-b2, 16) * 4
+            move B64-ALPHABET(ws-n1 + 1:1) to l-result(ws-out-idx:1)
+            move B64-ALPHABET(ws-n2 + 1:1) to l-result(ws-out-idx + 1:1)
+            move B64-ALPHABET(ws-n3 + 1:1) to l-result(ws-out-idx + 2:1)
+            move "=" to l-result(ws-out-idx + 3:1)
+    end-evaluate.
+end function base64-encode.
+
+*>*
+*> Decode Base64 text into bytes (RFC 4648, with = padding).
+*>
+*> @param l-buffer Base64 chars, up to 4096 chars
+*> @return Decoded bytes, space-padded beyond the decoded length
+*>*
+identification division.
+function-id. base64-decode.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 B64-ALPHABET pic x(64) value
+        "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789+/".
+    01 ws-idx usage index.
+    01 ws-out-idx usage index.
+    01 ws-len usage binary-long unsigned.
+    01 ws-c1 pic x(1).
+    01 ws-c2 pic x(1).
+    01 ws-c3 pic x(1).
+    01 ws-c4 pic x(1).
+    01 ws-n1 usage binary-char unsigned.
+    01 ws-n2 usage binary-char unsigned.
+    01 ws-n3 usage binary-char unsigned.
+    01 ws-n4 usage binary-char unsigned.
+    01 ws-byte-num usage binary-char unsigned.
+    01 ws-byte-chr pic x(1) redefines ws-byte-num.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-result pic x(3072).
+procedure division using l-buffer returning l-result.
+    if byte-length(l-buffer) > 4096
+        display "Fatal: base64-decode input exceeds 4096 bytes" upon syserr
+        move 3 to RETURN-CODE
+        stop run
+    end-if.
+    move spaces to l-result.
+    move 1 to ws-idx.
+    move 1 to ws-out-idx.
+    move byte-length(l-buffer) to ws-len.
+    perform until ws-idx > ws-len
+        move l-buffer(ws-idx:1) to ws-c1
+        move l-buffer(ws-idx + 1:1) to ws-c2
+        move l-buffer(ws-idx + 2:1) to ws-c3
+        move l-buffer(ws-idx + 3:1) to ws-c4
+        compute ws-n1 = substr-pos(B64-ALPHABET, ws-c1) - 1
+        compute ws-n2 = substr-pos(B64-ALPHABET, ws-c2) - 1
+        if ws-c3 = "="
+            move 0 to ws-n3
+        else
+            compute ws-n3 = substr-pos(B64-ALPHABET, ws-c3) - 1
+        end-if
+        if ws-c4 = "="
+            move 0 to ws-n4
+        else
+            compute ws-n4 = substr-pos(B64-ALPHABET, ws-c4) - 1
+        end-if
+        compute ws-byte-num = (ws-n1 * 4) + (ws-n2 / 16)
+        move ws-byte-chr to l-result(ws-out-idx:1)
+        add 1 to ws-out-idx
+        if ws-c3 not = "="
+            compute ws-byte-num = (function mod(ws-n2, 16) * 16) + (ws-n3 / 4)
+            move ws-byte-chr to l-result(ws-out-idx:1)
+            add 1 to ws-out-idx
+        end-if
+        if ws-c4 not = "="
+            compute ws-byte-num = (function mod(ws-n3, 4) * 64) + ws-n4
+            move ws-byte-chr to l-result(ws-out-idx:1)
+            add 1 to ws-out-idx
+        end-if
+        compute ws-idx = ws-idx + 4
+    end-perform.
+end function base64-decode.
+
+*>*
+*> Generate CRC32 checksum
+*>
+*> @param l-buffer Input bytes
+*> @return 8 hexadecimal chars
+*>*
+identification division.
+function-id. crc32.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function byte-length mod intrinsic.
+data division.
+working-storage section.
+    01 ws-crc usage binary-long unsigned.
+    01 ws-crc-bytes pic x(4) redefines ws-crc.
+*>   ws-crc is stored least-significant-byte-first on this platform,
+*>   so the polynomial constant below is 0xEDB88320 with its bytes
+*>   reversed to match.
+    01 ws-poly pic x(4) value x"2083B8ED".
+    01 ws-ones pic x(4) value x"FFFFFFFF".
+    01 ws-byte-ext pic x(4).
+    01 ws-idx usage index.
+    01 ws-bit usage index.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 4 times.
+procedure division using l-buffer returning l-hex.
+    move ws-ones to ws-crc-bytes.
+    perform varying ws-idx from 1 by 1 until ws-idx > byte-length(l-buffer)
+        move low-values to ws-byte-ext
+        move l-buffer(ws-idx:1) to ws-byte-ext(1:1)
+        call "CBL_XOR" using ws-byte-ext, ws-crc-bytes
+            by value 4
+        end-call
+        perform varying ws-bit from 1 by 1 until ws-bit > 8
+            if function mod(ws-crc, 2) = 1
+                divide ws-crc by 2 giving ws-crc
+                call "CBL_XOR" using ws-poly, ws-crc-bytes
+                    by value 4
+                end-call
+            else
+                divide ws-crc by 2 giving ws-crc
+            end-if
+        end-perform
+    end-perform.
+    call "CBL_XOR" using ws-ones, ws-crc-bytes
+        by value 4
+    end-call.
+    perform varying ws-idx from 1 by 1 until ws-idx > 4
+        move byte-to-hex(ws-crc-bytes(5 - ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function crc32.
+
 *>*
 *> Count the number of substring occurrences. Case-sensitive.
 *> 
@@ -281,3 +490,173 @@ procedure division using l-buffer returning l-hex.
         move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
     end-perform.
 end function sha3-512.
+
+*>*
+*> Split a string into substrings on every occurrence of a delimiter.
+*>
+*> @param l-haystack String to split
+*> @param l-delimiter Delimiter to split on
+*> @return l-token-count holds the number of tokens found (max 64);
+*> l-token(1) thru l-token(l-token-count) hold the tokens, each up to
+*> 256 bytes, space-padded. Unused trailing occurrences are spaces.
+*>*
+identification division.
+function-id. string-split.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 ws-start usage binary-long unsigned.
+    01 ws-hay-len usage binary-long unsigned.
+    01 ws-delim-len usage binary-long unsigned.
+    01 ws-slice-len usage binary-long unsigned.
+    01 ws-token-len usage binary-long unsigned.
+    01 ws-found usage binary-long unsigned.
+    01 ws-done pic x value "N".
+        88 done-splitting value "Y".
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-delimiter pic x any length.
+    01 l-result.
+        05 l-token-count usage binary-long unsigned value 0.
+        05 l-token pic x(256) occurs 64 times.
+procedure division using l-haystack, l-delimiter returning l-result.
+    move spaces to l-result.
+    move 0 to l-token-count.
+    move "N" to ws-done.
+    move 1 to ws-start.
+    move byte-length(l-haystack) to ws-hay-len.
+    move byte-length(l-delimiter) to ws-delim-len.
+    perform until done-splitting
+        if ws-start > ws-hay-len
+            add 1 to l-token-count
+            if l-token-count > 64
+                display "Fatal: string-split exceeds 64 tokens" upon syserr
+                move 3 to RETURN-CODE
+                stop run
+            end-if
+            set done-splitting to true
+        else
+            compute ws-slice-len = ws-hay-len - ws-start + 1
+            move substr-pos(l-haystack(ws-start:ws-slice-len), l-delimiter)
+                to ws-found
+            if ws-found = 0
+                add 1 to l-token-count
+                if l-token-count > 64
+                    display "Fatal: string-split exceeds 64 tokens" upon syserr
+                    move 3 to RETURN-CODE
+                    stop run
+                end-if
+                move l-haystack(ws-start:ws-slice-len)
+                    to l-token(l-token-count)
+                set done-splitting to true
+            else
+                compute ws-token-len = ws-found - 1
+                add 1 to l-token-count
+                if l-token-count > 64
+                    display "Fatal: string-split exceeds 64 tokens" upon syserr
+                    move 3 to RETURN-CODE
+                    stop run
+                end-if
+                if ws-token-len > 0
+                    move l-haystack(ws-start:ws-token-len)
+                        to l-token(l-token-count)
+                end-if
+                compute ws-start = ws-start + ws-found - 1 + ws-delim-len
+            end-if
+        end-if
+    end-perform.
+end function string-split.
+
+*>*
+*> Replace every occurrence of a substring with another. Case-sensitive.
+*>
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @param l-replacement String to substitute in place of l-needle
+*> @return l-haystack with every occurrence of l-needle replaced,
+*> up to 2048 bytes, space-padded
+*>*
+identification division.
+function-id. string-replace.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    01 ws-start usage binary-long unsigned.
+    01 ws-hay-len usage binary-long unsigned.
+    01 ws-needle-len usage binary-long unsigned.
+    01 ws-replacement-len usage binary-long unsigned.
+    01 ws-slice-len usage binary-long unsigned.
+    01 ws-found usage binary-long unsigned.
+    01 ws-out-idx usage binary-long unsigned.
+    01 ws-copy-len usage binary-long unsigned.
+    01 ws-done pic x value "N".
+        88 done-replacing value "Y".
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-replacement pic x any length.
+    01 l-result pic x(2048).
+procedure division using l-haystack, l-needle, l-replacement
+        returning l-result.
+    move spaces to l-result.
+    move "N" to ws-done.
+    move 1 to ws-start.
+    move 1 to ws-out-idx.
+    move byte-length(l-haystack) to ws-hay-len.
+    move byte-length(l-needle) to ws-needle-len.
+    move byte-length(l-replacement) to ws-replacement-len.
+    perform until done-replacing
+        if ws-start > ws-hay-len
+            set done-replacing to true
+        else
+            compute ws-slice-len = ws-hay-len - ws-start + 1
+            move substr-pos(l-haystack(ws-start:ws-slice-len), l-needle)
+                to ws-found
+            if ws-found = 0
+                if ws-out-idx + ws-slice-len - 1 > 2048
+                    display "Fatal: string-replace result exceeds 2048 bytes"
+                        upon syserr
+                    move 3 to RETURN-CODE
+                    stop run
+                end-if
+                move l-haystack(ws-start:ws-slice-len)
+                    to l-result(ws-out-idx:ws-slice-len)
+                compute ws-out-idx = ws-out-idx + ws-slice-len
+                set done-replacing to true
+            else
+                compute ws-copy-len = ws-found - 1
+                if ws-copy-len > 0
+                    if ws-out-idx + ws-copy-len - 1 > 2048
+                        display "Fatal: string-replace result exceeds 2048 bytes"
+                            upon syserr
+                        move 3 to RETURN-CODE
+                        stop run
+                    end-if
+                    move l-haystack(ws-start:ws-copy-len)
+                        to l-result(ws-out-idx:ws-copy-len)
+                    compute ws-out-idx = ws-out-idx + ws-copy-len
+                end-if
+                if ws-replacement-len > 0
+                    if ws-out-idx + ws-replacement-len - 1 > 2048
+                        display "Fatal: string-replace result exceeds 2048 bytes"
+                            upon syserr
+                        move 3 to RETURN-CODE
+                        stop run
+                    end-if
+                    move l-replacement
+                        to l-result(ws-out-idx:ws-replacement-len)
+                    compute ws-out-idx = ws-out-idx + ws-replacement-len
+                end-if
+                compute ws-start = ws-start + ws-found - 1 + ws-needle-len
+            end-if
+        end-if
+    end-perform.
+end function string-replace.
