@@ -14,9 +14,17 @@ repository.
     function byte-to-hex
     function hex-to-byte
     function substr-count
-    function substr-icount.
+    function substr-icount
+    function crc32
+    function base64-encode
+    function base64-decode
+    function string-split
+    function string-replace.
 data division.
 working-storage section.
+    01 ws-split.
+        05 ws-split-count usage binary-long unsigned.
+        05 ws-split-token pic x(256) occurs 64 times.
 procedure division.
     perform sha3-256-test.
     perform sha3-512-test.
@@ -25,6 +33,11 @@ procedure division.
     perform substr-ipos-test.
     perform byte-to-hex-test.
     perform hex-to-byte-test.
+    perform crc32-test.
+    perform base64-encode-test.
+    perform base64-decode-test.
+    perform string-split-test.
+    perform string-replace-test.
     goback.
 
 sha3-256-test section.
@@ -70,6 +83,49 @@ substr-count-test section.
     call "assert-equals" using 1, substr-count("Lorem ipsum dolor", " dolor").
     call "assert-equals" using 2, substr-count("Lorem ipsum", "m").
 
+crc32-test section.
+    call "assert-equals" using "E96CCF45", crc32(SPACE).
+    call "assert-equals" using "352441C2", crc32("abc").
+    call "assert-equals" using "CBF43926", crc32("123456789").
+
+base64-encode-test section.
+    call "assert-equals" using "IA==", base64-encode(SPACE)(1:4).
+    call "assert-equals" using "YWJj", base64-encode("abc")(1:4).
+    call "assert-equals" using "YWI=", base64-encode("ab")(1:4).
+    call "assert-equals" using "YWJjZA==", base64-encode("abcd")(1:8).
+
+base64-decode-test section.
+    call "assert-equals" using SPACE, base64-decode("IA==")(1:1).
+    call "assert-equals" using "abc", base64-decode("YWJj")(1:3).
+    call "assert-equals" using "ab", base64-decode("YWI=")(1:2).
+    call "assert-equals" using "abcd", base64-decode("YWJjZA==")(1:4).
+
+string-split-test section.
+    move string-split("a,b,c", ",") to ws-split.
+    call "assert-equals" using 3, ws-split-count.
+    call "assert-equals" using "a", ws-split-token(1)(1:1).
+    call "assert-equals" using "b", ws-split-token(2)(1:1).
+    call "assert-equals" using "c", ws-split-token(3)(1:1).
+    move string-split("a,b,", ",") to ws-split.
+    call "assert-equals" using 3, ws-split-count.
+    call "assert-equals" using "a", ws-split-token(1)(1:1).
+    call "assert-equals" using "b", ws-split-token(2)(1:1).
+    move string-split("Lorem ipsum dolor", " ") to ws-split.
+    call "assert-equals" using 3, ws-split-count.
+    call "assert-equals" using "Lorem", ws-split-token(1)(1:5).
+    call "assert-equals" using "ipsum", ws-split-token(2)(1:5).
+    call "assert-equals" using "dolor", ws-split-token(3)(1:5).
+    move string-split("abc", ",") to ws-split.
+    call "assert-equals" using 1, ws-split-count.
+    call "assert-equals" using "abc", ws-split-token(1)(1:3).
+
+string-replace-test section.
+    call "assert-equals" using "xyz", string-replace("abc", "abc", "xyz")(1:3).
+    call "assert-equals" using "a-b-c", string-replace("a,b,c", ",", "-")(1:5).
+    call "assert-equals" using "aXXbXXc",
+        string-replace("a,b,c", ",", "XX")(1:7).
+    call "assert-equals" using "abc", string-replace("abc", "z", "Q")(1:3).
+
 substr-icount-test section.
     call "assert-equals" using 1, substr-icount(SPACE, SPACE).
     call "assert-equals" using 1, substr-icount("Lorem ipsum dolor", "Lorem").
