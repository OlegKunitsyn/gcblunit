@@ -8,21 +8,61 @@ environment division.
 configuration section.
 repository.
     function sha3-256
-    function sha3-512.
+    function sha3-512
+    function sha-256
+    function md5
+    function shake-128
+    function shake-256.
 data division.
 working-storage section.
 procedure division.
     perform sha3-256-test.
     perform sha3-512-test.
+    perform sha-256-test.
+    perform md5-test.
+    perform shake-128-test.
+    perform shake-256-test.
     goback.
 
 sha3-256-test section.
-    call "assert-equals" using 
+    call "assert-equals" using
         "60E893E6D54D8526E55A81F98BFAC5DA236BB203E84ED5967A8F527D5BF3D4A4"
         sha3-256(SPACE).
 
 sha3-512-test section.
-    call "assert-equals" using 
-        "E307DAEA2F0168DAA1318E2FAA2D67791E9D8E03692A6F7D1EB974E664FE721E81A47B4CF3D0EB19AE5D57AFA19A095941CAD5A5C050774AD56A8E5E21105757" 
+    call "assert-equals" using
+        "E307DAEA2F0168DAA1318E2FAA2D67791E9D8E03692A6F7D1EB974E664FE721E81A47B4CF3D0EB19AE5D57AFA19A095941CAD5A5C050774AD56A8E5E21105757"
         sha3-512(SPACE).
+
+sha-256-test section.
+    call "assert-equals" using
+        "36A9E7F1C95B82FFB99743E0C5C4CE95D83C9A430AAC59F84EF3CBFAB6145068"
+        sha-256(SPACE).
+    call "assert-equals" using
+        "BA7816BF8F01CFEA414140DE5DAE2223B00361A396177A9CB410FF61F20015AD"
+        sha-256("abc").
+
+md5-test section.
+    call "assert-equals" using
+        "7215EE9C7D9DC229D2921A40E899EC5F"
+        md5(SPACE).
+    call "assert-equals" using
+        "900150983CD24FB0D6963F7D28E17F72"
+        md5("abc").
+
+shake-128-test section.
+    call "assert-equals" using
+        "893F6542DCC9CCF5DBFFBF6C3C28DF39D30C39D74CD2D5A94AECDF343244F9A2"
+        shake-128(SPACE, 32)(1:64).
+    call "assert-equals" using
+        "5881092DD818BF5CF8A3DDB793FBCBA7"
+        shake-128("abc", 16)(1:32).
+
+shake-256-test section.
+    call "assert-equals" using
+        "D61CA51494BCD2E8C1390EC0BA947D656E488DED9F77C97D17D7F40412ECFB7B"
+        shake-256(SPACE, 32)(1:64).
+    call "assert-equals" using
+        "483366601360A8771C6863080CC4114D8DB44530F8F1E1EE4F94EA37E78B5739D5A15BEF186A5386C75744C0527E1FAA9F8726E462A12A4FEB06BD8801E751E4"
+        shake-256("abc", 64)(1:128).
 end program hash-test.
