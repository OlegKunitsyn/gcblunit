@@ -7,12 +7,18 @@ program-id. datetime-test.
 environment division.
 configuration section.
 repository.
-    function datetime-format.
+    function datetime-format
+    function datetime-parse
+    function add-business-days
+    function datetime-convert-timezone.
 data division.
 working-storage section.
 
 procedure division.
     perform datetime-format-test.
+    perform datetime-parse-test.
+    perform add-business-days-test.
+    perform datetime-convert-timezone-test.
     goback.
 
 datetime-format-test section.
@@ -23,4 +29,30 @@ datetime-format-test section.
     call "assert-equals" using "week: 46, day: 314", datetime-format("week: WW, day: DDD", "2020110909050474+0200").
     call "assert-equals" using "2020-11-09T09:05:04+02:00", datetime-format("YYYY-MM-DDThh:mm:ssx", "2020110909050474+0200").
     call "assert-equals" using "+02:00", datetime-format("x", ZERO).
+
+datetime-parse-test section.
+    call "assert-equals" using "11/09/2020",
+        datetime-format("MM/DD/YYYY", datetime-parse("MM/DD/YYYY", "11/09/2020")).
+    call "assert-equals" using "09-11-2020 09:05:04",
+        datetime-format("DD-MM-YYYY hh:mm:ss", datetime-parse("DD-MM-YYYY hh:mm:ss", "09-11-2020 09:05:04")).
+    call "assert-equals" using "09-11-2020 09:05:04",
+        datetime-format("DD-MM-YYYY hh:mm:ss", datetime-parse("D-M-YY h:m:s", "9-11-20 9:5:4")).
+    call "assert-equals" using "2020-11-09T09:05:04+02:00",
+        datetime-format("YYYY-MM-DDThh:mm:ssx", datetime-parse("YYYY-MM-DDThh:mm:ssx", "2020-11-09T09:05:04+02:00")).
+
+add-business-days-test section.
+    call "assert-equals" using "30/12/2024",
+        datetime-format("DD/MM/YYYY", add-business-days("2024122700000000+0000", 1, SPACE)).
+    call "assert-equals" using "31/12/2024",
+        datetime-format("DD/MM/YYYY", add-business-days("2024122700000000+0000", 2, SPACE)).
+    call "assert-equals" using "27/12/2024",
+        datetime-format("DD/MM/YYYY", add-business-days("2024123000000000+0000", -1, SPACE)).
+
+datetime-convert-timezone-test section.
+    call "assert-equals" using "2020-11-09T02:05:04-05:00",
+        datetime-format("YYYY-MM-DDThh:mm:ssx", datetime-convert-timezone("2020110909050474+0200", "America/New_York")).
+    call "assert-equals" using "2020-11-09T07:05:04+00:00",
+        datetime-format("YYYY-MM-DDThh:mm:ssx", datetime-convert-timezone("2020110909050474+0200", "+0000")).
+    call "assert-equals" using "2020-11-10T07:05:04+10:00",
+        datetime-format("YYYY-MM-DDThh:mm:ssx", datetime-convert-timezone("2020110923050474+0200", "Australia/Sydney")).
 end program datetime-test.
