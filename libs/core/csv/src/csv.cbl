@@ -0,0 +1,81 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Core library: csv
+*>**
+identification division.
+program-id. csv-load.
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+input-output section.
+file-control.
+    select csv-file assign to dynamic ws-csv-path
+    organization is line sequential
+    file status is csv-file-status.
+data division.
+file section.
+fd csv-file.
+    01 csv-record pic x(2048).
+working-storage section.
+    01 ws-csv-path pic x(256).
+    01 csv-file-status pic x(2).
+        88 csv-file-ok value "00".
+        88 csv-file-eof value "10".
+    01 ws-header-skipped pic x value "N".
+        88 header-skipped value "Y".
+linkage section.
+    01 l-csv-path pic x any length.
+    01 l-csv-rows pic x any length.
+    01 l-row-length usage binary-long unsigned.
+    01 l-max-rows usage binary-long unsigned.
+    01 l-row-count usage binary-long unsigned.
+    01 l-csv-status pic x(2).
+*> reads a line sequential csv file into a caller-supplied flat table of
+*> l-max-rows slots, l-row-length bytes each, one raw (still comma-separated)
+*> data line per slot -- the first line is always treated as a header and
+*> skipped, so a business analyst can add rows to a spreadsheet export
+*> without recompiling anything; callers split each row into fields with
+*> function string-split the same way string-test.cbl already does, e.g.:
+*>   call "csv-load" using csv-path, csv-rows, row-count, csv-status,
+*>       by value 256, by value 64.
+*>   move string-split(csv-rows(idx), ",") to ws-split.
+*> the two counts are passed last and by value -- a BY VALUE/BY REFERENCE
+*> mode on a CALL carries forward to every following unqualified parameter,
+*> so row-count and csv-status must come before the by value items or they
+*> would silently be passed by value too and never see updates
+    procedure division using l-csv-path, l-csv-rows,
+            l-row-count, l-csv-status,
+            by value l-row-length, by value l-max-rows.
+        move 0 to l-row-count.
+        move spaces to l-csv-rows.
+        move "N" to ws-header-skipped.
+        if l-row-length > 2048
+            move "90" to l-csv-status
+            goback
+        end-if.
+        move l-csv-path to ws-csv-path.
+        open input csv-file.
+        if not csv-file-ok
+            move csv-file-status to l-csv-status
+            goback
+        end-if.
+
+        perform until csv-file-eof or l-row-count >= l-max-rows
+            read csv-file
+                at end move "10" to csv-file-status
+                not at end
+                    if not header-skipped
+                        set header-skipped to true
+                    else
+                        add 1 to l-row-count
+                        move csv-record(1:l-row-length)
+                            to l-csv-rows((l-row-count - 1) * l-row-length + 1:l-row-length)
+                    end-if
+            end-read
+        end-perform.
+
+        close csv-file.
+        move "00" to l-csv-status.
+        goback.
+end program csv-load.
