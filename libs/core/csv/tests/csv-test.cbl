@@ -0,0 +1,38 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Test core/csv
+*>**
+identification division.
+program-id. csv-test.
+environment division.
+configuration section.
+repository.
+    function string-split.
+data division.
+working-storage section.
+    01 ws-csv-path pic x(256) value "tests/fixtures/validation-rules.csv".
+    01 ws-csv-rows.
+        05 ws-csv-row pic x(64) occurs 64 times.
+    01 ws-row-count usage binary-long unsigned.
+    01 ws-csv-status pic x(2).
+    01 ws-split.
+        05 ws-split-count usage binary-long unsigned.
+        05 ws-split-token pic x(256) occurs 64 times.
+procedure division.
+    perform csv-load-test.
+    goback.
+
+csv-load-test section.
+    call "csv-load" using ws-csv-path, ws-csv-rows,
+        ws-row-count, ws-csv-status, by value 64, by value 64.
+    call "assert-equals" using "00", ws-csv-status.
+    call "assert-equals" using 4, ws-row-count.
+
+    move string-split(ws-csv-row(1), ",") to ws-split.
+    call "assert-equals" using "12345", ws-split-token(1)(1:5).
+    call "assert-equals" using "VALID", ws-split-token(2)(1:5).
+
+    move string-split(ws-csv-row(2), ",") to ws-split.
+    call "assert-equals" using "ABCDE", ws-split-token(1)(1:5).
+    call "assert-equals" using "INVALID", ws-split-token(2)(1:7).
+end program csv-test.
